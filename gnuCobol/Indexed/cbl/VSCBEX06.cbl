@@ -0,0 +1,158 @@
+      ***********************************************************
+      * Program name:    VSCBEX06
+      * Original author: David Stagowski
+      *
+      *    Description: Example 06: Indexed File Processing: Reorg
+      *
+      *    This program reorganizes the indexed CUSTOMER file.
+      *     VSCBEX01 loads it and VSCBEX02/04/05 hit it with
+      *     sequential browses, random updates, and deletes -
+      *     none of which ever reclaims the space a VSAM KSDS
+      *     leaves behind after that kind of churn. This program
+      *     reads the existing cluster sequentially and rewrites
+      *     it, record for record, into a brand new cluster with
+      *     the fragmentation and free space squeezed back out.
+      *
+      *    The new cluster is written to a separate file name.
+      *     Putting it into production in place of the old one
+      *     (rename/delete the old cluster, rename the new one to
+      *     take its place) is a job-control step, the same as an
+      *     IDCAMS REPRO-based reorg would be on a real system, and
+      *     is left out of this program on purpose.
+      *
+      *    The same program will run on both gnuCobol and ZOS COBOL.
+      *    The only changes are the ASSIGN TO statements.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 mnt           Created to reorganize CUSTFile
+      *                          periodically instead of letting it
+      *                          degrade indefinitely between loads.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
+      *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSCBEX06.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFile
+           ASSIGN TO "../data/customer.idat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CUSTFile-Cust-ID
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CUSTFile-Status.
+
+           SELECT NewCUSTFile
+           ASSIGN TO "../data/customer.idat.new"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS NewCUSTFile-Cust-ID
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-NewCUSTFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFile.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==CUSTFile==.
+
+       FD  NewCUSTFile.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==NewCUSTFile==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==CUSTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==NewCUSTFile==.
+
+       01  WS-File-Counters.
+           12 FD-CUSTFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-NewCUSTFile-Write-Cnt       PIC S9(4) COMP VALUE ZERO.
+
+       COPY EOJSTAT.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process UNTIL WS-CUSTFile-EOF.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
+           OPEN INPUT  CUSTFile.
+           OPEN OUTPUT NewCUSTFile.
+           PERFORM 5000-Read-CUSTFile.
+
+       2000-Process.
+           IF WS-CUSTFile-Good
+              PERFORM 2100-Rewrite-NewCUSTFile
+           END-IF.
+           PERFORM 5000-Read-CUSTFile.
+
+       2100-Rewrite-NewCUSTFile.
+           MOVE CUSTFile-Customer-Record TO
+              NewCUSTFile-Customer-Record.
+           PERFORM 6000-Write-NewCUSTFile.
+
+       3000-End-Job.
+           CLOSE CUSTFile
+                 NewCUSTFile.
+      D    DISPLAY "NewCUSTFile Close Status: " WS-NewCUSTFile-Status.
+           MOVE FD-CUSTFile-Record-Cnt      TO EOJS-Records-In.
+           MOVE FD-NewCUSTFile-Write-Cnt    TO EOJS-Records-Out.
+           PERFORM 9700-Display-Eoj-Statistics.
+
+       5000-Read-CUSTFile.
+           READ CUSTFile
+              AT END SET WS-CUSTFile-EOF TO TRUE
+           END-READ.
+           IF WS-CUSTFile-Good
+              ADD +1 TO FD-CUSTFile-Record-Cnt
+      D       DISPLAY "CUSTFile Record: " CUSTFile-Customer-Record
+           ELSE
+              IF WS-CUSTFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-CUSTFile"
+                 DISPLAY "Read CUSTFile Failed."
+                 DISPLAY "File Status: " WS-CUSTFile-Status
+                 EVALUATE TRUE
+                    WHEN WS-CUSTFile-File-Not-Found
+                       DISPLAY "Reason: File Not Found"
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6000-Write-NewCUSTFile.
+           WRITE NewCUSTFile-Customer-Record.
+           IF WS-NewCUSTFile-Good
+              ADD +1 TO FD-NewCUSTFile-Write-Cnt
+      D       DISPLAY "NewCUSTFile on Write: "
+      D               NewCUSTFile-Customer-Record
+           ELSE
+              DISPLAY "** ERROR **: 6000-Write-NewCUSTFile"
+              DISPLAY "Write NewCUSTFile Failed."
+              DISPLAY "File Status: " WS-NewCUSTFile-Status
+              EVALUATE TRUE
+                 WHEN WS-NewCUSTFile-Duplicate-Key
+                    DISPLAY "Reason: Duplicate Key"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+           END-IF.
+
+       COPY EOJPARA.
