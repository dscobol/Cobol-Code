@@ -16,6 +16,17 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
+      * 2026-08-09 mnt           Added an optional state and/or
+      *                          price-range filter, accepted from
+      *                          SYSIN at the start of the run, so
+      *                          the browse can be narrowed instead
+      *                          of always dumping the whole file.
+      *                          Spaces/zeros mean "no filter", the
+      *                          same sentinel convention DBCBEX02
+      *                          uses for its department filter.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
       * 20XX-XX-XX               If you change me, change this.
       *
       **********************************************************
@@ -47,9 +58,15 @@
        01  WS-File-Counters.
            12 FD-INFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program VSCBEX02 - End of Run Messages".
+       01  WS-Selection-Criteria.
+           12 WS-Filter-State           PIC X(20)   VALUE SPACES.
+           12 WS-Filter-Price-Low       PIC 9(3)V99 VALUE ZERO.
+           12 WS-Filter-Price-High      PIC 9(3)V99 VALUE ZERO.
+           12 WS-Selected-SW            PIC X       VALUE 'Y'.
+              88 INFile-Customer-Record-Selected        VALUE 'Y'.
+              88 INFile-Customer-Record-Not-Selected    VALUE 'N'.
+
+       COPY EOJSTAT.
 
        PROCEDURE DIVISION.
        0000-Mainline.
@@ -59,20 +76,53 @@
            GOBACK.
 
        1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
+           PERFORM 1050-Accept-Selection-Criteria.
            OPEN INPUT INFile.
       D    DISPLAY "INFile Status: " WS-INFile-Status.
            PERFORM 5000-Read-INFile.
 
+       1050-Accept-Selection-Criteria.
+           DISPLAY "Enter a state to filter on, ".
+           DISPLAY "or press Enter for all states: ".
+           ACCEPT WS-Filter-State FROM SYSIN.
+           DISPLAY "Enter a low price to filter on, ".
+           DISPLAY "or press Enter for no low price limit: ".
+           ACCEPT WS-Filter-Price-Low FROM SYSIN.
+           DISPLAY "Enter a high price to filter on, ".
+           DISPLAY "or press Enter for no high price limit: ".
+           ACCEPT WS-Filter-Price-High FROM SYSIN.
+
        2000-Process.
            IF WS-INFile-Good
-              DISPLAY INFile-Customer-Record
+              IF INFile-Customer-Record-Selected
+                 DISPLAY INFile-Customer-Record
+              END-IF
            END-IF.
            PERFORM 5000-Read-INFile.
 
+       2100-Test-Selection-Criteria.
+           SET INFile-Customer-Record-Selected TO TRUE.
+           IF WS-Filter-State NOT = SPACES
+              IF INFile-Cust-State NOT = WS-Filter-State
+                 SET INFile-Customer-Record-Not-Selected TO TRUE
+              END-IF
+           END-IF.
+           IF WS-Filter-Price-Low NOT = ZERO
+              IF INFile-Cust-Price < WS-Filter-Price-Low
+                 SET INFile-Customer-Record-Not-Selected TO TRUE
+              END-IF
+           END-IF.
+           IF WS-Filter-Price-High NOT = ZERO
+              IF INFile-Cust-Price > WS-Filter-Price-High
+                 SET INFile-Customer-Record-Not-Selected TO TRUE
+              END-IF
+           END-IF.
+
        3000-End-Job.
-           DISPLAY EOJ-End-Message.
-           DISPLAY "   Records Read: " FD-INFile-Record-Cnt
            CLOSE INFile.
+           MOVE FD-INFile-Record-Cnt TO EOJS-Records-In.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-INFile.
            READ INFile
@@ -80,6 +130,7 @@
            END-READ.
            IF WS-INFile-Good
               ADD +1 TO FD-INFile-Record-Cnt
+              PERFORM 2100-Test-Selection-Criteria
       D       DISPLAY "INFile Record: " INFile-Customer-Record
            ELSE
               IF WS-INFile-EOF
@@ -88,8 +139,16 @@
                  DISPLAY "** ERROR **: 5000-Read-INFile"
                  DISPLAY "Read INFile Failed."
                  DISPLAY "File Status: " WS-INFile-Status
+                 EVALUATE TRUE
+                    WHEN WS-INFile-File-Not-Found
+                       DISPLAY "Reason: File Not Found"
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
               END-IF
            END-IF.
+
+       COPY EOJPARA.
