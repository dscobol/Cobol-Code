@@ -17,6 +17,9 @@
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
       * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
 
       ***********************************************************
        IDENTIFICATION DIVISION.
@@ -48,9 +51,7 @@
            12 FD-CUSTFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 FD-CUSTFile-Delete-Cnt         PIC S9(4) COMP VALUE ZERO.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program VSCBEX05 - End of Run Messages".
+       COPY EOJSTAT.
 
        01  WS-Key-HOLD.
            12 FILLER PIC 9(4) VALUE 0010.
@@ -74,6 +75,7 @@
            GOBACK.
 
        1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
            MOVE WS-Key-HOLD  TO WS-Key-Table-Setup.
            OPEN I-O CUSTFile.
       D    DISPLAY "CUSTFile Open Status: " WS-CUSTFile-Status.
@@ -88,15 +90,15 @@
            END-PERFORM.
 
        2100-Delete-CUSTFile.
+           MOVE 'I' TO CUSTFile-Cust-Status.
            PERFORM 6000-Delete-CUSTFile.
 
        3000-End-Job.
-           DISPLAY EOJ-End-Message.
-           DISPLAY "      Records Read: " FD-CUSTFile-Record-Cnt
-           DISPLAY "   Records Deleted: " FD-CUSTFile-Delete-Cnt
-
            CLOSE CUSTFile.
       D    DISPLAY "CUSTFile Close Status: " WS-CUSTFile-Status.
+           MOVE FD-CUSTFile-Record-Cnt   TO EOJS-Records-In.
+           MOVE FD-CUSTFile-Delete-Cnt   TO EOJS-Records-Out.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-CUSTFile.
            READ CUSTFile
@@ -112,6 +114,14 @@
                  DISPLAY "** ERROR **: 5000-Read-CUSTFile"
                  DISPLAY "Read CUSTFile Failed."
                  DISPLAY "File Status: " WS-CUSTFile-Status
+                 EVALUATE TRUE
+                    WHEN WS-CUSTFile-Not-Found
+                       DISPLAY "Reason: Record Not Found"
+                    WHEN WS-CUSTFile-File-Not-Found
+                       DISPLAY "Reason: File Not Found"
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
                  GOBACK 
@@ -119,14 +129,23 @@
            END-IF.
 
        6000-Delete-CUSTFile.
-           DELETE CUSTFile.
+           REWRITE CUSTFile-Customer-Record.
            IF WS-CUSTFile-Good
               ADD +1 TO FD-CUSTFile-Delete-Cnt
+      D       DISPLAY "CUSTFile Soft-Deleted: " CUSTFile-Customer-Record
            ELSE
               DISPLAY "** ERROR **: 6000-Delete-CUSTFile"
-              DISPLAY "Delete CUSTFile Failed."
+              DISPLAY "Soft-Delete CUSTFile Failed."
               DISPLAY "File Status: " WS-CUSTFile-Status
+              EVALUATE TRUE
+                 WHEN WS-CUSTFile-Not-Found
+                    DISPLAY "Reason: Record Not Found"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
            END-IF.
+
+       COPY EOJPARA.
