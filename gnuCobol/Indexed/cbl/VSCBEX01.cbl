@@ -19,6 +19,15 @@
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
       * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
+      * 2026-08-09 mnt           Brought this copy up to date with the
+      *                          ZOS copy: a bad key on the WRITE to
+      *                          CUSTFile now goes to a RejFile instead
+      *                          of aborting the whole load, and the
+      *                          file-status EVALUATEs now display the
+      *                          named reason for the failure.
 
       ***********************************************************
        IDENTIFICATION DIVISION.
@@ -37,12 +46,17 @@
            FILE STATUS IS WS-LOADFile-Status.
 
            SELECT CUSTFile
-           ASSIGN TO "../data/customer.idat"       
+           ASSIGN TO "../data/customer.idat"
            ORGANIZATION IS INDEXED
            RECORD KEY IS CUSTFile-Cust-ID
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-CUSTFile-Status.
 
+           SELECT RejFile
+           ASSIGN TO "../data/customer.rej.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RejFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LOADFile
@@ -54,18 +68,24 @@
        FD  CUSTFile.
            COPY CUSTOMER REPLACING ==:tag:== BY ==CUSTFile==.
 
+       FD  RejFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==RejFile==.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==LOADFile==.
            COPY WSFST REPLACING ==:tag:== BY ==CUSTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RejFile==.
 
        01  WS-File-Counters.
            12 FD-LOADFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 FD-CUSTFile-Insert-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-RejFile-Write-Cnt           PIC S9(4) COMP VALUE ZERO.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program VSCBEX01 - End of Run Messages".
+       COPY EOJSTAT.
 
        PROCEDURE DIVISION.
        0000-Mainline.
@@ -75,8 +95,10 @@
            GOBACK.
 
        1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
            OPEN  INPUT LOADFile.
            OPEN OUTPUT CUSTFile.
+           OPEN OUTPUT RejFile.
            PERFORM 5000-Read-LOADFile.
 
        2000-Process.
@@ -93,13 +115,14 @@
            PERFORM 6000-Write-CUSTFile.
 
        3000-End-Job.
-           DISPLAY EOJ-End-Message.
-           DISPLAY "      Records Read: " FD-LOADFile-Record-Cnt
-           DISPLAY "  Records Inserted: " FD-CUSTFile-Insert-Cnt
-
            CLOSE LOADFile
-                 CUSTFile.
+                 CUSTFile
+                 RejFile.
       D    DISPLAY "CUSTFile Close Status: " WS-CUSTFile-Status.
+           MOVE FD-LOADFile-Record-Cnt   TO EOJS-Records-In.
+           MOVE FD-CUSTFile-Insert-Cnt   TO EOJS-Records-Out.
+           MOVE FD-RejFile-Write-Cnt     TO EOJS-Records-Rejected.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-LOADFile.
            READ LOADFile
@@ -115,6 +138,12 @@
                  DISPLAY "** ERROR **: 5000-Read-LOADFile"
                  DISPLAY "Read LOADFile Failed."
                  DISPLAY "File Status: " WS-LOADFile-Status
+                 EVALUATE TRUE
+                    WHEN WS-LOADFile-File-Not-Found
+                       DISPLAY "Reason: File Not Found"
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
                  GOBACK 
@@ -127,10 +156,37 @@
               ADD +1 TO FD-CUSTFile-Insert-Cnt
       D       DISPLAY "CUSTFile on Write: " CUSTFile-Customer-Record
            ELSE
-              DISPLAY "** ERROR **: 6000-Write-CUSTFile"
-              DISPLAY "Write CUSTFile Failed."
+              DISPLAY "** WARNING **: 6000-Write-CUSTFile"
+              DISPLAY "Write CUSTFile Failed - Sending to RejFile."
               DISPLAY "File Status: " WS-CUSTFile-Status
+              EVALUATE TRUE
+                 WHEN WS-CUSTFile-Duplicate-Key
+                    DISPLAY "Reason: Duplicate Key"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+              PERFORM 7000-Write-RejFile
+           END-IF.
+
+       7000-Write-RejFile.
+           MOVE CUSTFile-Customer-Record TO RejFile-Customer-Record.
+           WRITE RejFile-Customer-Record.
+           IF WS-RejFile-Good
+              ADD +1 TO FD-RejFile-Write-Cnt
+      D       DISPLAY "RejFile on Write: " RejFile-Customer-Record
+           ELSE
+              DISPLAY "** ERROR **: 7000-Write-RejFile"
+              DISPLAY "Write RejFile Failed."
+              DISPLAY "File Status: " WS-RejFile-Status
+              EVALUATE TRUE
+                 WHEN WS-RejFile-File-Not-Found
+                    DISPLAY "Reason: File Not Found"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
            END-IF.
+
+       COPY EOJPARA.
