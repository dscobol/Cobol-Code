@@ -10,6 +10,16 @@
       * Date       Author        Maintenance Requirement
       * ---------  ------------  --------------------------------
       * 2020-08-16 dastagg       Created to learn.
+      * 2026-08-09 mnt           Sort now runs through a
+      *                          2100-Filter-INFile input procedure
+      *                          instead of USING INFile, so inactive
+      *                          customers and zero-price rows never
+      *                          reach OUTFile. State was added ahead
+      *                          of last name as the primary sort key.
+      * 2026-08-09 mnt           Added FILE STATUS IS WS-INFile-Status
+      *                          to the INFile SELECT - WS-INFile-Good
+      *                          was being checked but was never set,
+      *                          so Records Read always showed zero.
       *
       **********************************************************
        IDENTIFICATION DIVISION.
@@ -23,7 +33,8 @@
        FILE-CONTROL.
            SELECT INFile
            ASSIGN TO "../data/customer.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INFile-Status.
 
            SELECT SORTFile
            ASSIGN TO SORTWK.
@@ -50,6 +61,13 @@
            COPY CUSTOMER REPLACING ==:tag:== BY ==OUTFile==.
 
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==INFile==.
+
+       01  WS-File-Counters.
+           12 FD-INFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-INFile-Skip-Cnt           PIC S9(4) COMP VALUE ZERO.
+
        01 EOJ-Display-Messages.
            12 EOJ-End-Message PIC X(042) VALUE
               "*** Program STCBEX01 - End of Run Messages".
@@ -62,7 +80,7 @@
            GOBACK.
 
        1000-Begin-Job.
-      *    Because it is just USING and GIVING, file opening and 
+      *    Because it is just USING and GIVING, file opening and
       *    closing is not needed. The OS handles that.
       D     DISPLAY "1000-Begin-Job: ".
       D     DISPLAY "Normally, I would have something to do here".
@@ -70,14 +88,38 @@
        2000-Process.
            SORT SORTFile
               ON ASCENDING KEY
+                 SORTFile-Cust-State
                  SORTFile-Cust-Last-Name
-                USING INFile
-                GIVING OUTFile.
+              INPUT PROCEDURE IS 2100-Filter-INFile
+              GIVING OUTFile.
            IF SORT-RETURN > 0
               DISPLAY '*** WARNING ***'
               DISPLAY '  SORT FAILED  '
            END-IF.
 
+       2100-Filter-INFile.
+           OPEN INPUT INFile.
+           PERFORM 2110-Read-INFile.
+           PERFORM UNTIL WS-INFile-EOF
+              IF INFile-Cust-Active AND INFile-Cust-Price > ZERO
+                 RELEASE SORTFile-Customer-Record
+                    FROM INFile-Customer-Record
+              ELSE
+                 ADD +1 TO FD-INFile-Skip-Cnt
+              END-IF
+              PERFORM 2110-Read-INFile
+           END-PERFORM.
+           CLOSE INFile.
+
+       2110-Read-INFile.
+           READ INFile
+              AT END SET WS-INFile-EOF TO TRUE
+           END-READ.
+           IF WS-INFile-Good
+              ADD +1 TO FD-INFile-Record-Cnt.
+
        3000-End-Job.
       D     DISPLAY "3000-End-Job: ".
+           DISPLAY "      Records Read: " FD-INFile-Record-Cnt
+           DISPLAY "   Records Skipped: " FD-INFile-Skip-Cnt
            DISPLAY EOJ-End-Message.
