@@ -1,10 +1,10 @@
       ***********************************************************
       * Program name:    DUMMYPGM
-      * Re-written by: David Stagowski 
+      * Re-written by: David Stagowski
       *
-      * Description: This is a program that will demonstrate the 
+      * Description: This is a program that will demonstrate the
       *    difference between GnuCOBOL and IBM Enterprise COBOL.
-      * 
+      *
       *    If you run this using GnuCOBOL, the result is:
       *    "NUM-C IS 188"
       *
@@ -18,18 +18,65 @@
       * Date       Author        Maintenance Requirement
       * ---------  ------------  --------------------------------
       * 2020-08-16 dastagg       Created to learn.
+      * 2026-08-09 mnt           Turned the single fixed example
+      *                          into a small utility: it now
+      *                          accepts a pair of operands and an
+      *                          operator code and displays the
+      *                          result both with default
+      *                          truncation and with ROUNDED
+      *                          arithmetic side by side, so the
+      *                          platform difference is one
+      *                          documented reference instead of
+      *                          a one-shot example. The original
+      *                          scaled-subtraction example above
+      *                          is still reproducible via operator
+      *                          code 'S'.
       *
       **********************************************************
        ID DIVISION.
        PROGRAM-ID. DUMMYPGM.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM-A PIC 9(3) VALUE 399.
-       01 NUM-B PIC 9(3) VALUE 211.
-       01 NUM-C PIC 9(3).
+       01 NUM-A PIC 9(3).
+       01 NUM-B PIC 9(3).
+       01 OPERATOR-CODE PIC X.
+           88 OP-ADD                 VALUE '+'.
+           88 OP-SUBTRACT            VALUE '-'.
+           88 OP-MULTIPLY            VALUE '*'.
+           88 OP-DIVIDE              VALUE '/'.
+           88 OP-SCALED-SUBTRACT     VALUE 'S'.
+       01 NUM-C-TRUNCATED PIC 9(3).
+       01 NUM-C-ROUNDED PIC 9(3).
       *
        PROCEDURE DIVISION.
        MAIN.
-           COMPUTE NUM-C = ((NUM-A / 100) - (NUM-B / 100)) * 100
-           DISPLAY 'NUM-C IS ' NUM-C
+           ACCEPT NUM-A FROM SYSIN.
+           ACCEPT NUM-B FROM SYSIN.
+           ACCEPT OPERATOR-CODE FROM SYSIN.
+           PERFORM COMPUTE-RESULTS.
+           DISPLAY 'DEFAULT (TRUNCATED): NUM-C IS ' NUM-C-TRUNCATED.
+           DISPLAY 'ROUNDED:             NUM-C IS ' NUM-C-ROUNDED.
            STOP RUN.
+      *
+       COMPUTE-RESULTS.
+           EVALUATE TRUE
+               WHEN OP-ADD
+                   COMPUTE NUM-C-TRUNCATED = NUM-A + NUM-B
+                   COMPUTE NUM-C-ROUNDED ROUNDED = NUM-A + NUM-B
+               WHEN OP-SUBTRACT
+                   COMPUTE NUM-C-TRUNCATED = NUM-A - NUM-B
+                   COMPUTE NUM-C-ROUNDED ROUNDED = NUM-A - NUM-B
+               WHEN OP-MULTIPLY
+                   COMPUTE NUM-C-TRUNCATED = NUM-A * NUM-B
+                   COMPUTE NUM-C-ROUNDED ROUNDED = NUM-A * NUM-B
+               WHEN OP-DIVIDE
+                   COMPUTE NUM-C-TRUNCATED = NUM-A / NUM-B
+                   COMPUTE NUM-C-ROUNDED ROUNDED = NUM-A / NUM-B
+               WHEN OP-SCALED-SUBTRACT
+                   COMPUTE NUM-C-TRUNCATED =
+                       ((NUM-A / 100) - (NUM-B / 100)) * 100
+                   COMPUTE NUM-C-ROUNDED ROUNDED =
+                       ((NUM-A / 100) - (NUM-B / 100)) * 100
+               WHEN OTHER
+                   DISPLAY 'INVALID OPERATOR CODE: ' OPERATOR-CODE
+           END-EVALUATE.
