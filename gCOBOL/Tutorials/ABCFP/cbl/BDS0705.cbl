@@ -0,0 +1,130 @@
+      ***********************************************************
+      * Program name:    BDS0705
+      * Original author: mnt
+      *
+      * Description: Program to load the gadget stock file.
+      *    This program reads the original flat gadget stock file
+      *    and loads it into the indexed GadgetStockFile that
+      *    BDS0704 and BDS0706 now use, keyed on GadgetID.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------  ------------  --------------------------------
+      * 2026-08-09 mnt           Created to load the indexed
+      *                          gadget stock file from the flat
+      *                          gadget stock file.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BDS0705.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LoadFile
+           ASSIGN TO "../data/c07-gadgets.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LoadFile-Status.
+
+           SELECT GadgetFile
+           ASSIGN TO "../data/c07-gadgets.idat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS GadgetFile-GadgetID
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-GadgetFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LoadFile.
+       01  LoadFile-StockRec.
+           02 LoadFile-GadgetID       PIC 9(6).
+           02 LoadFile-GadgetName     PIC X(30).
+           02 LoadFile-QtyInStock     PIC 9(4).
+           02 LoadFile-Price          PIC 9(4)V99.
+
+       FD  GadgetFile.
+       01  GadgetFile-StockRec.
+           02 GadgetFile-GadgetID     PIC 9(6).
+           02 GadgetFile-GadgetName   PIC X(30).
+           02 GadgetFile-QtyInStock   PIC 9(4).
+           02 GadgetFile-Price        PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==LoadFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==GadgetFile==.
+
+       01  WS-File-Counters.
+           12 FD-LoadFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-GadgetFile-Insert-Cnt       PIC S9(4) COMP VALUE ZERO.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program BDS0705 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           OPEN  INPUT LoadFile.
+           OPEN OUTPUT GadgetFile.
+           PERFORM 5000-Read-LoadFile.
+
+       2000-Process.
+           PERFORM UNTIL WS-LoadFile-EOF
+              PERFORM 2100-Insert-GadgetFile
+              PERFORM 5000-Read-LoadFile
+           END-PERFORM.
+
+       2100-Insert-GadgetFile.
+           MOVE LoadFile-StockRec TO GadgetFile-StockRec.
+           PERFORM 6000-Write-GadgetFile.
+
+       3000-End-Job.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "      Records Read: " FD-LoadFile-Record-Cnt.
+           DISPLAY "  Records Inserted: " FD-GadgetFile-Insert-Cnt.
+           CLOSE LoadFile
+                 GadgetFile.
+
+       5000-Read-LoadFile.
+           READ LoadFile
+              AT END SET WS-LoadFile-EOF TO TRUE
+           END-READ.
+           IF WS-LoadFile-Good
+              ADD +1 TO FD-LoadFile-Record-Cnt
+           ELSE
+              IF WS-LoadFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-LoadFile"
+                 DISPLAY "Read LoadFile Failed."
+                 DISPLAY "File Status: " WS-LoadFile-Status
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6000-Write-GadgetFile.
+           WRITE GadgetFile-StockRec.
+           IF WS-GadgetFile-Good
+              ADD +1 TO FD-GadgetFile-Insert-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 6000-Write-GadgetFile"
+              DISPLAY "Write GadgetFile Failed."
+              DISPLAY "File Status: " WS-GadgetFile-Status
+              EVALUATE TRUE
+                 WHEN WS-GadgetFile-Duplicate-Key
+                    DISPLAY "Reason: Duplicate Key"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
