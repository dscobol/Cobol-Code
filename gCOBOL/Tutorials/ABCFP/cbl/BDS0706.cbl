@@ -0,0 +1,167 @@
+      ***********************************************************
+      * Program name:    BDS0706
+      * Original author: mnt
+      *
+      * Description: Program to look up or correct one gadget.
+      *    This program reads a small transaction file of GadgetIDs
+      *    and, for each one, reads the indexed GadgetStockFile at
+      *    random and displays the gadget's current stock and
+      *    price. When the transaction carries a non-zero new
+      *    quantity or a non-zero new price, that gadget's record
+      *    is corrected in place, so a single gadget can be checked
+      *    or fixed without a full sequential pass of the file.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------  ------------  --------------------------------
+      * 2026-08-09 mnt           Created to support random lookup
+      *                          and correction of one gadget in
+      *                          the indexed gadget stock file.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BDS0706.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GadgetFile
+           ASSIGN TO "../data/c07-gadgets.idat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS GadgetFile-GadgetID
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS WS-GadgetFile-Status.
+
+           SELECT TranFile
+           ASSIGN TO "../data/c07-gadgettran.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TranFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GadgetFile.
+       01  GadgetFile-StockRec.
+           02 GadgetFile-GadgetID     PIC 9(6).
+           02 GadgetFile-GadgetName   PIC X(30).
+           02 GadgetFile-QtyInStock   PIC 9(4).
+           02 GadgetFile-Price        PIC 9(4)V99.
+
+       FD  TranFile.
+       01  TranFile-Record.
+           02 TranFile-GadgetID       PIC 9(6).
+           02 TranFile-New-Qty        PIC 9(4).
+           02 TranFile-New-Price      PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==GadgetFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==TranFile==.
+
+       01  WS-File-Counters.
+           12 FD-TranFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-GadgetFile-Found-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-GadgetFile-Corrected-Cnt    PIC S9(4) COMP VALUE ZERO.
+           12 FD-GadgetFile-Not-Found-Cnt    PIC S9(4) COMP VALUE ZERO.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program BDS0706 - End of Run Messages".
+
+       01  WS-Correction-Switch          PIC X VALUE "N".
+           88  WS-Correction-Made              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           OPEN INPUT TranFile.
+           OPEN I-O   GadgetFile.
+           PERFORM 2050-Read-TranFile.
+
+       2000-Process.
+           PERFORM UNTIL WS-TranFile-EOF
+              MOVE TranFile-GadgetID TO GadgetFile-GadgetID
+              PERFORM 5000-Read-GadgetFile
+              IF WS-GadgetFile-Good
+                 PERFORM 2100-Display-GadgetFile
+                 PERFORM 2200-Correct-GadgetFile
+              ELSE
+                 ADD +1 TO FD-GadgetFile-Not-Found-Cnt
+                 DISPLAY "GADGET NOT FOUND - GADGET ID: "
+                    TranFile-GadgetID
+              END-IF
+              PERFORM 2050-Read-TranFile
+           END-PERFORM.
+
+       2050-Read-TranFile.
+           READ TranFile
+              AT END SET WS-TranFile-EOF TO TRUE
+           END-READ.
+           IF WS-TranFile-Good
+              ADD +1 TO FD-TranFile-Record-Cnt.
+
+       2100-Display-GadgetFile.
+           ADD +1 TO FD-GadgetFile-Found-Cnt.
+           DISPLAY "GADGET ID: " GadgetFile-GadgetID
+              " NAME: " GadgetFile-GadgetName
+              " QTY: " GadgetFile-QtyInStock
+              " PRICE: " GadgetFile-Price.
+
+       2200-Correct-GadgetFile.
+           MOVE "N" TO WS-Correction-Switch.
+           IF TranFile-New-Qty NOT = ZERO
+              MOVE TranFile-New-Qty TO GadgetFile-QtyInStock
+              MOVE "Y" TO WS-Correction-Switch
+           END-IF.
+           IF TranFile-New-Price NOT = ZERO
+              MOVE TranFile-New-Price TO GadgetFile-Price
+              MOVE "Y" TO WS-Correction-Switch
+           END-IF.
+           IF WS-Correction-Made
+              PERFORM 6000-Re-Write-GadgetFile
+           END-IF.
+
+       3000-End-Job.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "   Transactions Read: " FD-TranFile-Record-Cnt.
+           DISPLAY "     Gadgets Found: " FD-GadgetFile-Found-Cnt.
+           DISPLAY " Gadgets Corrected: " FD-GadgetFile-Corrected-Cnt.
+           DISPLAY " Gadgets Not Found: " FD-GadgetFile-Not-Found-Cnt.
+           CLOSE GadgetFile
+                 TranFile.
+
+       5000-Read-GadgetFile.
+           READ GadgetFile
+              RECORD KEY IS GadgetFile-GadgetID
+           END-READ.
+           IF NOT WS-GadgetFile-Good
+              IF WS-GadgetFile-Not-Found
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-GadgetFile"
+                 DISPLAY "Read GadgetFile Failed."
+                 DISPLAY "File Status: " WS-GadgetFile-Status
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6000-Re-Write-GadgetFile.
+           REWRITE GadgetFile-StockRec.
+           IF WS-GadgetFile-Good
+              ADD +1 TO FD-GadgetFile-Corrected-Cnt
+              DISPLAY "GADGET CORRECTED - GADGET ID: "
+                 GadgetFile-GadgetID
+           ELSE
+              DISPLAY "** ERROR **: 6000-Re-Write-GadgetFile"
+              DISPLAY "Re-Write GadgetFile Failed."
+              DISPLAY "File Status: " WS-GadgetFile-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
