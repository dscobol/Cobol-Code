@@ -14,6 +14,14 @@
       * Date       Author        Maintenance Requirement
       * ---------  ------------  --------------------------------
       * 2020-08-16 dastagg       Created to learn.
+      * 2026-08-09 mnt           Added a reorder point and a low
+      *                          stock exception section printed
+      *                          after the main listing.
+      * 2026-08-09 mnt           Converted GadgetStockFile to an
+      *                          indexed file keyed on GadgetID
+      *                          (see BDS0705 to load it and
+      *                          BDS0706 to look up or correct a
+      *                          single gadget without a full pass).
       *
       **********************************************************
        IDENTIFICATION DIVISION.
@@ -23,8 +31,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT GadgetStockFile
-           ASSIGN TO "../data/c07-gadgets.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO "../data/c07-gadgets.idat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS GadgetID
+           ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-Gadget-Status.
 
        DATA DIVISION.
@@ -53,6 +63,33 @@
        01 FinalStockTotal        PIC 9(6)V99.
        01 StockValue             PIC 9(6)V99.
 
+       01 ReorderPoint           PIC 9(4) VALUE 50.
+
+       01  LowStockTable.
+           02 LowStockCount      PIC 9(4) VALUE ZERO.
+           02 LowStockEntry OCCURS 500 TIMES
+                             INDEXED BY LS-Index.
+               03 LS-GadgetID       PIC 9(6).
+               03 LS-GadgetName     PIC X(30).
+               03 LS-QtyInStock     PIC 9(4).
+
+       01  PrnLowStockHeading    PIC X(35) VALUE
+           "*** LOW STOCK EXCEPTION REPORT ***".
+
+       01  PrnNoLowStock         PIC X(38) VALUE
+           "No gadgets are below reorder point.".
+
+       01  PrnLowStockLine.
+           02 PrnLS-GadgetID        PIC ZZZZZ9.
+           02 FILLER                PIC XX VALUE SPACES.
+           02 PrnLS-GadgetName      PIC X(30).
+           02 FILLER                PIC XX VALUE SPACES.
+           02 FILLER                PIC X(9) VALUE "On Hand: ".
+           02 PrnLS-QtyInStock      PIC ZZZ9.
+           02 FILLER                PIC XX VALUE SPACES.
+           02 FILLER                PIC X(15) VALUE "Reorder Point: ".
+           02 PrnLS-ReorderPoint    PIC ZZZ9.
+
 
        PROCEDURE DIVISION.
        0000-Mainline.
@@ -71,6 +108,7 @@
            PERFORM 5010-DisplayGadgetValues UNTIL WS-Gadget-EOF
            MOVE FinalStockTotal TO PrnFinalTotal.
            DISPLAY PrnFinalStockTotal.
+           PERFORM 6000-DisplayLowStockSection.
 
        3000-End-Job.
            CLOSE GadgetStockFile.
@@ -82,6 +120,36 @@
            MOVE GadgetName TO PrnGadgetName
            MOVE StockValue TO PrnValue
            DISPLAY PrnStockValue
+           IF QtyInStock < ReorderPoint
+               PERFORM 5020-RecordLowStockGadget
+           END-IF
            READ GadgetStockFile
                 AT END SET WS-Gadget-EOF TO TRUE
            END-READ.
+
+       5020-RecordLowStockGadget.
+           IF LowStockCount < 500
+               ADD 1 TO LowStockCount
+               SET LS-Index TO LowStockCount
+               MOVE GadgetID   TO LS-GadgetID(LS-Index)
+               MOVE GadgetName TO LS-GadgetName(LS-Index)
+               MOVE QtyInStock TO LS-QtyInStock(LS-Index)
+           END-IF.
+
+       6000-DisplayLowStockSection.
+           DISPLAY SPACES.
+           DISPLAY PrnLowStockHeading.
+           IF LowStockCount = ZERO
+               DISPLAY PrnNoLowStock
+           ELSE
+               PERFORM 6010-DisplayLowStockGadget
+                   VARYING LS-Index FROM 1 BY 1
+                   UNTIL LS-Index > LowStockCount
+           END-IF.
+
+       6010-DisplayLowStockGadget.
+           MOVE LS-GadgetID(LS-Index)   TO PrnLS-GadgetID
+           MOVE LS-GadgetName(LS-Index) TO PrnLS-GadgetName
+           MOVE LS-QtyInStock(LS-Index) TO PrnLS-QtyInStock
+           MOVE ReorderPoint            TO PrnLS-ReorderPoint
+           DISPLAY PrnLowStockLine.
