@@ -15,9 +15,15 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2020-08-11 dastagg       Created to Learn
+      * 2026-08-09 mnt           Added named 88s for the VSAM statuses
+      *                          we actually hit, so error DISPLAYs can
+      *                          say what's wrong instead of a raw code.
       *
       **********************************************************
            12 WS-:tag:-Status            pic x(2).
               88 WS-:tag:-EOF            value "10".
               88 WS-:tag:-Good           value "00".
               88 WS-:tag:-Okay           values "00" "10".
+              88 WS-:tag:-Duplicate-Key  value "22".
+              88 WS-:tag:-Not-Found      value "23".
+              88 WS-:tag:-File-Not-Found value "35".
