@@ -0,0 +1,47 @@
+      ***********************************************************
+      * Copybook name: EOJSTAT
+      * Original author: mnt
+      *
+      * Description: End-of-job statistics fields shared by the
+      *    batch programs in this set, so every job reports
+      *    records in/out/rejected and its elapsed run time the
+      *    same way instead of each program inventing its own
+      *    EOJ layout.
+      *
+      * Typical Use: Within the Working-Storage Section:
+      *
+      *     COPY EOJSTAT.
+      *
+      * Before the first record is processed, in the begin-job
+      *    paragraph:
+      *
+      *     MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
+      *
+      * Just before displaying the panel, move this run's counts
+      *    into EOJS-Records-In / -Out / -Rejected, then use the
+      *    shared paragraph from EOJPARA (COPY EOJPARA. in the
+      *    Procedure Division, PERFORM 9700-Display-Eoj-Statistics.
+      *    from the job's own end-of-job paragraph).
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 mnt           Created for a consistent EOJ
+      *                          statistics panel across the batch
+      *                          programs in this set.
+      *
+      **********************************************************
+       01  JOB-START-DATE-TIME.
+           COPY WSDT REPLACING ==:tag:== BY ==JST==.
+       01  JOB-END-DATE-TIME.
+           COPY WSDT REPLACING ==:tag:== BY ==JET==.
+
+       01  EOJ-STATISTICS.
+           12  EOJS-Records-In           PIC S9(9) COMP VALUE ZERO.
+           12  EOJS-Records-Out          PIC S9(9) COMP VALUE ZERO.
+           12  EOJS-Records-Rejected     PIC S9(9) COMP VALUE ZERO.
+           12  EOJS-Elapsed-Seconds      PIC S9(9) COMP VALUE ZERO.
+           12  EOJS-Display-In           PIC Z(8)9.
+           12  EOJS-Display-Out          PIC Z(8)9.
+           12  EOJS-Display-Rejected     PIC Z(8)9.
+           12  EOJS-Display-Elapsed      PIC Z(4)9.
