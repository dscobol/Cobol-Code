@@ -0,0 +1,45 @@
+      ***********************************************************
+      * Copybook name: EOJPARA
+      * Original author: mnt
+      *
+      * Description: Shared end-of-job statistics paragraph. COPY
+      *    this into the Procedure Division (after the program's
+      *    own paragraphs) of any batch program that also has
+      *    COPY EOJSTAT. in Working-Storage, then
+      *    PERFORM 9700-Display-Eoj-Statistics from the program's
+      *    own end-of-job paragraph once EOJS-Records-In/-Out/
+      *    -Rejected have been moved from that program's own
+      *    counters.
+      *
+      * Typical Use: Within the Procedure Division, as its own
+      *    top-level copy statement:
+      *
+      *     COPY EOJPARA.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 mnt           Created for a consistent EOJ
+      *                          statistics panel across the batch
+      *                          programs in this set.
+      *
+      **********************************************************
+       9700-Display-Eoj-Statistics.
+      *
+           MOVE FUNCTION CURRENT-DATE TO JOB-END-DATE-TIME.
+           COMPUTE EOJS-Elapsed-Seconds =
+               (FUNCTION INTEGER-OF-DATE(JET-Full-Date) -
+                FUNCTION INTEGER-OF-DATE(JST-Full-Date)) * 86400
+               + (JET-Hour * 3600 + JET-Minutes * 60 + JET-Seconds)
+               - (JST-Hour * 3600 + JST-Minutes * 60 + JST-Seconds).
+           MOVE EOJS-Elapsed-Seconds  TO EOJS-Display-Elapsed.
+           MOVE EOJS-Records-In       TO EOJS-Display-In.
+           MOVE EOJS-Records-Out      TO EOJS-Display-Out.
+           MOVE EOJS-Records-Rejected TO EOJS-Display-Rejected.
+           DISPLAY "=========================================".
+           DISPLAY "END OF JOB STATISTICS".
+           DISPLAY "  Records In:       " EOJS-Display-In.
+           DISPLAY "  Records Out:      " EOJS-Display-Out.
+           DISPLAY "  Records Rejected: " EOJS-Display-Rejected.
+           DISPLAY "  Elapsed Seconds:  " EOJS-Display-Elapsed.
+           DISPLAY "=========================================".
