@@ -15,9 +15,18 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2020-08-11 dastagg       Created to Learn
+      * 2026-08-09 mnt           Added the Trailer-Record layout
+      *                          below, same length as the detail
+      *                          record, so a load file can carry a
+      *                          record count and run date after its
+      *                          last detail row. The trailer is told
+      *                          apart from a detail row by its first
+      *                          six bytes: a detail row's Emp-Number
+      *                          is always numeric, the trailer's
+      *                          Trailer-Id is always "TRAILR".
       *
       **********************************************************
-       01  :tag:-Employee-Record.  
+       01  :tag:-Employee-Record.
            12 :tag:-Emp-Number           PIC X(06).
            12 FILLER                     PIC X(01).
            12 :tag:-First-Name           PIC X(09).
@@ -45,3 +54,11 @@
            12 :tag:-Bonus                PIC X(06).
            12 FILLER                     PIC X(02).
            12 :tag:-Commission           PIC X(07).
+
+       01  :tag:-Trailer-Record.
+           12 :tag:-Trailer-Id           PIC X(06).
+           12 FILLER                     PIC X(01).
+           12 :tag:-Trailer-Record-Count PIC 9(06).
+           12 FILLER                     PIC X(01).
+           12 :tag:-Trailer-Run-Date     PIC X(10).
+           12 FILLER                     PIC X(75).
