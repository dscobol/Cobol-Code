@@ -43,6 +43,14 @@
                88  END-OF-TRANSACTIONS              VALUE 'Y'.
            05  VALID-TRANSACTION-SW        PIC X    VALUE 'Y'.
                88  VALID-TRANSACTION                VALUE 'Y'.
+      *
+       01  TRANSACTION-COUNTERS.
+      *
+           05  TC-TRANSACTIONS-READ        PIC S9(9) COMP VALUE ZERO.
+           05  TC-TRANSACTIONS-POSTED      PIC S9(9) COMP VALUE ZERO.
+           05  TC-TRANSACTIONS-REJECTED    PIC S9(9) COMP VALUE ZERO.
+      *
+           COPY EOJSTAT.
       *
            EXEC SQL
                INCLUDE CUSTOMER
@@ -51,17 +59,40 @@
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
+      *
+       01  CUSTAUDIT-ROW.
+      *
+           05  CA-TRANS-CODE           PIC X.
+           05  CA-BEFORE-FNAME         PIC X(20).
+           05  CA-BEFORE-LNAME         PIC X(30).
+           05  CA-BEFORE-ADDR          PIC X(30).
+           05  CA-BEFORE-CITY          PIC X(20).
+           05  CA-BEFORE-STATE         PIC X(2).
+           05  CA-BEFORE-ZIPCODE       PIC X(9).
+           05  CA-AFTER-FNAME          PIC X(20).
+           05  CA-AFTER-LNAME          PIC X(30).
+           05  CA-AFTER-ADDR           PIC X(30).
+           05  CA-AFTER-CITY           PIC X(20).
+           05  CA-AFTER-STATE          PIC X(2).
+           05  CA-AFTER-ZIPCODE        PIC X(9).
       *
        PROCEDURE DIVISION.
       *
        000-POST-CUST-TRANSACTIONS.
       *
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
            OPEN INPUT  CUSTTRAN
                 OUTPUT BADTRAN.
            PERFORM 100-POST-CUST-TRANSACTION
                UNTIL END-OF-TRANSACTIONS.
            CLOSE CUSTTRAN
                  BADTRAN.
+           MOVE TC-TRANSACTIONS-READ     TO EOJS-Records-In.
+           MOVE TC-TRANSACTIONS-POSTED   TO EOJS-Records-Out.
+           MOVE TC-TRANSACTIONS-REJECTED TO EOJS-Records-Rejected.
+           PERFORM 9700-Display-Eoj-Statistics.
+           IF TC-TRANSACTIONS-REJECTED > 0
+               MOVE 8 TO RETURN-CODE.
            STOP RUN.
       *
        100-POST-CUST-TRANSACTION.
@@ -70,23 +101,45 @@
            PERFORM 110-READ-TRANSACTION-RECORD.
            IF NOT END-OF-TRANSACTIONS
                EVALUATE CTR-TRANSACTION-CODE
-                   WHEN 'A'   PERFORM 120-INSERT-CUSTOMER-ROW
-                   WHEN 'R'   PERFORM 130-UPDATE-CUSTOMER-ROW
+                   WHEN 'A'
+                       MOVE CTR-TRANSACTION-DATA TO CUSTOMER-ROW
+                       PERFORM 115-VALIDATE-TRANSACTION-FIELDS
+                       IF VALID-TRANSACTION
+                           PERFORM 120-INSERT-CUSTOMER-ROW
+                   WHEN 'R'
+                       MOVE CTR-TRANSACTION-DATA TO CUSTOMER-ROW
+                       PERFORM 115-VALIDATE-TRANSACTION-FIELDS
+                       IF VALID-TRANSACTION
+                           PERFORM 130-UPDATE-CUSTOMER-ROW
                    WHEN 'D'   PERFORM 140-DELETE-CUSTOMER-ROW
                    WHEN OTHER MOVE 'N' TO VALID-TRANSACTION-SW
                END-EVALUATE
-               IF NOT VALID-TRANSACTION
+               IF VALID-TRANSACTION
+                   ADD 1 TO TC-TRANSACTIONS-POSTED
+               ELSE
                    PERFORM 150-WRITE-BAD-TRANS-RECORD.
       *
        110-READ-TRANSACTION-RECORD.
       *
            READ CUSTTRAN
                AT END
-                   MOVE 'Y' TO END-OF-TRANSACTIONS-SW.
+                   MOVE 'Y' TO END-OF-TRANSACTIONS-SW
+               NOT AT END
+                   ADD 1 TO TC-TRANSACTIONS-READ.
+      *
+       115-VALIDATE-TRANSACTION-FIELDS.
+      *
+           IF CITY = SPACES
+               MOVE 'N' TO VALID-TRANSACTION-SW
+           ELSE
+               IF STATE = SPACES OR STATE NOT ALPHABETIC
+                   MOVE 'N' TO VALID-TRANSACTION-SW
+               ELSE
+                   IF ZIPCODE = SPACES OR ZIPCODE(1:5) NOT NUMERIC
+                       MOVE 'N' TO VALID-TRANSACTION-SW.
       *
        120-INSERT-CUSTOMER-ROW.
       *
-           MOVE CTR-TRANSACTION-DATA TO CUSTOMER-ROW
            EXEC SQL
                INSERT INTO MM01.CUSTOMER
                       ( CUSTNO,   FNAME,     LNAME,    ADDR,
@@ -95,11 +148,29 @@
                        :CITY,    :STATE,    :ZIPCODE)
            END-EXEC.
            IF SQLCODE NOT = 0
-               MOVE 'N' TO VALID-TRANSACTION-SW.
+               MOVE 'N' TO VALID-TRANSACTION-SW
+           ELSE
+               MOVE SPACES  TO CA-BEFORE-FNAME  CA-BEFORE-LNAME
+                                CA-BEFORE-ADDR   CA-BEFORE-CITY
+                                CA-BEFORE-STATE  CA-BEFORE-ZIPCODE
+               MOVE FNAME   TO CA-AFTER-FNAME
+               MOVE LNAME   TO CA-AFTER-LNAME
+               MOVE ADDR    TO CA-AFTER-ADDR
+               MOVE CITY    TO CA-AFTER-CITY
+               MOVE STATE   TO CA-AFTER-STATE
+               MOVE ZIPCODE TO CA-AFTER-ZIPCODE
+               PERFORM 145-WRITE-CUSTOMER-AUDIT-ROW.
       *
        130-UPDATE-CUSTOMER-ROW.
       *
-           MOVE CTR-TRANSACTION-DATA TO CUSTOMER-ROW
+           EXEC SQL
+               SELECT   FNAME,            LNAME,            ADDR,
+                        CITY,             STATE,            ZIPCODE
+                   INTO :CA-BEFORE-FNAME, :CA-BEFORE-LNAME, :CA-BEFORE-ADDR,
+                        :CA-BEFORE-CITY,  :CA-BEFORE-STATE, :CA-BEFORE-ZIPCODE
+                   FROM MM01.CUSTOMER
+                       WHERE CUSTNO = :CUSTNO
+           END-EXEC.
            EXEC SQL
                UPDATE MM01.CUSTOMER
                   SET FNAME   = :FNAME,
@@ -111,20 +182,61 @@
                WHERE  CUSTNO  = :CUSTNO
            END-EXEC.
            IF SQLCODE NOT = 0
-               MOVE 'N' TO VALID-TRANSACTION-SW.
+               MOVE 'N' TO VALID-TRANSACTION-SW
+           ELSE
+               MOVE FNAME   TO CA-AFTER-FNAME
+               MOVE LNAME   TO CA-AFTER-LNAME
+               MOVE ADDR    TO CA-AFTER-ADDR
+               MOVE CITY    TO CA-AFTER-CITY
+               MOVE STATE   TO CA-AFTER-STATE
+               MOVE ZIPCODE TO CA-AFTER-ZIPCODE
+               PERFORM 145-WRITE-CUSTOMER-AUDIT-ROW.
       *
        140-DELETE-CUSTOMER-ROW.
       *
            MOVE CTR-CUSTOMER-NUMBER TO CUSTNO.
+           EXEC SQL
+               SELECT   FNAME,            LNAME,            ADDR,
+                        CITY,             STATE,            ZIPCODE
+                   INTO :CA-BEFORE-FNAME, :CA-BEFORE-LNAME, :CA-BEFORE-ADDR,
+                        :CA-BEFORE-CITY,  :CA-BEFORE-STATE, :CA-BEFORE-ZIPCODE
+                   FROM MM01.CUSTOMER
+                       WHERE CUSTNO = :CUSTNO
+           END-EXEC.
            EXEC SQL
                DELETE FROM MM01.CUSTOMER
                    WHERE CUSTNO = :CUSTNO
            END-EXEC.
            IF SQLCODE NOT = 0
-               MOVE 'N' TO VALID-TRANSACTION-SW.
+               MOVE 'N' TO VALID-TRANSACTION-SW
+           ELSE
+               MOVE SPACES TO CA-AFTER-FNAME  CA-AFTER-LNAME
+                               CA-AFTER-ADDR   CA-AFTER-CITY
+                               CA-AFTER-STATE  CA-AFTER-ZIPCODE
+               PERFORM 145-WRITE-CUSTOMER-AUDIT-ROW.
+      *
+       145-WRITE-CUSTOMER-AUDIT-ROW.
+      *
+           MOVE CTR-TRANSACTION-CODE TO CA-TRANS-CODE.
+           EXEC SQL
+               INSERT INTO MM01.CUSTAUDIT
+                      ( CUSTNO,      TRANSCODE,        AUDITTS,
+                        BEFOREFNAME, BEFORELNAME,      BEFOREADDR,
+                        BEFORECITY,  BEFORESTATE,      BEFOREZIP,
+                        AFTERFNAME,  AFTERLNAME,       AFTERADDR,
+                        AFTERCITY,   AFTERSTATE,       AFTERZIP)
+               VALUES (:CUSTNO,      :CA-TRANS-CODE,   CURRENT TIMESTAMP,
+                       :CA-BEFORE-FNAME, :CA-BEFORE-LNAME, :CA-BEFORE-ADDR,
+                       :CA-BEFORE-CITY,  :CA-BEFORE-STATE, :CA-BEFORE-ZIPCODE,
+                       :CA-AFTER-FNAME,  :CA-AFTER-LNAME,  :CA-AFTER-ADDR,
+                       :CA-AFTER-CITY,   :CA-AFTER-STATE,  :CA-AFTER-ZIPCODE)
+           END-EXEC.
       *
        150-WRITE-BAD-TRANS-RECORD.
       *
            WRITE BAD-TRANSACTION-RECORD
                FROM CUSTOMER-TRANSACTION-RECORD.
+           ADD 1 TO TC-TRANSACTIONS-REJECTED.
+      *
+           COPY EOJPARA.
       *
