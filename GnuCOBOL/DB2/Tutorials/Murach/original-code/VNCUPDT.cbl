@@ -35,12 +35,20 @@
       *
        FD  BADTRAN
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 375 CHARACTERS.
+           RECORD CONTAINS 377 CHARACTERS.
       *
        01  BAD-TRANSACTION-RECORD.
       *
            05  BTR-TRANSACTION-CODE     PIC X.
            05  BTR-TRANSACTION-DATA     PIC X(374).
+           05  BTR-REASON-CODE          PIC XX.
+               88  REASON-BAD-TRANS-CODE     VALUE 'TC'.
+               88  REASON-BAD-STATE          VALUE 'ST'.
+               88  REASON-BAD-HOMEPH         VALUE 'H1'.
+               88  REASON-BAD-WORKPH         VALUE 'W1'.
+               88  REASON-SQL-ERROR          VALUE 'SQ'.
+               88  REASON-CUST-NOT-FOUND     VALUE 'NF'.
+               88  REASON-NOTES-OVERFLOW     VALUE 'NO'.
       *
        WORKING-STORAGE SECTION.
       *
@@ -56,6 +64,20 @@
            05  IND-HOMEPH               PIC S9(4) COMP.
            05  IND-WORKPH               PIC S9(4) COMP.
            05  IND-NOTES                PIC S9(4) COMP.
+      *
+       01  PHONE-VALIDATION-FIELDS.
+      *
+           05  PHONE-WORK-FIELD         PIC X(16).
+           05  PHONE-DIGIT-COUNT        PIC 9(2)  VALUE 0.
+           05  PHONE-CHAR-INDEX         PIC 9(2)  VALUE 0.
+           05  PHONE-CHAR-MAX           PIC 9(2)  VALUE 16.
+      *
+       01  NOTE-APPEND-FIELDS.
+      *
+           05  APPEND-TEXT-LEN          PIC S9(4) COMP.
+           05  APPEND-POINTER           PIC S9(4) COMP.
+           05  APPEND-SEPARATOR         PIC X(2)  VALUE '; '.
+           05  COMBINED-NOTES-TEXT      PIC X(254).
       *
            EXEC SQL
                INCLUDE VARCUST
@@ -80,6 +102,7 @@
        100-POST-CUST-TRANSACTION.
       *
            MOVE 'Y' TO VALID-TRANSACTION-SW.
+           MOVE SPACES TO BTR-REASON-CODE.
            PERFORM 110-READ-TRANSACTION-RECORD.
            IF NOT END-OF-TRANSACTIONS
                MOVE CTR-CUSTNO  TO CUSTNO
@@ -92,10 +115,19 @@
                MOVE CTR-WORKPH  TO WORKPH
                MOVE CTR-NOTES   TO NOTES-TEXT
                EVALUATE CTR-TRANSACTION-CODE
-                   WHEN 'A'   PERFORM 120-INSERT-CUSTOMER-ROW
-                   WHEN 'R'   PERFORM 140-UPDATE-CUSTOMER-ROW
+                   WHEN 'A'
+                       PERFORM 115-VALIDATE-TRANSACTION-FIELDS
+                       IF VALID-TRANSACTION
+                           PERFORM 120-INSERT-CUSTOMER-ROW
+                   WHEN 'R'
+                       PERFORM 115-VALIDATE-TRANSACTION-FIELDS
+                       IF VALID-TRANSACTION
+                           PERFORM 140-UPDATE-CUSTOMER-ROW
+                   WHEN 'N'   PERFORM 145-APPEND-CUSTOMER-NOTE
                    WHEN 'D'   PERFORM 150-DELETE-CUSTOMER-ROW
-                   WHEN OTHER MOVE 'N' TO VALID-TRANSACTION-SW
+                   WHEN OTHER
+                       MOVE 'N'  TO VALID-TRANSACTION-SW
+                       MOVE 'TC' TO BTR-REASON-CODE
                END-EVALUATE
                IF NOT VALID-TRANSACTION
                    PERFORM 160-WRITE-BAD-TRANSACTION.
@@ -105,6 +137,42 @@
            READ CUSTTRAN
                AT END
                    MOVE 'Y' TO END-OF-TRANSACTIONS-SW.
+      *
+       115-VALIDATE-TRANSACTION-FIELDS.
+      *
+           IF STATE = SPACES OR STATE NOT ALPHABETIC
+               MOVE 'N'  TO VALID-TRANSACTION-SW
+               MOVE 'ST' TO BTR-REASON-CODE
+           ELSE
+               PERFORM 116-VALIDATE-PHONE-NUMBERS.
+      *
+       116-VALIDATE-PHONE-NUMBERS.
+      *
+           IF HOMEPH NOT = SPACES
+               MOVE HOMEPH TO PHONE-WORK-FIELD
+               PERFORM 117-COUNT-PHONE-DIGITS
+               IF PHONE-DIGIT-COUNT < 7
+                   MOVE 'N'  TO VALID-TRANSACTION-SW
+                   MOVE 'H1' TO BTR-REASON-CODE.
+           IF VALID-TRANSACTION AND WORKPH NOT = SPACES
+               MOVE WORKPH TO PHONE-WORK-FIELD
+               PERFORM 117-COUNT-PHONE-DIGITS
+               IF PHONE-DIGIT-COUNT < 7
+                   MOVE 'N'  TO VALID-TRANSACTION-SW
+                   MOVE 'W1' TO BTR-REASON-CODE.
+      *
+       117-COUNT-PHONE-DIGITS.
+      *
+           MOVE 0 TO PHONE-DIGIT-COUNT.
+           MOVE 1 TO PHONE-CHAR-INDEX.
+           PERFORM 118-COUNT-ONE-PHONE-CHAR
+               UNTIL PHONE-CHAR-INDEX > PHONE-CHAR-MAX.
+      *
+       118-COUNT-ONE-PHONE-CHAR.
+      *
+           IF PHONE-WORK-FIELD(PHONE-CHAR-INDEX:1) IS NUMERIC
+               ADD 1 TO PHONE-DIGIT-COUNT.
+           ADD 1 TO PHONE-CHAR-INDEX.
       *
        120-INSERT-CUSTOMER-ROW.
       *
@@ -123,7 +191,8 @@
                        :NOTES:IND-NOTES)
            END-EXEC.
            IF SQLCODE NOT = 0
-               MOVE 'N' TO VALID-TRANSACTION-SW.
+               MOVE 'N'  TO VALID-TRANSACTION-SW
+               MOVE 'SQ' TO BTR-REASON-CODE.
       *
        130-SET-NULLS-AND-LENGTHS.
       *
@@ -174,7 +243,82 @@
                WHERE  CUSTNO  = :CUSTNO
            END-EXEC.
            IF SQLCODE NOT = 0
-               MOVE 'N' TO VALID-TRANSACTION-SW.
+               MOVE 'N'  TO VALID-TRANSACTION-SW
+               MOVE 'SQ' TO BTR-REASON-CODE.
+      *
+       145-APPEND-CUSTOMER-NOTE.
+      *
+           EXEC SQL
+               SELECT NOTES
+                 INTO :NOTES:IND-NOTES
+                 FROM MM01.VARCUST
+                WHERE CUSTNO = :CUSTNO
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 146-BUILD-APPENDED-NOTE
+                   IF VALID-TRANSACTION
+                       PERFORM 147-STORE-APPENDED-NOTE
+                   END-IF
+               WHEN 100
+                   MOVE 'N'  TO VALID-TRANSACTION-SW
+                   MOVE 'NF' TO BTR-REASON-CODE
+               WHEN OTHER
+                   MOVE 'N'  TO VALID-TRANSACTION-SW
+                   MOVE 'SQ' TO BTR-REASON-CODE
+           END-EVALUATE.
+      *
+       146-BUILD-APPENDED-NOTE.
+      *
+           IF IND-NOTES < 0
+               MOVE 0 TO NOTES-LEN.
+           MOVE LENGTH OF CTR-NOTES TO APPEND-TEXT-LEN.
+           CALL 'STRLEN' USING APPEND-TEXT-LEN
+                               CTR-NOTES.
+           IF APPEND-TEXT-LEN > 0
+               MOVE SPACES TO COMBINED-NOTES-TEXT
+               MOVE 1 TO APPEND-POINTER
+               IF NOTES-LEN > 0
+                   STRING NOTES-TEXT(1:NOTES-LEN)   DELIMITED BY SIZE
+                          APPEND-SEPARATOR           DELIMITED BY SIZE
+                          CTR-NOTES(1:APPEND-TEXT-LEN)
+                                                     DELIMITED BY SIZE
+                       INTO COMBINED-NOTES-TEXT
+                       WITH POINTER APPEND-POINTER
+                       ON OVERFLOW
+                           MOVE 'N'  TO VALID-TRANSACTION-SW
+                           MOVE 'NO' TO BTR-REASON-CODE
+                       NOT ON OVERFLOW
+                           COMPUTE NOTES-LEN = APPEND-POINTER - 1
+                           MOVE COMBINED-NOTES-TEXT TO NOTES-TEXT
+                           MOVE 0 TO IND-NOTES
+                   END-STRING
+               ELSE
+                   STRING CTR-NOTES(1:APPEND-TEXT-LEN)
+                                                     DELIMITED BY SIZE
+                       INTO COMBINED-NOTES-TEXT
+                       WITH POINTER APPEND-POINTER
+                       ON OVERFLOW
+                           MOVE 'N'  TO VALID-TRANSACTION-SW
+                           MOVE 'NO' TO BTR-REASON-CODE
+                       NOT ON OVERFLOW
+                           COMPUTE NOTES-LEN = APPEND-POINTER - 1
+                           MOVE COMBINED-NOTES-TEXT TO NOTES-TEXT
+                           MOVE 0 TO IND-NOTES
+                   END-STRING
+               END-IF
+           END-IF.
+      *
+       147-STORE-APPENDED-NOTE.
+      *
+           EXEC SQL
+               UPDATE MM01.VARCUST
+                  SET NOTES = :NOTES:IND-NOTES
+                WHERE CUSTNO = :CUSTNO
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N'  TO VALID-TRANSACTION-SW
+               MOVE 'SQ' TO BTR-REASON-CODE.
       *
        150-DELETE-CUSTOMER-ROW.
       *
@@ -183,10 +327,12 @@
                    WHERE CUSTNO = :CUSTNO
            END-EXEC.
            IF SQLCODE NOT = 0
-               MOVE 'N' TO VALID-TRANSACTION-SW.
+               MOVE 'N'  TO VALID-TRANSACTION-SW
+               MOVE 'SQ' TO BTR-REASON-CODE.
       *
        160-WRITE-BAD-TRANSACTION.
       *
-           WRITE BAD-TRANSACTION-RECORD
-               FROM CUSTOMER-TRANSACTION-RECORD.
+           MOVE CTR-TRANSACTION-CODE TO BTR-TRANSACTION-CODE.
+           MOVE CTR-TRANSACTION-DATA TO BTR-TRANSACTION-DATA.
+           WRITE BAD-TRANSACTION-RECORD.
       *
