@@ -1,6 +1,10 @@
        IDENTIFICATION DIVISION.
       *
        PROGRAM-ID.    UPDTHST1.
+      *
+      *USER ABEND CODES:  2200  DSNTIAR SUBPROGRAM ERROR
+      *                   2270  INSERT STATEMENT ERROR
+      *                   2280  DELETE STATEMENT ERROR
       *
        ENVIRONMENT DIVISION.
       *
@@ -12,6 +16,34 @@
       *
            05  UPDATE-SUCCESSFUL-SW     PIC X    VALUE 'Y'.
                88  UPDATE-SUCCESSFUL             VALUE 'Y'.
+      *
+       01  SQL-ERROR-ROUTINE-FIELDS.
+      *
+           05  PROGRAM-ERROR-MESSAGE.
+               10  FILLER            PIC X(11)   VALUE 'SQLCODE IS '.
+               10  PEM-SQLCODE       PIC -999.
+               10  FILLER            PIC X(5)    VALUE SPACES.
+               10  PEM-TABLE         PIC X(18)   VALUE SPACES.
+               10  FILLER            PIC X(2)    VALUE SPACES.
+               10  PEM-PARAGRAPH     PIC X(30)   VALUE SPACES.
+      *
+           05  DSNTIAR-ERROR-MESSAGE.
+               10  DEM-LENGTH        PIC S9(4)   COMP    VALUE +800.
+               10  DEM-MESSAGE       PIC X(80)   OCCURS 10 TIMES
+                                                 INDEXED BY DEM-INDEX.
+      *
+           05  DSNTIAR-LINE-LENGTH   PIC S9(9)   COMP    VALUE +80.
+      *
+           05  ROLLBACK-ERROR-MESSAGE.
+               10  FILLER            PIC X(20)
+                                     VALUE 'ROLLBACK SQLCODE IS '.
+               10  REM-SQLCODE       PIC -999.
+      *
+           05  ABND-CODE             PIC S9(4)   COMP    VALUE +00.
+      *
+       01  ARCHIVE-PARAMETERS.
+      *
+           05  CUTOFF-DAYS              PIC 9(3)    VALUE 090.
       *
            EXEC SQL
                INCLUDE SQLCA
@@ -21,6 +53,7 @@
       *
        000-UPDATE-HISTORY-TABLES.
       *
+           PERFORM 050-ACCEPT-CUTOFF-DAYS.
            PERFORM 100-CLEAR-WORK-TABLE.
            IF UPDATE-SUCCESSFUL
                PERFORM 200-LOAD-WORK-TABLE.
@@ -33,6 +66,10 @@
            IF UPDATE-SUCCESSFUL
                DISPLAY 'UPDATE COMPLETED SUCCESSFULLY.'.
            STOP RUN.
+      *
+       050-ACCEPT-CUTOFF-DAYS.
+      *
+           ACCEPT CUTOFF-DAYS FROM SYSIN.
       *
        100-CLEAR-WORK-TABLE.
       *
@@ -40,9 +77,12 @@
                DELETE FROM MM01.WORKTABLE
            END-EXEC.
            IF SQLCODE < 0
-               DISPLAY 'DELETE IN MODULE 100 FAILED.'
-               DISPLAY 'SQLCODE = ' SQLCODE
-               MOVE 'N' TO UPDATE-SUCCESSFUL-SW.
+               MOVE SQLCODE                  TO PEM-SQLCODE
+               MOVE 'MM01.WORKTABLE'         TO PEM-TABLE
+               MOVE '100-CLEAR-WORK-TABLE'   TO PEM-PARAGRAPH
+               MOVE +2280 TO ABND-CODE
+               MOVE 'N' TO UPDATE-SUCCESSFUL-SW
+               PERFORM 990-SQL-ERROR-ROUTINE.
       *
        200-LOAD-WORK-TABLE.
       *
@@ -54,11 +94,18 @@
                            (SELECT SUM(PAYAMT)
                                 FROM MM01.PAYMENT
                                 WHERE PAYINVNO = A.INVNO)
+                         AND (SELECT MAX(PAYDATE)
+                                FROM MM01.PAYMENT
+                                WHERE PAYINVNO = A.INVNO)
+                             <= CURRENT DATE - :CUTOFF-DAYS DAYS
            END-EXEC.
            IF SQLCODE < 0
-               DISPLAY 'INSERT IN MODULE 200 FAILED.'
-               DISPLAY 'SQLCODE = ' SQLCODE
-               MOVE 'N' TO UPDATE-SUCCESSFUL-SW.
+               MOVE SQLCODE                  TO PEM-SQLCODE
+               MOVE 'MM01.WORKTABLE'         TO PEM-TABLE
+               MOVE '200-LOAD-WORK-TABLE'    TO PEM-PARAGRAPH
+               MOVE +2270 TO ABND-CODE
+               MOVE 'N' TO UPDATE-SUCCESSFUL-SW
+               PERFORM 990-SQL-ERROR-ROUTINE.
       *
        300-MOVE-INVOICES.
       *
@@ -68,9 +115,12 @@
                        FROM  MM01.WORKTABLE
            END-EXEC.
            IF SQLCODE < 0
-               DISPLAY 'INSERT IN MODULE 300 FAILED.'
-               DISPLAY 'SQLCODE = ' SQLCODE
+               MOVE SQLCODE                  TO PEM-SQLCODE
+               MOVE 'MM01.INVHIST'           TO PEM-TABLE
+               MOVE '300-MOVE-INVOICES'      TO PEM-PARAGRAPH
+               MOVE +2270 TO ABND-CODE
                MOVE 'N' TO UPDATE-SUCCESSFUL-SW
+               PERFORM 990-SQL-ERROR-ROUTINE
            ELSE
                EXEC SQL
                    DELETE FROM MM01.INVOICE
@@ -79,9 +129,12 @@
                                 FROM MM01.WORKTABLE)
                END-EXEC
                IF SQLCODE < 0
-                   DISPLAY 'DELETE IN MODULE 300 FAILED.'
-                   DISPLAY 'SQLCODE = ' SQLCODE
-                   MOVE 'N' TO UPDATE-SUCCESSFUL-SW.
+                   MOVE SQLCODE                  TO PEM-SQLCODE
+                   MOVE 'MM01.INVOICE'           TO PEM-TABLE
+                   MOVE '300-MOVE-INVOICES'      TO PEM-PARAGRAPH
+                   MOVE +2280 TO ABND-CODE
+                   MOVE 'N' TO UPDATE-SUCCESSFUL-SW
+                   PERFORM 990-SQL-ERROR-ROUTINE.
       *
        400-MOVE-LINE-ITEMS.
       *
@@ -94,9 +147,12 @@
                                 FROM MM01.WORKTABLE)
            END-EXEC.
            IF SQLCODE < 0
-               DISPLAY 'INSERT IN MODULE 400 FAILED.'
-               DISPLAY 'SQLCODE = ' SQLCODE
+               MOVE SQLCODE                  TO PEM-SQLCODE
+               MOVE 'MM01.LIHIST'            TO PEM-TABLE
+               MOVE '400-MOVE-LINE-ITEMS'    TO PEM-PARAGRAPH
+               MOVE +2270 TO ABND-CODE
                MOVE 'N' TO UPDATE-SUCCESSFUL-SW
+               PERFORM 990-SQL-ERROR-ROUTINE
            ELSE
                EXEC SQL
                    DELETE FROM MM01.LINEITEM
@@ -105,9 +161,12 @@
                                 FROM MM01.WORKTABLE)
                END-EXEC
                IF SQLCODE < 0
-                   DISPLAY 'DELETE IN MODULE 400 FAILED.'
-                   DISPLAY 'SQLCODE = ' SQLCODE
-                   MOVE 'N' TO UPDATE-SUCCESSFUL-SW.
+                   MOVE SQLCODE                  TO PEM-SQLCODE
+                   MOVE 'MM01.LINEITEM'          TO PEM-TABLE
+                   MOVE '400-MOVE-LINE-ITEMS'    TO PEM-PARAGRAPH
+                   MOVE +2280 TO ABND-CODE
+                   MOVE 'N' TO UPDATE-SUCCESSFUL-SW
+                   PERFORM 990-SQL-ERROR-ROUTINE.
       *
        500-MOVE-PAYMENT-ITEMS.
       *
@@ -120,9 +179,12 @@
                                 FROM MM01.WORKTABLE)
            END-EXEC.
            IF SQLCODE < 0
-               DISPLAY 'INSERT IN MODULE 500 FAILED.'
-               DISPLAY 'SQLCODE = ' SQLCODE
+               MOVE SQLCODE                    TO PEM-SQLCODE
+               MOVE 'MM01.PAYHIST'             TO PEM-TABLE
+               MOVE '500-MOVE-PAYMENT-ITEMS'   TO PEM-PARAGRAPH
+               MOVE +2270 TO ABND-CODE
                MOVE 'N' TO UPDATE-SUCCESSFUL-SW
+               PERFORM 990-SQL-ERROR-ROUTINE
            ELSE
                EXEC SQL
                    DELETE FROM MM01.PAYMENT
@@ -131,8 +193,52 @@
                                 FROM MM01.WORKTABLE)
                END-EXEC
                IF SQLCODE < 0
-                   DISPLAY 'DELETE IN MODULE 500 FAILED.'
-                   DISPLAY 'SQLCODE = ' SQLCODE
-                   MOVE 'N' TO UPDATE-SUCCESSFUL-SW.
+                   MOVE SQLCODE                    TO PEM-SQLCODE
+                   MOVE 'MM01.PAYMENT'             TO PEM-TABLE
+                   MOVE '500-MOVE-PAYMENT-ITEMS'   TO PEM-PARAGRAPH
+                   MOVE +2280 TO ABND-CODE
+                   MOVE 'N' TO UPDATE-SUCCESSFUL-SW
+                   PERFORM 990-SQL-ERROR-ROUTINE.
+      *
+       990-SQL-ERROR-ROUTINE.
+      *
+           DISPLAY PROGRAM-ERROR-MESSAGE.
+           CALL 'DSNTIAR' USING SQLCA
+                                DSNTIAR-ERROR-MESSAGE
+                                DSNTIAR-LINE-LENGTH.
+           IF RETURN-CODE IS EQUAL TO ZERO
+               PERFORM
+                   VARYING DEM-INDEX FROM 1 BY 1
+                   UNTIL DEM-INDEX > 10
+                       DISPLAY DEM-MESSAGE(DEM-INDEX)
+               END-PERFORM
+           ELSE
+               DISPLAY 'DSNTIAR ERROR - RETURN CODE = ' RETURN-CODE.
+           DISPLAY 'SQLERRMC   ' SQLERRMC.
+           DISPLAY 'SQLERRD1   ' SQLERRD(1).
+           DISPLAY 'SQLERRD2   ' SQLERRD(2).
+           DISPLAY 'SQLERRD3   ' SQLERRD(3).
+           DISPLAY 'SQLERRD4   ' SQLERRD(4).
+           DISPLAY 'SQLERRD5   ' SQLERRD(5).
+           DISPLAY 'SQLERRD6   ' SQLERRD(6).
+           DISPLAY 'SQLWARN0   ' SQLWARN0.
+           DISPLAY 'SQLWARN1   ' SQLWARN1.
+           DISPLAY 'SQLWARN2   ' SQLWARN2.
+           DISPLAY 'SQLWARN3   ' SQLWARN3.
+           DISPLAY 'SQLWARN4   ' SQLWARN4.
+           DISPLAY 'SQLWARN5   ' SQLWARN5.
+           DISPLAY 'SQLWARN6   ' SQLWARN6.
+           DISPLAY 'SQLWARN7   ' SQLWARN7.
+           DISPLAY 'SQLWARN8   ' SQLWARN8.
+           DISPLAY 'SQLWARN9   ' SQLWARN9.
+           DISPLAY 'SQLWARNA   ' SQLWARNA.
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'INVALID ROLLBACK'
+               MOVE SQLCODE TO REM-SQLCODE
+               DISPLAY ROLLBACK-ERROR-MESSAGE.
+           CALL 'ILBOABN0' USING ABND-CODE.
       *
-      
+
