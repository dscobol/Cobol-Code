@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    WSDTFMT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  INTEGER-DATE                 PIC S9(9) COMP.
+       01  DAY-INDEX                    PIC 9.
+       01  DAY-NAME-LEN                 PIC S9(4) COMP.
+      *
+       01  DAY-NAME-TABLE-DATA.
+           05  FILLER                   PIC X(9)  VALUE 'MONDAY   '.
+           05  FILLER                   PIC X(9)  VALUE 'TUESDAY  '.
+           05  FILLER                   PIC X(9)  VALUE 'WEDNESDAY'.
+           05  FILLER                   PIC X(9)  VALUE 'THURSDAY '.
+           05  FILLER                   PIC X(9)  VALUE 'FRIDAY   '.
+           05  FILLER                   PIC X(9)  VALUE 'SATURDAY '.
+           05  FILLER                   PIC X(9)  VALUE 'SUNDAY   '.
+       01  DAY-NAME-TABLE REDEFINES DAY-NAME-TABLE-DATA.
+           05  DAY-NAME-ENTRY           PIC X(9)  OCCURS 7 TIMES.
+      *
+       LINKAGE SECTION.
+      *
+       01  WSDTFMT-FULL-DATE            PIC 9(8).
+       01  WSDTFMT-FULL-DATE-X REDEFINES WSDTFMT-FULL-DATE.
+           05  WSDTFMT-YEAR             PIC 9(4).
+           05  WSDTFMT-MONTH            PIC 9(2).
+           05  WSDTFMT-DAY              PIC 9(2).
+      *
+       01  WSDTFMT-DAY-NAME             PIC X(9).
+      *
+       01  WSDTFMT-HEADING              PIC X(21).
+      *
+       PROCEDURE DIVISION USING WSDTFMT-FULL-DATE
+                                WSDTFMT-DAY-NAME
+                                WSDTFMT-HEADING.
+      *
+       000-FORMAT-DATE.
+      *
+           PERFORM 100-DETERMINE-DAY-NAME.
+           PERFORM 200-BUILD-HEADING.
+      *
+       000-EXIT.
+      *
+           EXIT PROGRAM.
+      *
+       100-DETERMINE-DAY-NAME.
+      *
+           COMPUTE INTEGER-DATE = FUNCTION INTEGER-OF-DATE
+                                      (WSDTFMT-FULL-DATE).
+           COMPUTE DAY-INDEX = FUNCTION MOD(INTEGER-DATE - 1, 7) + 1.
+           MOVE DAY-NAME-ENTRY(DAY-INDEX) TO WSDTFMT-DAY-NAME.
+      *
+       200-BUILD-HEADING.
+      *
+           MOVE LENGTH OF WSDTFMT-DAY-NAME TO DAY-NAME-LEN.
+           CALL 'STRLEN' USING DAY-NAME-LEN
+                               WSDTFMT-DAY-NAME.
+           STRING WSDTFMT-DAY-NAME(1:DAY-NAME-LEN) DELIMITED BY SIZE
+                  ', '                              DELIMITED BY SIZE
+                  WSDTFMT-MONTH                     DELIMITED BY SIZE
+                  '/'                               DELIMITED BY SIZE
+                  WSDTFMT-DAY                        DELIMITED BY SIZE
+                  '/'                               DELIMITED BY SIZE
+                  WSDTFMT-YEAR                       DELIMITED BY SIZE
+               INTO WSDTFMT-HEADING.
+      *
