@@ -35,6 +35,10 @@
                10  REM-SQLCODE       PIC -999.
       
            05  ABND-CODE             PIC S9(4)   COMP    VALUE +00.
+      *
+       01  ARCHIVE-PARAMETERS.
+      *
+           05  CUTOFF-DAYS           PIC 9(3)            VALUE 090.
       *
            EXEC SQL
                INCLUDE SQLCA
@@ -44,6 +48,7 @@
       *
        000-UPDATE-HISTORY-TABLES.
       *
+           PERFORM 050-ACCEPT-CUTOFF-DAYS.
            PERFORM 100-CLEAR-WORK-TABLE.
            PERFORM 200-LOAD-WORK-TABLE.
            PERFORM 300-INSERT-INVOICES.
@@ -52,6 +57,10 @@
            PERFORM 600-DELETE-ALL-ITEMS.
            DISPLAY 'UPDATE COMPLETED SUCCESSFULLY.'.
            STOP RUN.
+      *
+       050-ACCEPT-CUTOFF-DAYS.
+      *
+           ACCEPT CUTOFF-DAYS FROM SYSIN.
       *
        100-CLEAR-WORK-TABLE.
       *
@@ -77,6 +86,10 @@
                            (SELECT SUM(PAYAMT)
                                 FROM MM01.PAYMENT
                                 WHERE PAYINVNO = A.INVNO)
+                         AND (SELECT MAX(PAYDATE)
+                                FROM MM01.PAYMENT
+                                WHERE PAYINVNO = A.INVNO)
+                             <= CURRENT DATE - :CUTOFF-DAYS DAYS
            END-EXEC.
            IF SQLCODE < 0
                MOVE SQLCODE                  TO PEM-SQLCODE
