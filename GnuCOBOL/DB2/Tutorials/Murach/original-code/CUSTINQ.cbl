@@ -20,6 +20,23 @@
                88  END-OF-INQUIRIES            VALUE 'Y'.
            05  CUSTOMER-FOUND-SW       PIC X.
                88  CUSTOMER-FOUND              VALUE 'Y'.
+           05  VALID-CURSOR-SW         PIC X   VALUE 'Y'.
+               88  VALID-CURSOR                VALUE 'Y'.
+           05  END-OF-CUSTOMERS-SW     PIC X   VALUE 'N'.
+               88  END-OF-CUSTOMERS            VALUE 'Y'.
+      *
+       01  CUSTOMER-CONTACT-FIELDS.
+      *
+           05  PHONE                   PIC X(12).
+           05  EMAIL                   PIC X(30).
+      *
+       01  COUNT-FIELDS.
+           05  CUSTOMER-COUNT          PIC S9(7)  COMP-3.
+           05  EDITED-CUSTOMER-COUNT   PIC Z(6)9.
+      *
+       01  SEARCH-STRINGS.
+           05  NAME-STRING             PIC X(5).
+           05  STATE-STRING            PIC XX.
       *
            EXEC SQL
                INCLUDE CUSTOMER
@@ -28,6 +45,14 @@
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
+      *
+           EXEC SQL
+               DECLARE CUSTCURS CURSOR FOR
+                   SELECT CUSTNO, LNAME, FNAME, STATE
+                       FROM MM01.CUSTOMER
+                           WHERE LNAME LIKE :NAME-STRING
+                             AND STATE LIKE :STATE-STRING
+           END-EXEC.
       *
        PROCEDURE DIVISION.
       *
@@ -41,17 +66,21 @@
       *
            PERFORM 110-ACCEPT-CUSTOMER-NUMBER.
            IF NOT END-OF-INQUIRIES
-               MOVE 'Y' TO CUSTOMER-FOUND-SW
-               PERFORM 120-GET-CUSTOMER-ROW
-               IF CUSTOMER-FOUND
-                   PERFORM 130-DISPLAY-CUSTOMER-LINES
+               IF CUSTNO = 'SEARCH'
+                   PERFORM 200-SEARCH-BY-NAME-STATE
                ELSE
-                   PERFORM 140-DISPLAY-ERROR-LINES.
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+                   PERFORM 120-GET-CUSTOMER-ROW
+                   IF CUSTOMER-FOUND
+                       PERFORM 130-DISPLAY-CUSTOMER-LINES
+                   ELSE
+                       PERFORM 140-DISPLAY-ERROR-LINES.
       *
        110-ACCEPT-CUSTOMER-NUMBER.
       *
            DISPLAY '------------------------------------------------'.
            DISPLAY 'KEY IN THE NEXT CUSTOMER NUMBER AND PRESS ENTER,'.
+           DISPLAY 'OR KEY IN SEARCH TO LOOK UP BY NAME AND STATE,'.
            DISPLAY 'OR KEY IN 999999 AND PRESS ENTER TO QUIT.'.
            ACCEPT CUSTNO.
            IF CUSTNO = '999999'
@@ -62,10 +91,10 @@
            EXEC SQL
                SELECT CUSTNO,    FNAME,       LNAME,
                       ADDR,      CITY,        STATE,
-                      ZIPCODE
+                      ZIPCODE,   PHONE,       EMAIL
                INTO  :CUSTNO,       :FNAME,          :LNAME,
                      :ADDR,         :CITY,           :STATE,
-                     :ZIPCODE
+                     :ZIPCODE,      :PHONE,          :EMAIL
                FROM   MM01.CUSTOMER
                    WHERE  CUSTNO = :CUSTNO
            END-EXEC.
@@ -81,9 +110,74 @@
            DISPLAY '   ADDRESS  ' ADDR.
            DISPLAY '            ' CITY ' ' STATE ' '
                                   ZIPCODE.
+           DISPLAY '   PHONE    ' PHONE.
+           DISPLAY '   EMAIL    ' EMAIL.
       *
        140-DISPLAY-ERROR-LINES.
       *
            DISPLAY '------------------------------------------------'.
            DISPLAY '   CUSTOMER NUMBER ' CUSTNO ' NOT FOUND.'.
       *
+       200-SEARCH-BY-NAME-STATE.
+      *
+           PERFORM 210-ACCEPT-SEARCH-VALUES.
+           IF VALID-CURSOR
+               MOVE ZERO TO CUSTOMER-COUNT
+               PERFORM 220-OPEN-CUSTOMER-CURSOR
+               IF VALID-CURSOR
+                   MOVE 'N' TO END-OF-CUSTOMERS-SW
+                   PERFORM 230-DISPLAY-CUSTOMER-INFO
+                       UNTIL END-OF-CUSTOMERS
+                   PERFORM 250-CLOSE-CUSTOMER-CURSOR
+                   MOVE CUSTOMER-COUNT TO EDITED-CUSTOMER-COUNT
+                   DISPLAY EDITED-CUSTOMER-COUNT ' CUSTOMER(S) FOUND.'.
+      *
+       210-ACCEPT-SEARCH-VALUES.
+      *
+           MOVE 'Y' TO VALID-CURSOR-SW.
+           MOVE SPACE TO NAME-STRING.
+           MOVE SPACE TO STATE-STRING.
+           DISPLAY 'ENTER FIRST ONE TO FOUR CHARACTERS OF LAST NAME:'.
+           ACCEPT NAME-STRING.
+           STRING NAME-STRING '%%%%%' DELIMITED BY ' '
+               INTO NAME-STRING.
+           DISPLAY 'ENTER STATE CODE: '.
+           ACCEPT STATE-STRING.
+           STRING STATE-STRING '%%' DELIMITED BY ' '
+               INTO STATE-STRING.
+      *
+       220-OPEN-CUSTOMER-CURSOR.
+      *
+           EXEC SQL
+               OPEN CUSTCURS
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       230-DISPLAY-CUSTOMER-INFO.
+      *
+           PERFORM 240-FETCH-CUSTOMER-ROW.
+           IF NOT END-OF-CUSTOMERS
+               IF VALID-CURSOR
+                   DISPLAY 'CUST: ' CUSTNO '--' FNAME ' '
+                           LNAME ' ' STATE.
+      *
+       240-FETCH-CUSTOMER-ROW.
+      *
+           EXEC SQL
+               FETCH CUSTCURS
+                   INTO :CUSTNO, :LNAME, :FNAME, :STATE
+           END-EXEC.
+           IF SQLCODE = 0
+               ADD 1 TO CUSTOMER-COUNT
+           ELSE
+               MOVE 'Y' TO END-OF-CUSTOMERS-SW
+               IF SQLCODE NOT = 100
+                   MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       250-CLOSE-CUSTOMER-CURSOR.
+      *
+           EXEC SQL
+               CLOSE CUSTCURS
+           END-EXEC.
+      *
