@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    CUSTLIST.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT PRTOUT ASSIGN TO UT-S-PRTOUT.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  PRTOUT
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+      *
+       01  PRTOUT-RECORD               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  VALID-CURSOR-SW         PIC X   VALUE 'Y'.
+               88  VALID-CURSOR                VALUE 'Y'.
+               88  NOT-VALID-CURSOR            VALUE 'N'.
+           05  END-OF-CUSTOMERS-SW     PIC X   VALUE 'N'.
+               88  END-OF-CUSTOMERS            VALUE 'Y'.
+      *
+       01  DATE-FIELDS.
+           05  PRESENT-DATE            PIC 9(6).
+           05  PRESENT-DATE-X          REDEFINES PRESENT-DATE.
+               10  PRESENT-YEAR        PIC 99.
+               10  PRESENT-MONTH       PIC 99.
+               10  PRESENT-DAY         PIC 99.
+      *
+       01  CUSTOMER-TOTAL-FIELDS       COMP-3.
+           05  CUSTOMERS-COUNT         PIC S9(9)       VALUE ZERO.
+      *
+       01  PRINT-FIELDS                COMP-3.
+           05  PAGE-COUNT              PIC S9(3)       VALUE ZERO.
+           05  LINE-COUNT              PIC S9(3)       VALUE +999.
+           05  LINES-ON-PAGE           PIC S9(3)       VALUE +50.
+           05  SPACE-CONTROL           PIC S9(3)       VALUE +1.
+      *
+       01  HEADING-LINE-1.
+           05  FILLER      PIC X(21)   VALUE 'CUSTOMER MASTER LIST '.
+           05  FILLER      PIC X       VALUE '-'.
+           05  FILLER      PIC X       VALUE SPACES.
+           05  HL1-MONTH   PIC X(2).
+           05  FILLER      PIC X       VALUE '/'.
+           05  HL1-DAY     PIC X(2).
+           05  FILLER      PIC X       VALUE '/'.
+           05  HL1-YEAR    PIC X(2).
+           05  FILLER      PIC X(60)   VALUE SPACES.
+           05  FILLER      PIC X(6)    VALUE 'PAGE: '.
+           05  HL1-PAGE    PIC X(5)    VALUE SPACES.
+           05  FILLER      PIC X(30)   VALUE SPACES.
+      *
+       01  HEADING-LINE-2.
+           05  FILLER      PIC X(06)   VALUE 'CUSTNO'.
+           05  FILLER      PIC X(02)   VALUE SPACES.
+           05  FILLER      PIC X(20)   VALUE 'NAME                '.
+           05  FILLER      PIC X(02)   VALUE SPACES.
+           05  FILLER      PIC X(30)   VALUE SPACES.
+           05  FILLER      PIC X(02)   VALUE SPACES.
+           05  FILLER      PIC X(27)   VALUE
+                   'ADDRESS                    '.
+           05  FILLER      PIC X(02)   VALUE SPACES.
+           05  FILLER      PIC X(25)   VALUE
+                   'CITY                     '.
+           05  FILLER      PIC X(02)   VALUE SPACES.
+           05  FILLER      PIC X(02)   VALUE 'ST'.
+           05  FILLER      PIC X(02)   VALUE SPACES.
+           05  FILLER      PIC X(10)   VALUE 'ZIP       '.
+      *
+       01  REPORT-LINE.
+           05  RL-CUSTNO   PIC X(6).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-FNAME    PIC X(20).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-LNAME    PIC X(30).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-ADDR     PIC X(27).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-CITY     PIC X(25).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-STATE    PIC X(2).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-ZIPCODE  PIC X(10).
+      *
+       01  TOTAL-LINE.
+           05  FILLER      PIC X(8)    VALUE 'TOTAL: '.
+           05  TL-COUNT    PIC Z(8)9.
+           05  FILLER      PIC X(18)   VALUE ' CUSTOMERS LISTED'.
+           05  FILLER      PIC X(97)   VALUE SPACES.
+      *
+           EXEC SQL
+              INCLUDE CUSTOMER
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE CUSTCURS CURSOR FOR
+                   SELECT CUSTNO,   FNAME,   LNAME,
+                          ADDR,     CITY,    STATE,   ZIPCODE
+                       FROM MM01.CUSTOMER
+                       ORDER BY ZIPCODE, CUSTNO
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-PREPARE-CUSTOMER-LIST.
+      *
+           OPEN OUTPUT PRTOUT.
+           ACCEPT PRESENT-DATE FROM DATE.
+           MOVE PRESENT-MONTH TO HL1-MONTH.
+           MOVE PRESENT-DAY   TO HL1-DAY.
+           MOVE PRESENT-YEAR  TO HL1-YEAR.
+           PERFORM 100-OPEN-CUSTOMER-CURSOR.
+           IF VALID-CURSOR
+               PERFORM 200-PRINT-CUSTOMER-LINE
+                   UNTIL END-OF-CUSTOMERS
+                      OR NOT-VALID-CURSOR
+               PERFORM 300-CLOSE-CUSTOMER-CURSOR.
+           PERFORM 400-PRINT-TOTAL-LINES.
+           CLOSE PRTOUT.
+           STOP RUN.
+      *
+       100-OPEN-CUSTOMER-CURSOR.
+      *
+           EXEC SQL
+               OPEN CUSTCURS
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       200-PRINT-CUSTOMER-LINE.
+      *
+           PERFORM 210-FETCH-CUSTOMER-ROW.
+           IF NOT END-OF-CUSTOMERS
+               IF VALID-CURSOR
+                   ADD 1           TO CUSTOMERS-COUNT
+                   MOVE CUSTNO     TO RL-CUSTNO
+                   MOVE FNAME      TO RL-FNAME
+                   MOVE LNAME      TO RL-LNAME
+                   MOVE ADDR       TO RL-ADDR
+                   MOVE CITY       TO RL-CITY
+                   MOVE STATE      TO RL-STATE
+                   MOVE ZIPCODE    TO RL-ZIPCODE
+                   PERFORM 220-PRINT-REPORT-LINE.
+      *
+       210-FETCH-CUSTOMER-ROW.
+      *
+           EXEC SQL
+               FETCH CUSTCURS
+                   INTO :CUSTNO,  :FNAME,   :LNAME,
+                        :ADDR,    :CITY,    :STATE,  :ZIPCODE
+           END-EXEC.
+           IF SQLCODE = 100
+               MOVE 'Y' TO END-OF-CUSTOMERS-SW
+           ELSE
+               IF SQLCODE NOT = 0
+                   MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       220-PRINT-REPORT-LINE.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 230-PRINT-REPORT-HEADING
+               MOVE 1 TO LINE-COUNT.
+           MOVE REPORT-LINE TO PRTOUT-RECORD.
+           PERFORM 250-WRITE-REPORT-LINE.
+           ADD 1 TO LINE-COUNT.
+           MOVE 1 TO SPACE-CONTROL.
+      *
+       230-PRINT-REPORT-HEADING.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL1-PAGE.
+           MOVE HEADING-LINE-1 TO PRTOUT-RECORD.
+           PERFORM 240-WRITE-PAGE-TOP-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+           MOVE HEADING-LINE-2 TO PRTOUT-RECORD.
+           PERFORM 250-WRITE-REPORT-LINE.
+      *
+       240-WRITE-PAGE-TOP-LINE.
+      *
+           WRITE PRTOUT-RECORD
+               AFTER ADVANCING PAGE.
+      *
+       250-WRITE-REPORT-LINE.
+      *
+           WRITE PRTOUT-RECORD
+               AFTER SPACE-CONTROL LINES.
+      *
+       300-CLOSE-CUSTOMER-CURSOR.
+      *
+           EXEC SQL
+               CLOSE CUSTCURS
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       400-PRINT-TOTAL-LINES.
+      *
+           IF VALID-CURSOR
+               MOVE CUSTOMERS-COUNT    TO TL-COUNT
+               MOVE TOTAL-LINE         TO PRTOUT-RECORD
+           ELSE
+               MOVE '****  DB2 ERROR  -- INCOMPLETE REPORT  ****'
+                                       TO PRTOUT-RECORD.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 250-WRITE-REPORT-LINE.
+      *
