@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    HSTRECON.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  END-OF-INVOICES-SW         PIC X   VALUE 'N'.
+               88  END-OF-INVOICES                VALUE 'Y'.
+           05  END-OF-LINE-ITEMS-SW       PIC X   VALUE 'N'.
+               88  END-OF-LINE-ITEMS              VALUE 'Y'.
+           05  END-OF-PAYMENTS-SW         PIC X   VALUE 'N'.
+               88  END-OF-PAYMENTS                VALUE 'Y'.
+      *
+       01  RECON-DATE                     PIC X(10).
+      *
+       01  WORK-FIELDS.
+           05  RECON-COUNT                PIC S9(9)     COMP.
+           05  RECON-TOTAL                PIC S9(9)V99  COMP-3.
+           05  EDITED-RECON-COUNT         PIC Z(8)9.
+           05  EDITED-RECON-TOTAL         PIC Z(8)9.99.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE INVHISTCURS CURSOR FOR
+                   SELECT   INVDATE,        COUNT(*),   SUM(INVTOTAL)
+                       FROM MM01.INVHIST
+                           GROUP BY INVDATE
+                           ORDER BY INVDATE
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE LIHISTCURS CURSOR FOR
+                   SELECT   B.INVDATE,      COUNT(*)
+                       FROM MM01.LIHIST A
+                           INNER JOIN MM01.INVHIST B
+                       ON A.LIINVNO = B.INVNO
+                           GROUP BY B.INVDATE
+                           ORDER BY B.INVDATE
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE PAYHISTCURS CURSOR FOR
+                   SELECT   PAYDATE,        COUNT(*),   SUM(PAYAMT)
+                       FROM MM01.PAYHIST
+                           GROUP BY PAYDATE
+                           ORDER BY PAYDATE
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-DISPLAY-RECON-REPORT.
+      *
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'ARCHIVAL RECONCILIATION REPORT'.
+           DISPLAY '---------------------------------------------'.
+           PERFORM 100-DISPLAY-INVOICE-HISTORY.
+           PERFORM 200-DISPLAY-LINE-ITEM-HISTORY.
+           PERFORM 300-DISPLAY-PAYMENT-HISTORY.
+           STOP RUN.
+      *
+       100-DISPLAY-INVOICE-HISTORY.
+      *
+           DISPLAY ' '.
+           DISPLAY 'INVOICES MOVED TO INVHIST'.
+           DISPLAY 'DATE            COUNT      TOTAL'.
+           EXEC SQL
+               OPEN INVHISTCURS
+           END-EXEC.
+           IF SQLCODE = 0
+               PERFORM 110-DISPLAY-INVOICE-HISTORY-ROW
+                   UNTIL END-OF-INVOICES
+               EXEC SQL
+                   CLOSE INVHISTCURS
+               END-EXEC.
+      *
+       110-DISPLAY-INVOICE-HISTORY-ROW.
+      *
+           EXEC SQL
+               FETCH INVHISTCURS
+                   INTO :RECON-DATE, :RECON-COUNT, :RECON-TOTAL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO END-OF-INVOICES-SW
+           ELSE
+               MOVE RECON-COUNT TO EDITED-RECON-COUNT
+               MOVE RECON-TOTAL TO EDITED-RECON-TOTAL
+               DISPLAY RECON-DATE ' '
+                   EDITED-RECON-COUNT ' '
+                   EDITED-RECON-TOTAL.
+      *
+       200-DISPLAY-LINE-ITEM-HISTORY.
+      *
+           DISPLAY ' '.
+           DISPLAY 'LINE ITEMS MOVED TO LIHIST'.
+           DISPLAY 'DATE            COUNT'.
+           EXEC SQL
+               OPEN LIHISTCURS
+           END-EXEC.
+           IF SQLCODE = 0
+               PERFORM 210-DISPLAY-LINE-ITEM-HISTORY-ROW
+                   UNTIL END-OF-LINE-ITEMS
+               EXEC SQL
+                   CLOSE LIHISTCURS
+               END-EXEC.
+      *
+       210-DISPLAY-LINE-ITEM-HISTORY-ROW.
+      *
+           EXEC SQL
+               FETCH LIHISTCURS
+                   INTO :RECON-DATE, :RECON-COUNT
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO END-OF-LINE-ITEMS-SW
+           ELSE
+               MOVE RECON-COUNT TO EDITED-RECON-COUNT
+               DISPLAY RECON-DATE ' '
+                   EDITED-RECON-COUNT.
+      *
+       300-DISPLAY-PAYMENT-HISTORY.
+      *
+           DISPLAY ' '.
+           DISPLAY 'PAYMENTS MOVED TO PAYHIST'.
+           DISPLAY 'DATE            COUNT      TOTAL'.
+           EXEC SQL
+               OPEN PAYHISTCURS
+           END-EXEC.
+           IF SQLCODE = 0
+               PERFORM 310-DISPLAY-PAYMENT-HISTORY-ROW
+                   UNTIL END-OF-PAYMENTS
+               EXEC SQL
+                   CLOSE PAYHISTCURS
+               END-EXEC.
+      *
+       310-DISPLAY-PAYMENT-HISTORY-ROW.
+      *
+           EXEC SQL
+               FETCH PAYHISTCURS
+                   INTO :RECON-DATE, :RECON-COUNT, :RECON-TOTAL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO END-OF-PAYMENTS-SW
+           ELSE
+               MOVE RECON-COUNT TO EDITED-RECON-COUNT
+               MOVE RECON-TOTAL TO EDITED-RECON-TOTAL
+               DISPLAY RECON-DATE ' '
+                   EDITED-RECON-COUNT ' '
+                   EDITED-RECON-TOTAL.
+      *
