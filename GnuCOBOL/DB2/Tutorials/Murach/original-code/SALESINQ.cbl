@@ -34,6 +34,11 @@
       *
            05  EDITED-COUNT        PIC Z(4)9.
            05  EDITED-TOTAL        PIC Z(6)9.99.
+      *
+       01  SELECTION-PARAMETERS.
+      *
+           05  FROM-DATE           PIC X(10).
+           05  TO-DATE             PIC X(10).
       *
            EXEC SQL
                INCLUDE CUSTOMER
@@ -52,6 +57,7 @@
                    SELECT   INVNO, INVDATE, INVTOTAL
                        FROM MM01.INVOICE
                        WHERE INVCUST = :CUSTNO
+                         AND INVDATE BETWEEN :FROM-DATE AND :TO-DATE
            END-EXEC.
       *
        PROCEDURE DIVISION.
@@ -105,6 +111,7 @@
        140-GET-INVOICES-INFORMATION.
       *
            MOVE 'Y' TO VALID-CURSOR-SW.
+           PERFORM 145-ACCEPT-DATE-RANGE.
            PERFORM 150-OPEN-INVOICE-CURSOR.
            IF VALID-CURSOR
                MOVE 'N' TO END-OF-INVOICES-SW
@@ -113,6 +120,21 @@
                PERFORM 160-GET-INVOICE-INFORMATION
                    UNTIL END-OF-INVOICES
                PERFORM 190-CLOSE-INVOICE-CURSOR.
+      *
+       145-ACCEPT-DATE-RANGE.
+      *
+           DISPLAY 'ENTER FROM DATE (YYYY-MM-DD), OR PRESS ENTER'.
+           DISPLAY 'FOR NO LOWER LIMIT:'.
+           MOVE SPACES TO FROM-DATE.
+           ACCEPT FROM-DATE.
+           IF FROM-DATE = SPACES
+               MOVE '0001-01-01' TO FROM-DATE.
+           DISPLAY 'ENTER TO DATE (YYYY-MM-DD), OR PRESS ENTER'.
+           DISPLAY 'FOR NO UPPER LIMIT:'.
+           MOVE SPACES TO TO-DATE.
+           ACCEPT TO-DATE.
+           IF TO-DATE = SPACES
+               MOVE '9999-12-31' TO TO-DATE.
       *
        150-OPEN-INVOICE-CURSOR.
       *
