@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    ARAGE.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT PRTOUT ASSIGN TO UT-S-PRTOUT.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  PRTOUT
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+      *
+       01  PRTOUT-RECORD               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  VALID-CURSOR-SW         PIC X   VALUE 'Y'.
+               88  VALID-CURSOR                VALUE 'Y'.
+               88  NOT-VALID-CURSOR            VALUE 'N'.
+           05  END-OF-INVOICES-SW      PIC X   VALUE 'N'.
+               88  END-OF-INVOICES             VALUE 'Y'.
+      *
+       01  DATE-FIELDS.
+           05  PRESENT-DATE            PIC 9(6).
+           05  PRESENT-DATE-X          REDEFINES PRESENT-DATE.
+               10  PRESENT-YEAR        PIC 99.
+               10  PRESENT-MONTH       PIC 99.
+               10  PRESENT-DAY         PIC 99.
+      *
+       01  INVOICE-FIELDS.
+           05  AGE-DAYS                PIC S9(9)       COMP.
+           05  INV-BALANCE             PIC S9(9)V99    COMP-3.
+      *
+       01  AGING-BUCKET-FIELDS         COMP-3.
+           05  BUCKET-CURRENT          PIC S9(9)V99    VALUE ZERO.
+           05  BUCKET-30               PIC S9(9)V99    VALUE ZERO.
+           05  BUCKET-60               PIC S9(9)V99    VALUE ZERO.
+           05  BUCKET-90-PLUS          PIC S9(9)V99    VALUE ZERO.
+      *
+       01  GRAND-TOTAL-FIELDS          COMP-3.
+           05  GT-CURRENT              PIC S9(9)V99    VALUE ZERO.
+           05  GT-30                   PIC S9(9)V99    VALUE ZERO.
+           05  GT-60                   PIC S9(9)V99    VALUE ZERO.
+           05  GT-90-PLUS              PIC S9(9)V99    VALUE ZERO.
+      *
+       01  PRINT-FIELDS                COMP-3.
+           05  PAGE-COUNT              PIC S9(3)       VALUE ZERO.
+           05  LINE-COUNT              PIC S9(3)       VALUE +999.
+           05  LINES-ON-PAGE           PIC S9(3)       VALUE +50.
+           05  SPACE-CONTROL           PIC S9(3)       VALUE +1.
+      *
+       01  HEADING-LINE-1.
+           05  FILLER      PIC X(24)   VALUE 'ACCOUNTS RECEIVABLE AGIN'.
+           05  FILLER      PIC X(6)    VALUE 'G - '.
+           05  HL1-MONTH   PIC X(2).
+           05  FILLER      PIC X       VALUE '/'.
+           05  HL1-DAY     PIC X(2).
+           05  FILLER      PIC X       VALUE '/'.
+           05  HL1-YEAR    PIC X(2).
+           05  FILLER      PIC X(56)   VALUE SPACES.
+           05  FILLER      PIC X(6)    VALUE 'PAGE: '.
+           05  HL1-PAGE    PIC X(5)    VALUE SPACES.
+           05  FILLER      PIC X(28)   VALUE SPACES.
+      *
+       01  HEADING-LINE-2.
+           05  FILLER      PIC X(20)   VALUE 'INVOICE   CUSTOMER  '.
+           05  FILLER      PIC X(20)   VALUE 'INVDATE       CURREN'.
+           05  FILLER      PIC X(15)   VALUE 'T      1-30    '.
+           05  FILLER      PIC X(15)   VALUE '31-60      61+ '.
+           05  FILLER      PIC X(15)   VALUE '               '.
+      *
+       01  REPORT-LINE.
+           05  RL-INVNO    PIC X(6).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-CUSTNO   PIC X(6).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-LNAME    PIC X(20).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-INVDATE  PIC X(10).
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-CURRENT  PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-30       PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-60       PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-90-PLUS  PIC Z(6)9.99.
+      *
+       01  TOTAL-LINE.
+           05  FILLER      PIC X(38)   VALUE 'TOTALS:'.
+           05  TL-CURRENT  PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  TL-30       PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  TL-60       PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  TL-90-PLUS  PIC Z(6)9.99.
+      *
+           EXEC SQL
+              INCLUDE CUSTOMER
+           END-EXEC.
+      *
+           EXEC SQL
+              INCLUDE INVOICE
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE INVCURS CURSOR FOR
+                   SELECT A.INVNO,      A.INVCUST,   B.LNAME,
+                          A.INVDATE,    A.INVTOTAL -
+                              COALESCE((SELECT SUM(PAYAMT)
+                                  FROM MM01.PAYMENT
+                                  WHERE PAYINVNO = A.INVNO), 0),
+                          DAYS(CURRENT DATE) - DAYS(A.INVDATE)
+                       FROM MM01.INVOICE A
+                           INNER JOIN MM01.CUSTOMER B
+                       ON A.INVCUST = B.CUSTNO
+                       ORDER BY A.INVCUST, A.INVNO
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-PREPARE-AGING-REPORT.
+      *
+           OPEN OUTPUT PRTOUT.
+           ACCEPT PRESENT-DATE FROM DATE.
+           MOVE PRESENT-MONTH TO HL1-MONTH.
+           MOVE PRESENT-DAY   TO HL1-DAY.
+           MOVE PRESENT-YEAR  TO HL1-YEAR.
+           PERFORM 100-OPEN-INVOICE-CURSOR.
+           IF VALID-CURSOR
+               PERFORM 200-PRINT-INVOICE-LINE
+                   UNTIL END-OF-INVOICES
+                      OR NOT-VALID-CURSOR
+               PERFORM 300-CLOSE-INVOICE-CURSOR.
+           PERFORM 400-PRINT-TOTAL-LINES.
+           CLOSE PRTOUT.
+           STOP RUN.
+      *
+       100-OPEN-INVOICE-CURSOR.
+      *
+           EXEC SQL
+               OPEN INVCURS
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       200-PRINT-INVOICE-LINE.
+      *
+           PERFORM 210-FETCH-INVOICE-ROW.
+           IF NOT END-OF-INVOICES
+               IF VALID-CURSOR
+                   IF INV-BALANCE > 0
+                       PERFORM 215-BUCKET-INVOICE-BALANCE
+                       MOVE INVNO      TO RL-INVNO
+                       MOVE CUSTNO     TO RL-CUSTNO
+                       MOVE LNAME      TO RL-LNAME
+                       MOVE INVDATE    TO RL-INVDATE
+                       MOVE BUCKET-CURRENT TO RL-CURRENT
+                       MOVE BUCKET-30      TO RL-30
+                       MOVE BUCKET-60      TO RL-60
+                       MOVE BUCKET-90-PLUS TO RL-90-PLUS
+                       PERFORM 220-PRINT-REPORT-LINE.
+      *
+       210-FETCH-INVOICE-ROW.
+      *
+           EXEC SQL
+               FETCH INVCURS
+                   INTO :INVNO,   :CUSTNO,     :LNAME,
+                        :INVDATE, :INV-BALANCE, :AGE-DAYS
+           END-EXEC.
+           IF SQLCODE = 100
+               MOVE 'Y' TO END-OF-INVOICES-SW
+           ELSE
+               IF SQLCODE NOT = 0
+                   MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       215-BUCKET-INVOICE-BALANCE.
+      *
+           MOVE ZERO TO BUCKET-CURRENT
+                        BUCKET-30
+                        BUCKET-60
+                        BUCKET-90-PLUS.
+           EVALUATE TRUE
+               WHEN AGE-DAYS <= 30
+                   MOVE INV-BALANCE TO BUCKET-CURRENT
+                   ADD INV-BALANCE  TO GT-CURRENT
+               WHEN AGE-DAYS <= 60
+                   MOVE INV-BALANCE TO BUCKET-30
+                   ADD INV-BALANCE  TO GT-30
+               WHEN AGE-DAYS <= 90
+                   MOVE INV-BALANCE TO BUCKET-60
+                   ADD INV-BALANCE  TO GT-60
+               WHEN OTHER
+                   MOVE INV-BALANCE TO BUCKET-90-PLUS
+                   ADD INV-BALANCE  TO GT-90-PLUS
+           END-EVALUATE.
+      *
+       220-PRINT-REPORT-LINE.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 230-PRINT-REPORT-HEADING
+               MOVE 1 TO LINE-COUNT.
+           MOVE REPORT-LINE TO PRTOUT-RECORD.
+           PERFORM 250-WRITE-REPORT-LINE.
+           ADD 1 TO LINE-COUNT.
+           MOVE 1 TO SPACE-CONTROL.
+      *
+       230-PRINT-REPORT-HEADING.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL1-PAGE.
+           MOVE HEADING-LINE-1 TO PRTOUT-RECORD.
+           PERFORM 240-WRITE-PAGE-TOP-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+           MOVE HEADING-LINE-2 TO PRTOUT-RECORD.
+           PERFORM 250-WRITE-REPORT-LINE.
+      *
+       240-WRITE-PAGE-TOP-LINE.
+      *
+           WRITE PRTOUT-RECORD
+               AFTER ADVANCING PAGE.
+      *
+       250-WRITE-REPORT-LINE.
+      *
+           WRITE PRTOUT-RECORD
+               AFTER SPACE-CONTROL LINES.
+      *
+       300-CLOSE-INVOICE-CURSOR.
+      *
+           EXEC SQL
+               CLOSE INVCURS
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       400-PRINT-TOTAL-LINES.
+      *
+           IF VALID-CURSOR
+               MOVE GT-CURRENT         TO TL-CURRENT
+               MOVE GT-30              TO TL-30
+               MOVE GT-60              TO TL-60
+               MOVE GT-90-PLUS         TO TL-90-PLUS
+               MOVE TOTAL-LINE         TO PRTOUT-RECORD
+           ELSE
+               MOVE '****  DB2 ERROR  -- INCOMPLETE REPORT  ****'
+                                       TO PRTOUT-RECORD.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 250-WRITE-REPORT-LINE.
+      *
