@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    STRTRIM.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  TRAIL-DETERMINED-SW      PIC X  VALUE 'N'.
+               88  TRAIL-DETERMINED            VALUE 'Y'.
+           05  LEAD-DETERMINED-SW       PIC X  VALUE 'N'.
+               88  LEAD-DETERMINED             VALUE 'Y'.
+      *
+       01  LEAD-POS                     PIC S9(4) COMP.
+       01  TRAIL-POS                    PIC S9(4) COMP.
+       01  IN-SUB                       PIC S9(4) COMP.
+       01  OUT-SUB                      PIC S9(4) COMP.
+      *
+       LINKAGE SECTION.
+      *
+       01  TEXT-LENGTH                  PIC S9(4) COMP.
+      *
+       01  WORK-TABLE.
+      *
+           05  WT-CHARACTER             OCCURS 1 TO 254 TIMES
+                                        DEPENDING ON TEXT-LENGTH
+                                        PIC X.
+      *
+       01  TRIMMED-TEXT                 PIC X(254).
+      *
+       PROCEDURE DIVISION USING TEXT-LENGTH
+                                WORK-TABLE
+                                TRIMMED-TEXT.
+      *
+       000-TRIM-STRING.
+      *
+           MOVE SPACES TO TRIMMED-TEXT.
+           MOVE 'N' TO TRAIL-DETERMINED-SW.
+           MOVE TEXT-LENGTH TO TRAIL-POS.
+           PERFORM 100-EXAMINE-TRAILING-CHARACTER
+               UNTIL TRAIL-DETERMINED.
+           IF TRAIL-POS = 0
+               MOVE 0 TO TEXT-LENGTH
+           ELSE
+               MOVE 'N' TO LEAD-DETERMINED-SW
+               MOVE 1 TO LEAD-POS
+               PERFORM 200-EXAMINE-LEADING-CHARACTER
+                   UNTIL LEAD-DETERMINED
+               PERFORM 300-COPY-TRIMMED-CHARACTERS
+               COMPUTE TEXT-LENGTH = TRAIL-POS - LEAD-POS + 1.
+      *
+       000-EXIT.
+      *
+           EXIT PROGRAM.
+      *
+       100-EXAMINE-TRAILING-CHARACTER.
+      *
+           IF TRAIL-POS = 0
+               MOVE 'Y' TO TRAIL-DETERMINED-SW
+           ELSE
+               IF WT-CHARACTER(TRAIL-POS) = SPACE
+                   SUBTRACT 1 FROM TRAIL-POS
+               ELSE
+                   MOVE 'Y' TO TRAIL-DETERMINED-SW.
+      *
+       200-EXAMINE-LEADING-CHARACTER.
+      *
+           IF WT-CHARACTER(LEAD-POS) = SPACE
+               ADD 1 TO LEAD-POS
+           ELSE
+               MOVE 'Y' TO LEAD-DETERMINED-SW.
+           IF LEAD-POS > TRAIL-POS
+               MOVE 'Y' TO LEAD-DETERMINED-SW.
+      *
+       300-COPY-TRIMMED-CHARACTERS.
+      *
+           MOVE LEAD-POS TO IN-SUB.
+           MOVE 1 TO OUT-SUB.
+           PERFORM 310-COPY-ONE-CHARACTER
+               UNTIL IN-SUB > TRAIL-POS.
+      *
+       310-COPY-ONE-CHARACTER.
+      *
+           MOVE WT-CHARACTER(IN-SUB) TO TRIMMED-TEXT(OUT-SUB:1).
+           ADD 1 TO IN-SUB.
+           ADD 1 TO OUT-SUB.
+      *
