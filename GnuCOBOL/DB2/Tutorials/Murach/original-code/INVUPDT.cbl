@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    INVUPDT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ITRANS  ASSIGN TO UT-S-ITRANS.
+           SELECT BADTRAN ASSIGN TO UT-S-BADTRAN.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  ITRANS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS.
+      *
+       01  INVOICE-TRANSACTION-RECORD.
+      *
+           05  ITR-RECORD-TYPE          PIC X.
+               88  ITR-HEADER-RECORD        VALUE 'H'.
+               88  ITR-DETAIL-RECORD        VALUE 'D'.
+           05  ITR-TRANSACTION-CODE     PIC X.
+           05  ITR-TRANSACTION-DATA     PIC X(54).
+           05  ITR-HEADER-DATA REDEFINES ITR-TRANSACTION-DATA.
+               10  ITR-INVNO            PIC X(6).
+               10  ITR-INVCUST          PIC X(6).
+               10  ITR-INVDATE          PIC X(10).
+               10  ITR-INVSUBT          PIC 9(9)V99.
+               10  ITR-INVTAX           PIC 9(7)V99.
+               10  ITR-INVSHIP          PIC 9(7)V99.
+               10  FILLER               PIC X(3).
+           05  ITR-DETAIL-DATA REDEFINES ITR-TRANSACTION-DATA.
+               10  ITR-LI-INVNO         PIC X(6).
+               10  ITR-LI-LINENO        PIC 9(3).
+               10  ITR-LI-PRODNO        PIC X(6).
+               10  ITR-LI-DESC          PIC X(20).
+               10  ITR-LI-QTY           PIC 9(5).
+               10  ITR-LI-PRICE         PIC 9(5)V99.
+               10  FILLER               PIC X(7).
+      *
+       FD  BADTRAN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS.
+      *
+       01  BAD-TRANSACTION-RECORD      PIC X(56).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  END-OF-TRANSACTIONS-SW   PIC X    VALUE 'N'.
+               88  END-OF-TRANSACTIONS           VALUE 'Y'.
+           05  PENDING-GROUP-SW         PIC X    VALUE 'N'.
+               88  PENDING-GROUP                 VALUE 'Y'.
+           05  GROUP-VALID-SW           PIC X    VALUE 'Y'.
+               88  GROUP-VALID                   VALUE 'Y'.
+      *
+       01  INVOICE-COUNTERS.
+      *
+           05  VALID-INVOICE-COUNT      PIC S9(7) COMP VALUE 0.
+           05  INVALID-INVOICE-COUNT    PIC S9(7) COMP VALUE 0.
+      *
+       01  PENDING-HEADER.
+      *
+           05  PH-TRANSACTION-CODE      PIC X.
+           05  PH-INVNO                 PIC X(6).
+           05  PH-INVCUST               PIC X(6).
+           05  PH-INVDATE               PIC X(10).
+           05  PH-INVSUBT               PIC 9(9)V99.
+           05  PH-INVTAX                PIC 9(7)V99.
+           05  PH-INVSHIP               PIC 9(7)V99.
+           05  PH-INVTOTAL              PIC 9(9)V99.
+      *
+       01  PENDING-DETAIL-TABLE.
+      *
+           05  PENDING-DETAIL-COUNT     PIC S9(4) COMP VALUE 0.
+           05  PENDING-DETAIL OCCURS 50 TIMES
+                   INDEXED BY PD-INDEX.
+               10  PD-LINENO            PIC 9(3).
+               10  PD-PRODNO            PIC X(6).
+               10  PD-DESC              PIC X(20).
+               10  PD-QTY               PIC 9(5).
+               10  PD-PRICE             PIC 9(5)V99.
+      *
+           EXEC SQL
+               INCLUDE INVOICE
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE LINEITEM
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-POST-INVOICE-TRANSACTIONS.
+      *
+           OPEN INPUT  ITRANS
+                OUTPUT BADTRAN.
+           PERFORM 110-READ-TRANSACTION-RECORD.
+           PERFORM 100-POST-INVOICE-TRANSACTION
+               UNTIL END-OF-TRANSACTIONS.
+           IF PENDING-GROUP
+               PERFORM 200-POST-PENDING-GROUP.
+           CLOSE ITRANS
+                 BADTRAN.
+           DISPLAY VALID-INVOICE-COUNT   ' VALID INVOICE(S) POSTED.'.
+           DISPLAY INVALID-INVOICE-COUNT ' INVALID INVOICE(S) REJECTED'.
+           STOP RUN.
+      *
+       100-POST-INVOICE-TRANSACTION.
+      *
+           EVALUATE TRUE
+               WHEN ITR-HEADER-RECORD
+                   IF PENDING-GROUP
+                       PERFORM 200-POST-PENDING-GROUP
+                   END-IF
+                   PERFORM 210-START-PENDING-GROUP
+               WHEN ITR-DETAIL-RECORD
+                   PERFORM 220-ADD-PENDING-DETAIL
+               WHEN OTHER
+                   PERFORM 900-WRITE-BAD-TRANS-RECORD
+           END-EVALUATE.
+           PERFORM 110-READ-TRANSACTION-RECORD.
+      *
+       110-READ-TRANSACTION-RECORD.
+      *
+           READ ITRANS
+               AT END
+                   MOVE 'Y' TO END-OF-TRANSACTIONS-SW.
+      *
+       210-START-PENDING-GROUP.
+      *
+           MOVE 'Y' TO PENDING-GROUP-SW.
+           MOVE 'Y' TO GROUP-VALID-SW.
+           MOVE 0   TO PENDING-DETAIL-COUNT.
+           MOVE ITR-TRANSACTION-CODE TO PH-TRANSACTION-CODE.
+           MOVE ITR-INVNO            TO PH-INVNO.
+           MOVE ITR-INVCUST          TO PH-INVCUST.
+           MOVE ITR-INVDATE          TO PH-INVDATE.
+           MOVE ITR-INVSUBT          TO PH-INVSUBT.
+           MOVE ITR-INVTAX           TO PH-INVTAX.
+           MOVE ITR-INVSHIP          TO PH-INVSHIP.
+           COMPUTE PH-INVTOTAL = PH-INVSUBT + PH-INVTAX + PH-INVSHIP.
+      *
+       220-ADD-PENDING-DETAIL.
+      *
+           IF NOT PENDING-GROUP OR ITR-LI-INVNO NOT = PH-INVNO
+               PERFORM 900-WRITE-BAD-TRANS-RECORD
+           ELSE
+               IF PENDING-DETAIL-COUNT >= 50
+                   PERFORM 900-WRITE-BAD-TRANS-RECORD
+               ELSE
+                   ADD 1 TO PENDING-DETAIL-COUNT
+                   SET PD-INDEX TO PENDING-DETAIL-COUNT
+                   MOVE ITR-LI-LINENO TO PD-LINENO(PD-INDEX)
+                   MOVE ITR-LI-PRODNO TO PD-PRODNO(PD-INDEX)
+                   MOVE ITR-LI-DESC   TO PD-DESC(PD-INDEX)
+                   MOVE ITR-LI-QTY    TO PD-QTY(PD-INDEX)
+                   MOVE ITR-LI-PRICE  TO PD-PRICE(PD-INDEX)
+               END-IF
+           END-IF.
+      *
+       200-POST-PENDING-GROUP.
+      *
+           EVALUATE PH-TRANSACTION-CODE
+               WHEN 'A'   PERFORM 300-INSERT-INVOICE-HEADER
+               WHEN 'R'   PERFORM 320-REPLACE-INVOICE-HEADER
+               WHEN 'D'   PERFORM 340-DELETE-INVOICE-HEADER
+               WHEN OTHER MOVE 'N' TO GROUP-VALID-SW
+           END-EVALUATE.
+           IF GROUP-VALID
+               PERFORM 260-COMMIT-PENDING-GROUP
+               ADD 1 TO VALID-INVOICE-COUNT
+           ELSE
+               PERFORM 270-ROLLBACK-PENDING-GROUP
+               ADD 1 TO INVALID-INVOICE-COUNT
+               PERFORM 280-WRITE-BAD-GROUP
+           END-IF.
+           MOVE 'N' TO PENDING-GROUP-SW.
+      *
+       260-COMMIT-PENDING-GROUP.
+      *
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+      *
+       270-ROLLBACK-PENDING-GROUP.
+      *
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+      *
+       280-WRITE-BAD-GROUP.
+      *
+           MOVE 'H'                  TO ITR-RECORD-TYPE.
+           MOVE PH-TRANSACTION-CODE  TO ITR-TRANSACTION-CODE.
+           MOVE PH-INVNO             TO ITR-INVNO.
+           MOVE PH-INVCUST           TO ITR-INVCUST.
+           MOVE PH-INVDATE           TO ITR-INVDATE.
+           MOVE PH-INVSUBT           TO ITR-INVSUBT.
+           MOVE PH-INVTAX            TO ITR-INVTAX.
+           MOVE PH-INVSHIP           TO ITR-INVSHIP.
+           PERFORM 900-WRITE-BAD-TRANS-RECORD.
+           PERFORM 282-WRITE-BAD-DETAILS.
+      *
+       282-WRITE-BAD-DETAILS.
+      *
+           SET PD-INDEX TO 1.
+           PERFORM 284-WRITE-ONE-BAD-DETAIL
+               UNTIL PD-INDEX > PENDING-DETAIL-COUNT.
+      *
+       284-WRITE-ONE-BAD-DETAIL.
+      *
+           MOVE 'D'                  TO ITR-RECORD-TYPE.
+           MOVE PH-TRANSACTION-CODE  TO ITR-TRANSACTION-CODE.
+           MOVE PH-INVNO             TO ITR-LI-INVNO.
+           MOVE PD-LINENO(PD-INDEX)  TO ITR-LI-LINENO.
+           MOVE PD-PRODNO(PD-INDEX)  TO ITR-LI-PRODNO.
+           MOVE PD-DESC(PD-INDEX)    TO ITR-LI-DESC.
+           MOVE PD-QTY(PD-INDEX)     TO ITR-LI-QTY.
+           MOVE PD-PRICE(PD-INDEX)   TO ITR-LI-PRICE.
+           PERFORM 900-WRITE-BAD-TRANS-RECORD.
+           SET PD-INDEX UP BY 1.
+      *
+       300-INSERT-INVOICE-HEADER.
+      *
+           MOVE PH-INVNO    TO INVNO.
+           MOVE PH-INVCUST  TO INVCUST.
+           MOVE PH-INVDATE  TO INVDATE.
+           MOVE PH-INVSUBT  TO INVSUBT.
+           MOVE PH-INVTAX   TO INVTAX.
+           MOVE PH-INVSHIP  TO INVSHIP.
+           MOVE PH-INVTOTAL TO INVTOTAL.
+           EXEC SQL
+               INSERT INTO MM01.INVOICE
+                      (INVNO,    INVCUST,   INVDATE,
+                       INVSUBT,  INVTAX,    INVSHIP,   INVTOTAL)
+               VALUES (:INVNO,   :INVCUST,  :INVDATE,
+                       :INVSUBT, :INVTAX,   :INVSHIP,  :INVTOTAL)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO GROUP-VALID-SW
+           ELSE
+               PERFORM 350-UPDATE-CUSTOMER-LAST-ORDER
+               PERFORM 400-INSERT-PENDING-DETAILS.
+      *
+       320-REPLACE-INVOICE-HEADER.
+      *
+           MOVE PH-INVNO    TO INVNO.
+           MOVE PH-INVCUST  TO INVCUST.
+           MOVE PH-INVDATE  TO INVDATE.
+           MOVE PH-INVSUBT  TO INVSUBT.
+           MOVE PH-INVTAX   TO INVTAX.
+           MOVE PH-INVSHIP  TO INVSHIP.
+           MOVE PH-INVTOTAL TO INVTOTAL.
+           EXEC SQL
+               UPDATE MM01.INVOICE
+                  SET INVCUST  = :INVCUST,
+                      INVDATE  = :INVDATE,
+                      INVSUBT  = :INVSUBT,
+                      INVTAX   = :INVTAX,
+                      INVSHIP  = :INVSHIP,
+                      INVTOTAL = :INVTOTAL
+               WHERE  INVNO    = :INVNO
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO GROUP-VALID-SW
+           ELSE
+               MOVE PH-INVNO TO LIINVNO
+               EXEC SQL
+                   DELETE FROM MM01.LINEITEM
+                       WHERE LIINVNO = :LIINVNO
+               END-EXEC
+               IF SQLCODE < 0
+                   MOVE 'N' TO GROUP-VALID-SW
+               ELSE
+                   PERFORM 350-UPDATE-CUSTOMER-LAST-ORDER
+                   PERFORM 400-INSERT-PENDING-DETAILS
+               END-IF
+           END-IF.
+      *
+       340-DELETE-INVOICE-HEADER.
+      *
+           MOVE PH-INVNO TO INVNO.
+           MOVE PH-INVNO TO LIINVNO.
+           EXEC SQL
+               DELETE FROM MM01.LINEITEM
+                   WHERE LIINVNO = :LIINVNO
+           END-EXEC.
+           IF SQLCODE < 0
+               MOVE 'N' TO GROUP-VALID-SW
+           ELSE
+               EXEC SQL
+                   DELETE FROM MM01.INVOICE
+                       WHERE INVNO = :INVNO
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'N' TO GROUP-VALID-SW
+               END-IF
+           END-IF.
+      *
+       350-UPDATE-CUSTOMER-LAST-ORDER.
+      *
+           EXEC SQL
+               UPDATE MM01.CUSTOMER
+                  SET LASTORDERDATE = :PH-INVDATE
+               WHERE  CUSTNO        = :PH-INVCUST
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO GROUP-VALID-SW.
+      *
+       400-INSERT-PENDING-DETAILS.
+      *
+           SET PD-INDEX TO 1.
+           PERFORM 410-INSERT-ONE-DETAIL
+               UNTIL PD-INDEX > PENDING-DETAIL-COUNT
+                  OR NOT GROUP-VALID.
+      *
+       410-INSERT-ONE-DETAIL.
+      *
+           MOVE PH-INVNO            TO LIINVNO.
+           MOVE PD-LINENO(PD-INDEX) TO LILINE.
+           MOVE PD-PRODNO(PD-INDEX) TO LIPRODNO.
+           MOVE PD-DESC(PD-INDEX)   TO LIDESC.
+           MOVE PD-QTY(PD-INDEX)    TO LIQTY.
+           MOVE PD-PRICE(PD-INDEX)  TO LIPRICE.
+           EXEC SQL
+               INSERT INTO MM01.LINEITEM
+                      (LIINVNO,   LILINE,    LIPRODNO,
+                       LIDESC,    LIQTY,     LIPRICE)
+               VALUES (:LIINVNO,  :LILINE,   :LIPRODNO,
+                       :LIDESC,   :LIQTY,    :LIPRICE)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO GROUP-VALID-SW.
+           SET PD-INDEX UP BY 1.
+      *
+       900-WRITE-BAD-TRANS-RECORD.
+      *
+           MOVE INVOICE-TRANSACTION-RECORD TO BAD-TRANSACTION-RECORD.
+           WRITE BAD-TRANSACTION-RECORD.
+      *
