@@ -25,6 +25,19 @@
       *
            05  EDIT-SALARY             PIC Z,ZZZ,ZZ9.99.
            05  EDIT-BONUS              PIC       ZZ9.99.
+           05  EDIT-YTD-GROSS-PAY      PIC Z,ZZZ,ZZ9.99.
+      *
+       01  YTD-FIELDS.
+      *
+           05  YTD-GROSS-PAY           PIC S9(9)V99  COMP-3.
+      *
+       01  CURRENT-DATE-AND-TIME.
+           COPY WSDT REPLACING ==:tag:== BY ==CDT==.
+      *
+       01  YTD-DATE-RANGE.
+      *
+           05  YEAR-START              PIC X(10).
+           05  YEAR-END                PIC X(10).
       *
            EXEC SQL
                INCLUDE PAYROLL
@@ -49,6 +62,7 @@
                MOVE 'Y' TO EMPLOYEE-FOUND-SW
                PERFORM 120-GET-EMPLOYEE-ROW
                IF EMPLOYEE-FOUND
+                   PERFORM 125-GET-YTD-GROSS-PAY
                    PERFORM 130-DISPLAY-EMPLOYEE-LINES
                ELSE
                    PERFORM 140-DISPLAY-ERROR-LINES.
@@ -77,11 +91,27 @@
       *
            IF SQLCODE NOT = 0
                MOVE 'N' TO EMPLOYEE-FOUND-SW.
+      *
+       125-GET-YTD-GROSS-PAY.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           STRING CDT-Year '-01-01' DELIMITED BY SIZE INTO YEAR-START.
+           STRING CDT-Year '-12-31' DELIMITED BY SIZE INTO YEAR-END.
+           EXEC SQL
+               SELECT COALESCE(SUM(GROSSPAY), 0)
+                   INTO :YTD-GROSS-PAY
+                   FROM MM01.PAYROLLHIST
+                       WHERE EMPNO = :PYRL-EMPNO
+                         AND PAYDATE BETWEEN :YEAR-START AND :YEAR-END
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE ZERO TO YTD-GROSS-PAY.
       *
        130-DISPLAY-EMPLOYEE-LINES.
       *
            MOVE PYRL-SALARY  TO  EDIT-SALARY.
            MOVE PYRL-BONUS   TO  EDIT-BONUS.
+           MOVE YTD-GROSS-PAY TO EDIT-YTD-GROSS-PAY.
            DISPLAY '------------------------------------------------'.
            DISPLAY '   EMPLOYEE ' PYRL-EMPNO.
            DISPLAY '   NAME     ' PYRL-FNAME ' ' PYRL-LNAME.
@@ -90,6 +120,7 @@
                                   PYRL-ZIPCODE.
            DISPLAY '   SALARY   ' EDIT-SALARY.
            DISPLAY '   BONUS          ' EDIT-BONUS.
+           DISPLAY '   YTD GROSS PAY  ' EDIT-YTD-GROSS-PAY.
       *
        140-DISPLAY-ERROR-LINES.
       *
