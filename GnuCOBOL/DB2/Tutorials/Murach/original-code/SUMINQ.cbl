@@ -7,10 +7,19 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+      *
+           SELECT PRTOUT ASSIGN TO UT-S-PRTOUT.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  PRTOUT
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+      *
+       01  PRTOUT-RECORD               PIC X(132).
       *
        WORKING-STORAGE SECTION.
       *
@@ -25,6 +34,47 @@
            05  EDITED-INVOICE-COUNT       PIC Z(8)9.
            05  EDITED-INVOICE-SUM         PIC Z(6)9.99.
            05  EDITED-INVOICE-AVG         PIC Z(6)9.99.
+      *
+       01  CURRENT-DATE-AND-TIME.
+           COPY WSDT REPLACING ==:tag:== BY ==CDT==.
+      *
+       01  PRINT-FIELDS                COMP-3.
+           05  PAGE-COUNT              PIC S9(3)       VALUE ZERO.
+           05  LINE-COUNT              PIC S9(3)       VALUE +999.
+           05  LINES-ON-PAGE           PIC S9(3)       VALUE +50.
+           05  SPACE-CONTROL           PIC S9(3)       VALUE +1.
+      *
+       01  HEADING-LINE-1.
+           05  FILLER      PIC X(19)   VALUE 'CUSTOMER SUMMARY - '.
+           05  HL1-DATE    PIC X(21).
+           05  FILLER      PIC X(50)   VALUE SPACES.
+           05  FILLER      PIC X(6)    VALUE 'PAGE: '.
+           05  HL1-PAGE    PIC X(5)    VALUE SPACES.
+           05  FILLER      PIC X(31)   VALUE SPACES.
+      *
+       01  HL1-DAY-NAME                PIC X(9).
+      *
+       01  HEADING-LINE-2.
+           05  FILLER      PIC X(18)   VALUE 'CUSTOMER'.
+           05  FILLER      PIC X(12)   VALUE '     COUNT  '.
+           05  FILLER      PIC X(12)   VALUE '     TOTAL  '.
+           05  FILLER      PIC X(12)   VALUE '   AVERAGE  '.
+           05  FILLER      PIC X(78)   VALUE SPACES.
+      *
+       01  REPORT-LINE.
+           05  RL-INVCUST  PIC X(6).
+           05  FILLER      PIC X(12)   VALUE SPACES.
+           05  RL-COUNT    PIC Z(8)9.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-SUM      PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RL-AVG      PIC Z(6)9.99.
+           05  FILLER      PIC X(84)   VALUE SPACES.
+      *
+       01  SELECTION-PARAMETERS.
+           05  MIN-INVOICE-COUNT          PIC 9(9)      VALUE 1.
+           05  PRINT-OPTION-CODE          PIC X.
+               88  WANT-PRINTED-REPORT           VALUE 'P'.
       *
            EXEC SQL
                INCLUDE INVOICE
@@ -40,6 +90,7 @@
                            AVG(INVTOTAL),       SUM(INVTOTAL)
                        FROM MM01.INVOICE
                            GROUP BY INVCUST
+                           HAVING COUNT(*) >= :MIN-INVOICE-COUNT
                            ORDER BY INVCOUNT DESC, INVCUST
            END-EXEC.
       *
@@ -47,13 +98,35 @@
       *
        000-DISPL-CUST-SUMMRY-ROWS.
       *
+           PERFORM 050-ACCEPT-MIN-INVOICE-COUNT.
+           PERFORM 055-ACCEPT-PRINT-OPTION.
+           IF WANT-PRINTED-REPORT
+               OPEN OUTPUT PRTOUT
+               MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME
+               CALL 'WSDTFMT' USING CDT-FULL-DATE
+                                    HL1-DAY-NAME
+                                    HL1-DATE
+           ELSE
+               DISPLAY 'CUSTOMER          COUNT      TOTAL    AVERAGE'
+           END-IF.
            PERFORM 100-OPEN-INVOICE-CURSOR.
            IF NOT END-OF-CUSTOMERS
-               DISPLAY 'CUSTOMER          COUNT      TOTAL    AVERAGE'
                PERFORM 200-DISPL-CUST-SUMMRY-ROW
                    UNTIL END-OF-CUSTOMERS
                PERFORM 300-CLOSE-INVOICE-CURSOR.
+           IF WANT-PRINTED-REPORT
+               CLOSE PRTOUT.
            STOP RUN.
+      *
+       050-ACCEPT-MIN-INVOICE-COUNT.
+      *
+           ACCEPT MIN-INVOICE-COUNT FROM SYSIN.
+           IF MIN-INVOICE-COUNT = ZERO
+               MOVE 1 TO MIN-INVOICE-COUNT.
+      *
+       055-ACCEPT-PRINT-OPTION.
+      *
+           ACCEPT PRINT-OPTION-CODE FROM SYSIN.
       *
        100-OPEN-INVOICE-CURSOR.
       *
@@ -70,10 +143,18 @@
                MOVE INVOICE-COUNT TO EDITED-INVOICE-COUNT
                MOVE INVOICE-AVG   TO EDITED-INVOICE-AVG
                MOVE INVOICE-SUM   TO EDITED-INVOICE-SUM
-               DISPLAY INVCUST '        '
-                   EDITED-INVOICE-COUNT ' '
-                   EDITED-INVOICE-SUM   ' '
-                   EDITED-INVOICE-AVG.
+               IF WANT-PRINTED-REPORT
+                   MOVE INVCUST              TO RL-INVCUST
+                   MOVE EDITED-INVOICE-COUNT TO RL-COUNT
+                   MOVE EDITED-INVOICE-SUM   TO RL-SUM
+                   MOVE EDITED-INVOICE-AVG   TO RL-AVG
+                   PERFORM 220-PRINT-REPORT-LINE
+               ELSE
+                   DISPLAY INVCUST '        '
+                       EDITED-INVOICE-COUNT ' '
+                       EDITED-INVOICE-SUM   ' '
+                       EDITED-INVOICE-AVG
+               END-IF.
       *
        210-FETCH-CUSTOMER-ROW.
       *
@@ -84,6 +165,36 @@
            END-EXEC.
            IF SQLCODE NOT = 0
                MOVE 'Y' TO END-OF-CUSTOMERS-SW.
+      *
+       220-PRINT-REPORT-LINE.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 230-PRINT-REPORT-HEADING
+               MOVE 1 TO LINE-COUNT.
+           MOVE REPORT-LINE TO PRTOUT-RECORD.
+           PERFORM 250-WRITE-REPORT-LINE.
+           ADD 1 TO LINE-COUNT.
+           MOVE 1 TO SPACE-CONTROL.
+      *
+       230-PRINT-REPORT-HEADING.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL1-PAGE.
+           MOVE HEADING-LINE-1 TO PRTOUT-RECORD.
+           PERFORM 240-WRITE-PAGE-TOP-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+           MOVE HEADING-LINE-2 TO PRTOUT-RECORD.
+           PERFORM 250-WRITE-REPORT-LINE.
+      *
+       240-WRITE-PAGE-TOP-LINE.
+      *
+           WRITE PRTOUT-RECORD
+               AFTER ADVANCING PAGE.
+      *
+       250-WRITE-REPORT-LINE.
+      *
+           WRITE PRTOUT-RECORD
+               AFTER SPACE-CONTROL LINES.
       *
        300-CLOSE-INVOICE-CURSOR.
       *
