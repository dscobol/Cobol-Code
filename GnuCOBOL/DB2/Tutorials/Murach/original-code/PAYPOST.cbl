@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    PAYPOST.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT PAYTRAN ASSIGN TO UT-S-PAYTRAN.
+           SELECT BADTRAN ASSIGN TO UT-S-BADTRAN.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  PAYTRAN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 25 CHARACTERS.
+      *
+       01  PAYMENT-TRANSACTION-RECORD.
+      *
+           05  PYT-INVNO                PIC X(6).
+           05  PYT-PAYDATE              PIC X(10).
+           05  PYT-PAYAMT               PIC 9(7)V99.
+      *
+       FD  BADTRAN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 26 CHARACTERS.
+      *
+       01  BAD-TRANSACTION-RECORD      PIC X(26).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  END-OF-TRANSACTIONS-SW   PIC X    VALUE 'N'.
+               88  END-OF-TRANSACTIONS           VALUE 'Y'.
+           05  VALID-TRANSACTION-SW     PIC X    VALUE 'Y'.
+               88  VALID-TRANSACTION             VALUE 'Y'.
+           05  ARCHIVE-SUCCESSFUL-SW    PIC X    VALUE 'Y'.
+               88  ARCHIVE-SUCCESSFUL             VALUE 'Y'.
+      *
+       01  PAYMENT-COUNTERS.
+      *
+           05  VALID-PAYMENT-COUNT      PIC S9(7) COMP VALUE 0.
+           05  INVALID-PAYMENT-COUNT    PIC S9(7) COMP VALUE 0.
+           05  INVOICES-ARCHIVED-COUNT  PIC S9(7) COMP VALUE 0.
+      *
+       01  PAID-TOTAL                   PIC 9(9)V99.
+      *
+           EXEC SQL
+               INCLUDE PAYMENT
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE INVOICE
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-POST-PAYMENT-TRANSACTIONS.
+      *
+           OPEN INPUT  PAYTRAN
+                OUTPUT BADTRAN.
+           PERFORM 100-POST-PAYMENT-TRANSACTION
+               UNTIL END-OF-TRANSACTIONS.
+           CLOSE PAYTRAN
+                 BADTRAN.
+           DISPLAY VALID-PAYMENT-COUNT     ' PAYMENT(S) POSTED.'.
+           DISPLAY INVALID-PAYMENT-COUNT   ' PAYMENT(S) REJECTED.'.
+           DISPLAY INVOICES-ARCHIVED-COUNT ' INVOICE(S) ARCHIVED.'.
+           STOP RUN.
+      *
+       100-POST-PAYMENT-TRANSACTION.
+      *
+           MOVE 'Y' TO VALID-TRANSACTION-SW.
+           PERFORM 110-READ-TRANSACTION-RECORD.
+           IF NOT END-OF-TRANSACTIONS
+               PERFORM 120-INSERT-PAYMENT-ROW
+               IF VALID-TRANSACTION
+                   ADD 1 TO VALID-PAYMENT-COUNT
+                   PERFORM 200-CHECK-INVOICE-PAID-OFF
+                   IF VALID-TRANSACTION
+                       EXEC SQL
+                           COMMIT
+                       END-EXEC
+                   ELSE
+                       EXEC SQL
+                           ROLLBACK
+                       END-EXEC
+                   END-IF
+               ELSE
+                   ADD 1 TO INVALID-PAYMENT-COUNT
+                   EXEC SQL
+                       ROLLBACK
+                   END-EXEC
+                   PERFORM 900-WRITE-BAD-TRANS-RECORD.
+      *
+       110-READ-TRANSACTION-RECORD.
+      *
+           READ PAYTRAN
+               AT END
+                   MOVE 'Y' TO END-OF-TRANSACTIONS-SW.
+      *
+       120-INSERT-PAYMENT-ROW.
+      *
+           MOVE PYT-INVNO   TO PAYINVNO.
+           MOVE PYT-PAYDATE TO PAYDATE.
+           MOVE PYT-PAYAMT  TO PAYAMT.
+           EXEC SQL
+               INSERT INTO MM01.PAYMENT
+                      (PAYINVNO,  PAYDATE,  PAYAMT)
+               VALUES (:PAYINVNO, :PAYDATE, :PAYAMT)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO VALID-TRANSACTION-SW.
+      *
+       200-CHECK-INVOICE-PAID-OFF.
+      *
+           MOVE PYT-INVNO TO INVNO.
+           EXEC SQL
+               SELECT INVTOTAL
+                 INTO :INVTOTAL
+                 FROM MM01.INVOICE
+                WHERE INVNO = :INVNO
+           END-EXEC.
+           IF SQLCODE = 0
+               EXEC SQL
+                   SELECT SUM(PAYAMT)
+                     INTO :PAID-TOTAL
+                     FROM MM01.PAYMENT
+                    WHERE PAYINVNO = :INVNO
+               END-EXEC
+               IF SQLCODE = 0 AND PAID-TOTAL = INVTOTAL
+                   PERFORM 300-ARCHIVE-PAID-INVOICE.
+      *
+       300-ARCHIVE-PAID-INVOICE.
+      *
+           MOVE 'Y' TO ARCHIVE-SUCCESSFUL-SW.
+           PERFORM 310-CLEAR-WORK-TABLE.
+           IF ARCHIVE-SUCCESSFUL
+               PERFORM 320-LOAD-WORK-TABLE.
+           IF ARCHIVE-SUCCESSFUL
+               PERFORM 330-MOVE-INVOICE.
+           IF ARCHIVE-SUCCESSFUL
+               PERFORM 340-MOVE-LINE-ITEMS.
+           IF ARCHIVE-SUCCESSFUL
+               PERFORM 350-MOVE-PAYMENT-ITEMS.
+           IF ARCHIVE-SUCCESSFUL
+               ADD 1 TO INVOICES-ARCHIVED-COUNT
+           ELSE
+               MOVE 'N' TO VALID-TRANSACTION-SW
+               DISPLAY 'ARCHIVAL OF INVOICE ' INVNO ' FAILED.'
+               DISPLAY 'SQLCODE = ' SQLCODE.
+      *
+       310-CLEAR-WORK-TABLE.
+      *
+           EXEC SQL
+               DELETE FROM MM01.WORKTABLE
+                   WHERE INVNO = :INVNO
+           END-EXEC.
+           IF SQLCODE < 0
+               MOVE 'N' TO ARCHIVE-SUCCESSFUL-SW.
+      *
+       320-LOAD-WORK-TABLE.
+      *
+           EXEC SQL
+               INSERT INTO MM01.WORKTABLE
+                   SELECT *
+                       FROM  MM01.INVOICE
+                       WHERE INVNO = :INVNO
+           END-EXEC.
+           IF SQLCODE < 0
+               MOVE 'N' TO ARCHIVE-SUCCESSFUL-SW.
+      *
+       330-MOVE-INVOICE.
+      *
+           EXEC SQL
+               INSERT INTO MM01.INVHIST
+                   SELECT *
+                       FROM  MM01.WORKTABLE
+           END-EXEC.
+           IF SQLCODE < 0
+               MOVE 'N' TO ARCHIVE-SUCCESSFUL-SW
+           ELSE
+               EXEC SQL
+                   DELETE FROM MM01.INVOICE
+                       WHERE INVNO = :INVNO
+               END-EXEC
+               IF SQLCODE < 0
+                   MOVE 'N' TO ARCHIVE-SUCCESSFUL-SW.
+      *
+       340-MOVE-LINE-ITEMS.
+      *
+           EXEC SQL
+               INSERT INTO MM01.LIHIST
+                   SELECT *
+                       FROM  MM01.LINEITEM
+                       WHERE LIINVNO = :INVNO
+           END-EXEC.
+           IF SQLCODE < 0
+               MOVE 'N' TO ARCHIVE-SUCCESSFUL-SW
+           ELSE
+               EXEC SQL
+                   DELETE FROM MM01.LINEITEM
+                       WHERE LIINVNO = :INVNO
+               END-EXEC
+               IF SQLCODE < 0
+                   MOVE 'N' TO ARCHIVE-SUCCESSFUL-SW.
+      *
+       350-MOVE-PAYMENT-ITEMS.
+      *
+           EXEC SQL
+               INSERT INTO MM01.PAYHIST
+                   SELECT *
+                       FROM  MM01.PAYMENT
+                       WHERE PAYINVNO = :INVNO
+           END-EXEC.
+           IF SQLCODE < 0
+               MOVE 'N' TO ARCHIVE-SUCCESSFUL-SW
+           ELSE
+               EXEC SQL
+                   DELETE FROM MM01.PAYMENT
+                       WHERE PAYINVNO = :INVNO
+               END-EXEC
+               IF SQLCODE < 0
+                   MOVE 'N' TO ARCHIVE-SUCCESSFUL-SW.
+      *
+       900-WRITE-BAD-TRANS-RECORD.
+      *
+           WRITE BAD-TRANSACTION-RECORD
+               FROM PAYMENT-TRANSACTION-RECORD.
+      *
