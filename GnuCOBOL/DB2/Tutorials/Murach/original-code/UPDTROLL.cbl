@@ -51,6 +51,10 @@
            05  VALID-TRANS-COUNT        PIC S9(9)    VALUE 0.
            05  INVALID-TRANS-COUNT      PIC S9(9)    VALUE 0.
            05  UNIT-OF-WORK-COUNT       PIC S9(9)    VALUE 0.
+           05  TRANS-SEQ-NUMBER         PIC S9(9)    VALUE 0.
+           05  RESTART-SEQNO            PIC S9(9)    VALUE 0.
+      *
+           COPY EOJSTAT.
       *
            EXEC SQL
                INCLUDE CUSTOMER
@@ -59,13 +63,37 @@
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
+      *
+       01  CUSTAUDIT-ROW.
+      *
+           05  CA-TRANS-CODE           PIC X.
+           05  CA-BEFORE-FNAME         PIC X(20).
+           05  CA-BEFORE-LNAME         PIC X(30).
+           05  CA-BEFORE-ADDR          PIC X(30).
+           05  CA-BEFORE-CITY          PIC X(20).
+           05  CA-BEFORE-STATE         PIC X(2).
+           05  CA-BEFORE-ZIPCODE       PIC X(9).
+           05  CA-AFTER-FNAME          PIC X(20).
+           05  CA-AFTER-LNAME          PIC X(30).
+           05  CA-AFTER-ADDR           PIC X(30).
+           05  CA-AFTER-CITY           PIC X(20).
+           05  CA-AFTER-STATE          PIC X(2).
+           05  CA-AFTER-ZIPCODE        PIC X(9).
       *
        PROCEDURE DIVISION.
       *
        000-POST-CUST-TRANSACTIONS.
       *
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
            OPEN INPUT  CUSTTRAN
                 OUTPUT BADTRAN.
+           PERFORM 050-GET-RESTART-CHECKPOINT.
+           IF RESTART-SEQNO > 0
+               DISPLAY '****** RESTARTING AFTER TRANSACTION '
+                       RESTART-SEQNO ' ******'
+               PERFORM 060-SKIP-COMMITTED-TRANSACTION
+                   UNTIL TRANS-SEQ-NUMBER >= RESTART-SEQNO
+                      OR END-OF-TRANSACTIONS.
            PERFORM 100-POST-CUST-TRANSACTION
                UNTIL END-OF-TRANSACTIONS.
            IF ROLLBACK-REQUIRED
@@ -75,14 +103,34 @@
                DISPLAY '******  ROLLBACK PERFORMED   ******'
                SUBTRACT UNIT-OF-WORK-COUNT FROM VALID-TRANS-COUNT
            ELSE
-               DISPLAY '******   UPDATE SUCCESSFUL   ******'.
+               DISPLAY '******   UPDATE SUCCESSFUL   ******'
+               PERFORM 170-CLEAR-CHECKPOINT.
            CLOSE CUSTTRAN
                  BADTRAN.
-           DISPLAY VALID-TRANS-COUNT
-                   ' VALID TRANSACTION RECORDS PROCESSED.'.
-           DISPLAY INVALID-TRANS-COUNT
-                   ' INVALID TRANSACTION RECORDS PROCESSED.'.
+           MOVE TRANS-SEQ-NUMBER    TO EOJS-Records-In.
+           MOVE VALID-TRANS-COUNT   TO EOJS-Records-Out.
+           MOVE INVALID-TRANS-COUNT TO EOJS-Records-Rejected.
+           PERFORM 9700-Display-Eoj-Statistics.
            STOP RUN.
+      *
+       050-GET-RESTART-CHECKPOINT.
+      *
+           EXEC SQL
+               SELECT LASTSEQNO
+                   INTO :RESTART-SEQNO
+                   FROM MM01.CHECKPOINT
+                       WHERE JOBNAME = 'UPDTROLL'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 0 TO RESTART-SEQNO.
+      *
+       060-SKIP-COMMITTED-TRANSACTION.
+      *
+           READ CUSTTRAN
+               AT END
+                   MOVE 'Y' TO END-OF-TRANSACTIONS-SW.
+           IF NOT END-OF-TRANSACTIONS
+               ADD 1 TO TRANS-SEQ-NUMBER.
       *
        100-POST-CUST-TRANSACTION.
       *
@@ -111,6 +159,8 @@
            READ CUSTTRAN
                AT END
                    MOVE 'Y' TO END-OF-TRANSACTIONS-SW.
+           IF NOT END-OF-TRANSACTIONS
+               ADD 1 TO TRANS-SEQ-NUMBER.
       *
        120-INSERT-CUSTOMER-ROW.
       *
@@ -127,10 +177,29 @@
                IF SQLCODE < 0
                    MOVE 'N' TO VALID-TRANSACTION-SW
                    MOVE 'Y' TO END-OF-TRANSACTIONS-SW
-                   MOVE 'Y' TO ROLLBACK-REQUIRED-SW.
+                   MOVE 'Y' TO ROLLBACK-REQUIRED-SW
+               ELSE
+                   MOVE SPACES  TO CA-BEFORE-FNAME  CA-BEFORE-LNAME
+                                    CA-BEFORE-ADDR   CA-BEFORE-CITY
+                                    CA-BEFORE-STATE  CA-BEFORE-ZIPCODE
+                   MOVE FNAME   TO CA-AFTER-FNAME
+                   MOVE LNAME   TO CA-AFTER-LNAME
+                   MOVE ADDR    TO CA-AFTER-ADDR
+                   MOVE CITY    TO CA-AFTER-CITY
+                   MOVE STATE   TO CA-AFTER-STATE
+                   MOVE ZIPCODE TO CA-AFTER-ZIPCODE
+                   PERFORM 145-WRITE-CUSTOMER-AUDIT-ROW.
       *
        130-UPDATE-CUSTOMER-ROW.
       *
+           EXEC SQL
+               SELECT   FNAME,            LNAME,            ADDR,
+                        CITY,             STATE,            ZIPCODE
+                   INTO :CA-BEFORE-FNAME, :CA-BEFORE-LNAME, :CA-BEFORE-ADDR,
+                        :CA-BEFORE-CITY,  :CA-BEFORE-STATE, :CA-BEFORE-ZIPCODE
+                   FROM MM01.CUSTOMER
+                       WHERE CUSTNO = :CUSTNO
+           END-EXEC.
            EXEC SQL
                UPDATE MM01.CUSTOMER
                   SET FNAME   = :FNAME,
@@ -147,10 +216,26 @@
                IF SQLCODE < 0
                    MOVE 'N' TO VALID-TRANSACTION-SW
                    MOVE 'Y' TO END-OF-TRANSACTIONS-SW
-                   MOVE 'Y' TO ROLLBACK-REQUIRED-SW.
+                   MOVE 'Y' TO ROLLBACK-REQUIRED-SW
+               ELSE
+                   MOVE FNAME   TO CA-AFTER-FNAME
+                   MOVE LNAME   TO CA-AFTER-LNAME
+                   MOVE ADDR    TO CA-AFTER-ADDR
+                   MOVE CITY    TO CA-AFTER-CITY
+                   MOVE STATE   TO CA-AFTER-STATE
+                   MOVE ZIPCODE TO CA-AFTER-ZIPCODE
+                   PERFORM 145-WRITE-CUSTOMER-AUDIT-ROW.
       *
        140-DELETE-CUSTOMER-ROW.
       *
+           EXEC SQL
+               SELECT   FNAME,            LNAME,            ADDR,
+                        CITY,             STATE,            ZIPCODE
+                   INTO :CA-BEFORE-FNAME, :CA-BEFORE-LNAME, :CA-BEFORE-ADDR,
+                        :CA-BEFORE-CITY,  :CA-BEFORE-STATE, :CA-BEFORE-ZIPCODE
+                   FROM MM01.CUSTOMER
+                       WHERE CUSTNO = :CUSTNO
+           END-EXEC.
            EXEC SQL
                DELETE FROM MM01.CUSTOMER
                    WHERE CUSTNO = :CUSTNO
@@ -161,7 +246,29 @@
                IF SQLCODE < 0
                    MOVE 'N' TO VALID-TRANSACTION-SW
                    MOVE 'Y' TO END-OF-TRANSACTIONS-SW
-                   MOVE 'Y' TO ROLLBACK-REQUIRED-SW.
+                   MOVE 'Y' TO ROLLBACK-REQUIRED-SW
+               ELSE
+                   MOVE SPACES TO CA-AFTER-FNAME  CA-AFTER-LNAME
+                                   CA-AFTER-ADDR   CA-AFTER-CITY
+                                   CA-AFTER-STATE  CA-AFTER-ZIPCODE
+                   PERFORM 145-WRITE-CUSTOMER-AUDIT-ROW.
+      *
+       145-WRITE-CUSTOMER-AUDIT-ROW.
+      *
+           MOVE CTR-TRANSACTION-CODE TO CA-TRANS-CODE.
+           EXEC SQL
+               INSERT INTO MM01.CUSTAUDIT
+                      ( CUSTNO,      TRANSCODE,        AUDITTS,
+                        BEFOREFNAME, BEFORELNAME,      BEFOREADDR,
+                        BEFORECITY,  BEFORESTATE,      BEFOREZIP,
+                        AFTERFNAME,  AFTERLNAME,       AFTERADDR,
+                        AFTERCITY,   AFTERSTATE,       AFTERZIP)
+               VALUES (:CUSTNO,      :CA-TRANS-CODE,   CURRENT TIMESTAMP,
+                       :CA-BEFORE-FNAME, :CA-BEFORE-LNAME, :CA-BEFORE-ADDR,
+                       :CA-BEFORE-CITY,  :CA-BEFORE-STATE, :CA-BEFORE-ZIPCODE,
+                       :CA-AFTER-FNAME,  :CA-AFTER-LNAME,  :CA-AFTER-ADDR,
+                       :CA-AFTER-CITY,   :CA-AFTER-STATE,  :CA-AFTER-ZIPCODE)
+           END-EXEC.
       *
        150-WRITE-BAD-TRANS-RECORD.
       *
@@ -173,6 +280,29 @@
            EXEC SQL
                COMMIT
            END-EXEC.
+           PERFORM 165-WRITE-CHECKPOINT-RECORD.
+      *
+       165-WRITE-CHECKPOINT-RECORD.
+      *
+           EXEC SQL
+               UPDATE MM01.CHECKPOINT
+                  SET LASTSEQNO    = :TRANS-SEQ-NUMBER,
+                      CHECKPOINTTS = CURRENT TIMESTAMP
+                  WHERE JOBNAME = 'UPDTROLL'
+           END-EXEC.
+           IF SQLCODE = +100
+               EXEC SQL
+                   INSERT INTO MM01.CHECKPOINT
+                          (JOBNAME,    LASTSEQNO,        CHECKPOINTTS)
+                   VALUES ('UPDTROLL', :TRANS-SEQ-NUMBER, CURRENT TIMESTAMP)
+               END-EXEC.
+      *
+       170-CLEAR-CHECKPOINT.
+      *
+           EXEC SQL
+               DELETE FROM MM01.CHECKPOINT
+                   WHERE JOBNAME = 'UPDTROLL'
+           END-EXEC.
       *
        200-ROLLBACK-UNIT-OF-WORK.
       *
@@ -180,4 +310,6 @@
                ROLLBACK
            END-EXEC.
       *
+           COPY EOJPARA.
+      *
       
\ No newline at end of file
