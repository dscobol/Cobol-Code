@@ -7,12 +7,39 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+      *
+           SELECT SRCHLOG ASSIGN TO UT-S-SRCHLOG.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  SRCHLOG
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  SRCHLOG-RECORD                 PIC X(80).
       *
        WORKING-STORAGE SECTION.
+      *
+       01  CURRENT-DATE-AND-TIME.
+           COPY WSDT REPLACING ==:tag:== BY ==CDT==.
+      *
+       01  SRCHLOG-LINE.
+           05 SL-DATE                  PIC 9(8).
+           05 FILLER                   PIC X       VALUE SPACE.
+           05 SL-TIME                  PIC 9(6).
+           05 FILLER                   PIC X       VALUE SPACE.
+           05 SL-NAME-STRING           PIC X(5).
+           05 FILLER                   PIC X       VALUE SPACE.
+           05 SL-STATE-STRING          PIC XX.
+           05 FILLER                   PIC X       VALUE SPACE.
+           05 SL-CUSTOMER-COUNT        PIC Z(6)9.
+           05 FILLER                   PIC X(48)   VALUE SPACES.
+      *
+       01  WS-Log-Search-Values.
+           05 WS-Log-Name-String       PIC X(5).
+           05 WS-Log-State-String      PIC XX.
       *
        01 SWITCHES.
            05 END-OF-INQUIRIES-SW     PIC X    VALUE 'N'.
@@ -25,6 +52,11 @@
        01 COUNT-FIELDS.
            05 CUSTOMER-COUNT          PIC S9(7)  COMP-3.
            05 EDITED-CUSTOMER-COUNT   PIC Z(6)9.
+      *
+       01 PAGINATION-FIELDS.
+           05 PAGE-ROW-COUNT          PIC 9(2)   VALUE ZERO.
+           05 PAGE-ROW-MAX            PIC 9(2)   VALUE 20.
+           05 MORE-RESPONSE           PIC X      VALUE 'Y'.
       *
        01 SEARCH-STRINGS.
            05 NAME-STRING             PIC X(5).
@@ -49,8 +81,10 @@
        PROCEDURE DIVISION.
       *
        000-PROCESS-CUST-INQUIRIES.
+           OPEN OUTPUT SRCHLOG.
            PERFORM 100-PROCESS-CUST-INQUIRY
                UNTIL END-OF-INQUIRIES.
+           CLOSE SRCHLOG.
            STOP RUN.
       *
        100-PROCESS-CUST-INQUIRY.
@@ -58,6 +92,7 @@
            IF NOT END-OF-INQUIRIES
                MOVE 'Y' TO VALID-CURSOR-SW
                MOVE ZERO TO CUSTOMER-COUNT
+               MOVE ZERO TO PAGE-ROW-COUNT
                PERFORM 120-OPEN-CUSTOMER-CURSOR
                IF VALID-CURSOR
                    MOVE 'N' TO END-OF-CUSTOMERS-SW
@@ -65,7 +100,8 @@
                        UNTIL END-OF-CUSTOMERS
                    PERFORM 150-CLOSE-CUSTOMER-CURSOR
                    MOVE CUSTOMER-COUNT TO EDITED-CUSTOMER-COUNT
-                   DISPLAY EDITED-CUSTOMER-COUNT ' CUSTOMER(S) FOUND.'.
+                   DISPLAY EDITED-CUSTOMER-COUNT ' CUSTOMER(S) FOUND.'
+                   PERFORM 160-LOG-SEARCH-USAGE.
       *
        110-ACCEPT-SEARCH-VALUES.
            MOVE SPACE TO NAME-STRING.
@@ -77,6 +113,7 @@
            IF NAME-STRING = '99'
                MOVE 'Y' TO END-OF-INQUIRIES-SW
            ELSE
+               MOVE NAME-STRING TO WS-Log-Name-String
                STRING NAME-STRING '%%%%%' DELIMITED BY ' '
                    INTO NAME-STRING
                DISPLAY 'ENTER STATE CODE: '
@@ -84,8 +121,21 @@
                IF STATE-STRING = '99'
                    MOVE 'Y' TO END-OF-INQUIRIES-SW
                ELSE
+                   MOVE STATE-STRING TO WS-Log-State-String
                    STRING STATE-STRING '%%' DELIMITED BY ' '
                        INTO STATE-STRING.
+      *
+       160-LOG-SEARCH-USAGE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CDT-FULL-DATE       TO SL-DATE.
+           COMPUTE SL-TIME = CDT-Hour * 10000
+                            + CDT-Minutes * 100
+                            + CDT-Seconds.
+           MOVE WS-Log-Name-String  TO SL-NAME-STRING.
+           MOVE WS-Log-State-String TO SL-STATE-STRING.
+           MOVE CUSTOMER-COUNT      TO SL-CUSTOMER-COUNT.
+           MOVE SRCHLOG-LINE        TO SRCHLOG-RECORD.
+           WRITE SRCHLOG-RECORD.
       *
        120-OPEN-CUSTOMER-CURSOR.
            EXEC SQL
@@ -99,7 +149,17 @@
            IF NOT END-OF-CUSTOMERS
                IF VALID-CURSOR
                    DISPLAY 'CUST: ' CUSTNO '--' FNAME ' '
-                           LNAME ' ' STATE.
+                           LNAME ' ' STATE
+                   ADD 1 TO PAGE-ROW-COUNT
+                   IF PAGE-ROW-COUNT = PAGE-ROW-MAX
+                       PERFORM 145-PROMPT-FOR-MORE.
+      *
+       145-PROMPT-FOR-MORE.
+           MOVE ZERO TO PAGE-ROW-COUNT.
+           DISPLAY 'MORE? (Y/N): '.
+           ACCEPT MORE-RESPONSE.
+           IF MORE-RESPONSE = 'N' OR MORE-RESPONSE = 'n'
+               MOVE 'Y' TO END-OF-CUSTOMERS-SW.
       *
        140-FETCH-CUSTOMER-ROW.
            EXEC SQL
