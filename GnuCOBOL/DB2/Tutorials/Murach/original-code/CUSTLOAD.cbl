@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    CUSTLOAD.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT LOADFILE ASSIGN TO UT-S-LOADFILE
+               FILE STATUS IS WS-LOADFILE-STATUS.
+      *
+           SELECT CUSTFILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CUSTFILE-CUST-NUMBER
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTFILE-STATUS.
+      *
+           SELECT BADLOAD  ASSIGN TO UT-S-BADLOAD
+               FILE STATUS IS WS-BADLOAD-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  LOADFILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  LOADFILE-RECORD.
+           COPY CUSTOMRS REPLACING ==:tag:== BY ==LOADFILE==.
+      *
+       FD  CUSTFILE.
+      *
+       01  CUSTFILE-RECORD.
+           COPY CUSTOMRS REPLACING ==:tag:== BY ==CUSTFILE==.
+      *
+       FD  BADLOAD
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  BADLOAD-RECORD.
+           COPY CUSTOMRS REPLACING ==:tag:== BY ==BADLOAD==.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  END-OF-LOADFILE-SW       PIC X    VALUE 'N'.
+               88  END-OF-LOADFILE               VALUE 'Y'.
+           05  FATAL-ERROR-SW           PIC X    VALUE 'N'.
+               88  FATAL-ERROR-OCCURRED          VALUE 'Y'.
+      *
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==LOADFILE==.
+           COPY WSFST REPLACING ==:tag:== BY ==CUSTFILE==.
+           COPY WSFST REPLACING ==:tag:== BY ==BADLOAD==.
+      *
+       01  LOAD-COUNTERS.
+      *
+           05  LOAD-RECORDS-READ        PIC S9(7) COMP VALUE 0.
+           05  LOAD-RECORDS-LOADED      PIC S9(7) COMP VALUE 0.
+           05  LOAD-RECORDS-REJECTED    PIC S9(7) COMP VALUE 0.
+      *
+           COPY EOJSTAT.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-LOAD-CUSTOMER-FILE.
+      *
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
+           PERFORM 010-BEGIN-JOB.
+           PERFORM 100-PROCESS-LOADFILE
+               UNTIL END-OF-LOADFILE OR FATAL-ERROR-OCCURRED.
+           PERFORM 900-END-JOB.
+           STOP RUN.
+      *
+       010-BEGIN-JOB.
+      *
+           OPEN INPUT  LOADFILE
+                OUTPUT CUSTFILE
+                OUTPUT BADLOAD.
+           PERFORM 200-READ-LOADFILE.
+      *
+       100-PROCESS-LOADFILE.
+      *
+           MOVE LOADFILE-RECORD TO CUSTFILE-RECORD.
+           PERFORM 300-WRITE-CUSTFILE.
+           IF NOT FATAL-ERROR-OCCURRED
+               PERFORM 200-READ-LOADFILE.
+      *
+       200-READ-LOADFILE.
+      *
+           READ LOADFILE
+               AT END
+                   MOVE 'Y' TO END-OF-LOADFILE-SW.
+           IF NOT END-OF-LOADFILE
+               IF WS-LOADFILE-GOOD
+                   ADD 1 TO LOAD-RECORDS-READ
+               ELSE
+                   DISPLAY '** ERROR **: 200-READ-LOADFILE'
+                   DISPLAY 'Read LOADFILE Failed.'
+                   DISPLAY 'File Status: ' WS-LOADFILE-STATUS
+                   MOVE 'Y' TO FATAL-ERROR-SW
+                   MOVE 8   TO RETURN-CODE.
+      *
+       300-WRITE-CUSTFILE.
+      *
+           WRITE CUSTFILE-RECORD.
+           IF WS-CUSTFILE-GOOD
+               ADD 1 TO LOAD-RECORDS-LOADED
+           ELSE
+               DISPLAY '** WARNING **: 300-WRITE-CUSTFILE'
+               DISPLAY 'Write CUSTFILE Failed - Sending to BADLOAD.'
+               DISPLAY 'File Status: ' WS-CUSTFILE-STATUS
+               EVALUATE TRUE
+                   WHEN WS-CUSTFILE-DUPLICATE-KEY
+                       DISPLAY 'Reason: Duplicate Key'
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               PERFORM 400-WRITE-BADLOAD.
+      *
+       400-WRITE-BADLOAD.
+      *
+           MOVE CUSTFILE-RECORD TO BADLOAD-RECORD.
+           WRITE BADLOAD-RECORD.
+           IF WS-BADLOAD-GOOD
+               ADD 1 TO LOAD-RECORDS-REJECTED
+           ELSE
+               DISPLAY '** ERROR **: 400-WRITE-BADLOAD'
+               DISPLAY 'Write BADLOAD Failed.'
+               DISPLAY 'File Status: ' WS-BADLOAD-STATUS
+               MOVE 'Y' TO FATAL-ERROR-SW
+               MOVE 8   TO RETURN-CODE.
+      *
+       900-END-JOB.
+      *
+           MOVE LOAD-RECORDS-READ     TO EOJS-Records-In.
+           MOVE LOAD-RECORDS-LOADED   TO EOJS-Records-Out.
+           MOVE LOAD-RECORDS-REJECTED TO EOJS-Records-Rejected.
+           PERFORM 9700-Display-Eoj-Statistics.
+           CLOSE LOADFILE
+                 CUSTFILE
+                 BADLOAD.
+      *
+           COPY EOJPARA.
