@@ -9,6 +9,7 @@
        FILE-CONTROL.
       *
            SELECT PRTOUT ASSIGN TO UT-S-PRTOUT.
+           SELECT DELOUT ASSIGN TO UT-S-DELOUT.
       *
        DATA DIVISION.
       *
@@ -20,6 +21,12 @@
            RECORD CONTAINS 132 CHARACTERS.
       *
        01  PRTOUT-RECORD               PIC X(132).
+      *
+       FD  DELOUT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 120 CHARACTERS.
+      *
+       01  DELOUT-RECORD               PIC X(120).
       *
        WORKING-STORAGE SECTION.
       *
@@ -30,12 +37,24 @@
            05  END-OF-INVOICES-SW      PIC X   VALUE 'N'.
                88  END-OF-INVOICES             VALUE 'Y'.
       *
-       01  DATE-FIELDS.
-           05  PRESENT-DATE            PIC 9(6).
-           05  PRESENT-DATE-X          REDEFINES PRESENT-DATE.
-               10  PRESENT-YEAR        PIC 99.
-               10  PRESENT-MONTH       PIC 99.
-               10  PRESENT-DAY         PIC 99.
+       01  CURRENT-DATE-AND-TIME.
+           COPY WSDT REPLACING ==:tag:== BY ==CDT==.
+      *
+       01  SELECTION-PARAMETERS.
+           05  FROM-DATE               PIC X(10).
+           05  TO-DATE                 PIC X(10).
+           05  WS-DATE-CARD            PIC X(08).
+           05  DELIMITER-CODE          PIC X.
+               88  WANT-PIPE-DELIMITER         VALUE 'P'.
+      *
+       01  OUTPUT-DELIMITER            PIC X       VALUE ','.
+      *
+       01  DELIMITED-WORK-FIELDS.
+           05  DW-TEXT-LENGTH          PIC S9(4) COMP.
+           05  DW-TRIMMED-TEXT         PIC X(254).
+           05  DW-POINTER              PIC S9(4) COMP.
+      *
+       01  DELIMITED-LINE              PIC X(120).
       *
        01  INVOICE-TOTAL-FIELDS        COMP-3.
            05  INVOICES-COUNT          PIC S9(9)       VALUE ZERO.
@@ -43,6 +62,41 @@
            05  INVOICES-TAX            PIC S9(7)V99    VALUE ZERO.
            05  INVOICES-SHIPPING       PIC S9(7)V99    VALUE ZERO.
            05  INVOICES-TOTAL          PIC S9(9)V99    VALUE ZERO.
+      *
+       01  PREVIOUS-CUSTNO             PIC X(6)        VALUE SPACES.
+      *
+       01  TAX-RATE-TABLE-DATA.
+           05  FILLER      PIC X(2)      VALUE 'CA'.
+           05  FILLER      PIC 9V9999    VALUE 0.0725.
+           05  FILLER      PIC X(2)      VALUE 'NY'.
+           05  FILLER      PIC 9V9999    VALUE 0.0400.
+           05  FILLER      PIC X(2)      VALUE 'PA'.
+           05  FILLER      PIC 9V9999    VALUE 0.0600.
+           05  FILLER      PIC X(2)      VALUE 'TX'.
+           05  FILLER      PIC 9V9999    VALUE 0.0625.
+           05  FILLER      PIC X(2)      VALUE 'FL'.
+           05  FILLER      PIC 9V9999    VALUE 0.0600.
+      *
+       01  TAX-RATE-TABLE REDEFINES TAX-RATE-TABLE-DATA.
+           05  TAX-RATE-ENTRY                          OCCURS 5 TIMES.
+               10  TRE-STATE   PIC X(2).
+               10  TRE-RATE    PIC 9V9999.
+      *
+       01  TAX-RECON-FIELDS.
+           05  TR-TABLE-INDEX          PIC 9(2)      COMP.
+           05  TR-RATE-FOUND-SW        PIC X         VALUE 'N'.
+               88  TR-RATE-FOUND                     VALUE 'Y'.
+           05  TR-EXPECTED-TAX         PIC S9(7)V99  VALUE ZERO.
+      *
+       01  TAX-RECON-TOTAL-FIELDS      COMP-3.
+           05  TR-MISMATCH-COUNT        PIC S9(7)     VALUE ZERO.
+      *
+       01  CUSTOMER-BREAK-FIELDS       COMP-3.
+           05  CUST-INVOICES-COUNT     PIC S9(9)       VALUE ZERO.
+           05  CUST-INVOICES-SUBTOTAL  PIC S9(9)V99    VALUE ZERO.
+           05  CUST-INVOICES-TAX       PIC S9(7)V99    VALUE ZERO.
+           05  CUST-INVOICES-SHIPPING  PIC S9(7)V99    VALUE ZERO.
+           05  CUST-INVOICES-TOTAL     PIC S9(9)V99    VALUE ZERO.
       *
        01  PRINT-FIELDS                COMP-3.
            05  PAGE-COUNT              PIC S9(3)       VALUE ZERO.
@@ -52,15 +106,13 @@
       *
        01  HEADING-LINE-1.
            05  FILLER      PIC X(19)   VALUE 'INVOICE REGISTER - '.
-           05  HL1-MONTH   PIC X(2).
-           05  FILLER      PIC X       VALUE '/'.
-           05  HL1-DAY     PIC X(2).
-           05  FILLER      PIC X       VALUE '/'.
-           05  HL1-YEAR    PIC X(2).
-           05  FILLER      PIC X(63)   VALUE SPACES.
+           05  HL1-DATE    PIC X(21).
+           05  FILLER      PIC X(50)   VALUE SPACES.
            05  FILLER      PIC X(6)    VALUE 'PAGE: '.
            05  HL1-PAGE    PIC X(5)    VALUE SPACES.
            05  FILLER      PIC X(31)   VALUE SPACES.
+      *
+       01  HL1-DAY-NAME                PIC X(9).
       *
        01  HEADING-LINE-2.
            05  FILLER      PIC X(20)   VALUE 'INVOICE     SUBTOTAL'.
@@ -88,6 +140,20 @@
            05  FILLER      PIC X(2)    VALUE SPACES.
            05  RL-LNAME    PIC X(30).
            05  FILLER      PIC X(12)   VALUE SPACES.
+      *
+       01  CUSTOMER-SUBTOTAL-LINE.
+           05  FILLER      PIC X(8)    VALUE SPACES.
+           05  FILLER      PIC X(17)   VALUE 'CUSTOMER TOTAL: '.
+           05  CSL-SUBTOTAL PIC Z(8)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  CSL-TAX     PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  CSL-SHIPPING PIC Z(6)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  CSL-TOTAL   PIC Z(8)9.99.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  CSL-CUSTNO  PIC X(6).
+           05  FILLER      PIC X(28)   VALUE SPACES.
       *
        01  TOTAL-LINE.
            05  FILLER      PIC X(8)    VALUE 'TOTAL: '.
@@ -118,31 +184,60 @@
            EXEC SQL
                DECLARE INVCURS CURSOR FOR
                    SELECT A.INVNO,    A.INVSUBT,  A.INVTAX,  A.INVSHIP,
-                          A.INVTOTAL, B.CUSTNO,   B.FNAME,   B.LNAME
+                          A.INVTOTAL, B.CUSTNO,   B.FNAME,   B.LNAME,
+                          B.STATE
                        FROM MM01.INVOICE A
                            INNER JOIN MM01.CUSTOMER B
                        ON A.INVCUST = B.CUSTNO
-                   ORDER BY INVNO
+                   WHERE A.INVDATE BETWEEN :FROM-DATE AND :TO-DATE
+                   ORDER BY B.CUSTNO, A.INVNO
            END-EXEC.
       *
        PROCEDURE DIVISION.
       *
        000-PREPARE-INVOICE-REGISTER.
       *
-           OPEN OUTPUT PRTOUT.
-           ACCEPT PRESENT-DATE FROM DATE.
-           MOVE PRESENT-MONTH TO HL1-MONTH.
-           MOVE PRESENT-DAY   TO HL1-DAY.
-           MOVE PRESENT-YEAR  TO HL1-YEAR.
+           OPEN OUTPUT PRTOUT
+                       DELOUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           CALL 'WSDTFMT' USING CDT-FULL-DATE
+                                HL1-DAY-NAME
+                                HL1-DATE.
+           PERFORM 050-ACCEPT-DATE-RANGE.
+           PERFORM 055-SET-OUTPUT-DELIMITER.
            PERFORM 100-OPEN-INVOICE-CURSOR.
            IF VALID-CURSOR
                PERFORM 200-PRINT-INVOICE-LINE
                    UNTIL END-OF-INVOICES
                       OR NOT-VALID-CURSOR
+               IF PREVIOUS-CUSTNO NOT = SPACES
+                   PERFORM 225-PRINT-CUSTOMER-SUBTOTAL
+               END-IF
                PERFORM 300-CLOSE-INVOICE-CURSOR.
            PERFORM 400-PRINT-TOTAL-LINES.
-           CLOSE PRTOUT.
+           CLOSE PRTOUT
+                 DELOUT.
+           IF TR-MISMATCH-COUNT > 0
+               DISPLAY TR-MISMATCH-COUNT
+                       ' INVOICE(S) WITH A TAX MISMATCH.'.
            STOP RUN.
+      *
+       050-ACCEPT-DATE-RANGE.
+      *
+           ACCEPT WS-DATE-CARD FROM SYSIN.
+           STRING WS-DATE-CARD(1:4) '-' WS-DATE-CARD(5:2) '-'
+                  WS-DATE-CARD(7:2) DELIMITED BY SIZE INTO FROM-DATE.
+           ACCEPT WS-DATE-CARD FROM SYSIN.
+           STRING WS-DATE-CARD(1:4) '-' WS-DATE-CARD(5:2) '-'
+                  WS-DATE-CARD(7:2) DELIMITED BY SIZE INTO TO-DATE.
+      *
+       055-SET-OUTPUT-DELIMITER.
+      *
+           ACCEPT DELIMITER-CODE FROM SYSIN.
+           IF WANT-PIPE-DELIMITER
+               MOVE '|' TO OUTPUT-DELIMITER
+           ELSE
+               MOVE ',' TO OUTPUT-DELIMITER.
       *
        100-OPEN-INVOICE-CURSOR.
       *
@@ -157,11 +252,22 @@
            PERFORM 210-FETCH-INVOICE-ROW.
            IF NOT END-OF-INVOICES
                IF VALID-CURSOR
+                   IF PREVIOUS-CUSTNO NOT = SPACES
+                      AND CUSTNO NOT = PREVIOUS-CUSTNO
+                       PERFORM 225-PRINT-CUSTOMER-SUBTOTAL
+                   END-IF
                    ADD 1           TO INVOICES-COUNT
                    ADD INVSUBT     TO INVOICES-SUBTOTAL
                    ADD INVTAX      TO INVOICES-TAX
                    ADD INVSHIP     TO INVOICES-SHIPPING
                    ADD INVTOTAL    TO INVOICES-TOTAL
+                   ADD 1           TO CUST-INVOICES-COUNT
+                   ADD INVSUBT     TO CUST-INVOICES-SUBTOTAL
+                   ADD INVTAX      TO CUST-INVOICES-TAX
+                   ADD INVSHIP     TO CUST-INVOICES-SHIPPING
+                   ADD INVTOTAL    TO CUST-INVOICES-TOTAL
+                   PERFORM 215-CHECK-INVOICE-TAX-RATE
+                   MOVE CUSTNO     TO PREVIOUS-CUSTNO
                    MOVE INVNO      TO RL-INVNO
                    MOVE INVSUBT    TO RL-SUBTOTAL
                    MOVE INVTAX     TO RL-TAX
@@ -170,20 +276,43 @@
                    MOVE CUSTNO     TO RL-CUSTNO
                    MOVE FNAME      TO RL-FNAME
                    MOVE LNAME      TO RL-LNAME
-                   PERFORM 220-PRINT-REPORT-LINE.
+                   PERFORM 220-PRINT-REPORT-LINE
+                   PERFORM 265-BUILD-DELIMITED-LINE
+                   PERFORM 270-WRITE-DELIMITED-LINE.
       *
        210-FETCH-INVOICE-ROW.
       *
            EXEC SQL
                FETCH INVCURS
                    INTO :INVNO,    :INVSUBT,   :INVTAX,    :INVSHIP,
-                        :INVTOTAL, :CUSTNO,    :FNAME,     :LNAME
+                        :INVTOTAL, :CUSTNO,    :FNAME,     :LNAME,
+                        :STATE
            END-EXEC.
            IF SQLCODE = 100
                MOVE 'Y' TO END-OF-INVOICES-SW
            ELSE
                IF SQLCODE NOT = 0
                    MOVE 'N' TO VALID-CURSOR-SW.
+      *
+       215-CHECK-INVOICE-TAX-RATE.
+      *
+           MOVE 'N' TO TR-RATE-FOUND-SW.
+           PERFORM
+               VARYING TR-TABLE-INDEX FROM 1 BY 1
+               UNTIL TR-TABLE-INDEX > 5
+                   IF STATE = TRE-STATE(TR-TABLE-INDEX)
+                       MOVE 'Y' TO TR-RATE-FOUND-SW
+                       COMPUTE TR-EXPECTED-TAX ROUNDED =
+                           INVSUBT * TRE-RATE(TR-TABLE-INDEX)
+                       MOVE 6 TO TR-TABLE-INDEX
+                   END-IF
+           END-PERFORM.
+           IF TR-RATE-FOUND AND TR-EXPECTED-TAX NOT = INVTAX
+               ADD 1 TO TR-MISMATCH-COUNT
+               DISPLAY '** TAX MISMATCH **: INVOICE ' INVNO
+                       ' STATE ' STATE
+               DISPLAY '   STORED TAX   = ' INVTAX
+               DISPLAY '   EXPECTED TAX = ' TR-EXPECTED-TAX.
       *
        220-PRINT-REPORT-LINE.
       *
@@ -194,6 +323,22 @@
            PERFORM 250-WRITE-REPORT-LINE.
            ADD 1 TO LINE-COUNT.
            MOVE 1 TO SPACE-CONTROL.
+      *
+       225-PRINT-CUSTOMER-SUBTOTAL.
+      *
+           MOVE CUST-INVOICES-SUBTOTAL  TO CSL-SUBTOTAL.
+           MOVE CUST-INVOICES-TAX       TO CSL-TAX.
+           MOVE CUST-INVOICES-SHIPPING  TO CSL-SHIPPING.
+           MOVE CUST-INVOICES-TOTAL     TO CSL-TOTAL.
+           MOVE PREVIOUS-CUSTNO         TO CSL-CUSTNO.
+           MOVE CUSTOMER-SUBTOTAL-LINE  TO PRTOUT-RECORD.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 250-WRITE-REPORT-LINE.
+           MOVE ZERO TO CUST-INVOICES-COUNT
+                        CUST-INVOICES-SUBTOTAL
+                        CUST-INVOICES-TAX
+                        CUST-INVOICES-SHIPPING
+                        CUST-INVOICES-TOTAL.
       *
        230-PRINT-REPORT-HEADING.
       *
@@ -214,6 +359,88 @@
       *
            WRITE PRTOUT-RECORD
                AFTER SPACE-CONTROL LINES.
+      *
+       265-BUILD-DELIMITED-LINE.
+      *
+           MOVE SPACES TO DELIMITED-LINE.
+           MOVE 1 TO DW-POINTER.
+           STRING INVNO             DELIMITED BY SIZE
+                  OUTPUT-DELIMITER  DELIMITED BY SIZE
+               INTO DELIMITED-LINE
+               WITH POINTER DW-POINTER
+           END-STRING.
+      *
+           MOVE LENGTH OF RL-SUBTOTAL TO DW-TEXT-LENGTH.
+           CALL 'STRTRIM' USING DW-TEXT-LENGTH
+                                RL-SUBTOTAL
+                                DW-TRIMMED-TEXT.
+           STRING DW-TRIMMED-TEXT(1:DW-TEXT-LENGTH) DELIMITED BY SIZE
+                  OUTPUT-DELIMITER                  DELIMITED BY SIZE
+               INTO DELIMITED-LINE
+               WITH POINTER DW-POINTER
+           END-STRING.
+      *
+           MOVE LENGTH OF RL-TAX TO DW-TEXT-LENGTH.
+           CALL 'STRTRIM' USING DW-TEXT-LENGTH
+                                RL-TAX
+                                DW-TRIMMED-TEXT.
+           STRING DW-TRIMMED-TEXT(1:DW-TEXT-LENGTH) DELIMITED BY SIZE
+                  OUTPUT-DELIMITER                  DELIMITED BY SIZE
+               INTO DELIMITED-LINE
+               WITH POINTER DW-POINTER
+           END-STRING.
+      *
+           MOVE LENGTH OF RL-SHIPPING TO DW-TEXT-LENGTH.
+           CALL 'STRTRIM' USING DW-TEXT-LENGTH
+                                RL-SHIPPING
+                                DW-TRIMMED-TEXT.
+           STRING DW-TRIMMED-TEXT(1:DW-TEXT-LENGTH) DELIMITED BY SIZE
+                  OUTPUT-DELIMITER                  DELIMITED BY SIZE
+               INTO DELIMITED-LINE
+               WITH POINTER DW-POINTER
+           END-STRING.
+      *
+           MOVE LENGTH OF RL-TOTAL TO DW-TEXT-LENGTH.
+           CALL 'STRTRIM' USING DW-TEXT-LENGTH
+                                RL-TOTAL
+                                DW-TRIMMED-TEXT.
+           STRING DW-TRIMMED-TEXT(1:DW-TEXT-LENGTH) DELIMITED BY SIZE
+                  OUTPUT-DELIMITER                  DELIMITED BY SIZE
+               INTO DELIMITED-LINE
+               WITH POINTER DW-POINTER
+           END-STRING.
+      *
+           STRING CUSTNO             DELIMITED BY SIZE
+                  OUTPUT-DELIMITER   DELIMITED BY SIZE
+               INTO DELIMITED-LINE
+               WITH POINTER DW-POINTER
+           END-STRING.
+      *
+           MOVE LENGTH OF FNAME TO DW-TEXT-LENGTH.
+           CALL 'STRLEN' USING DW-TEXT-LENGTH
+                               FNAME.
+           IF DW-TEXT-LENGTH > 0
+               STRING FNAME(1:DW-TEXT-LENGTH) DELIMITED BY SIZE
+                   INTO DELIMITED-LINE
+                   WITH POINTER DW-POINTER
+               END-STRING.
+           STRING OUTPUT-DELIMITER DELIMITED BY SIZE
+               INTO DELIMITED-LINE
+               WITH POINTER DW-POINTER
+           END-STRING.
+      *
+           MOVE LENGTH OF LNAME TO DW-TEXT-LENGTH.
+           CALL 'STRLEN' USING DW-TEXT-LENGTH
+                               LNAME.
+           IF DW-TEXT-LENGTH > 0
+               STRING LNAME(1:DW-TEXT-LENGTH) DELIMITED BY SIZE
+                   INTO DELIMITED-LINE
+                   WITH POINTER DW-POINTER
+               END-STRING.
+      *
+       270-WRITE-DELIMITED-LINE.
+      *
+           WRITE DELOUT-RECORD FROM DELIMITED-LINE.
       *
        300-CLOSE-INVOICE-CURSOR.
       *
