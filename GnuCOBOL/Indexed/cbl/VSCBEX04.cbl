@@ -17,6 +17,14 @@
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
       * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 mnt           Added a before-image check ahead of
+      *                          6000-Re-Write-CUSTFile so a record
+      *                          changed by someone else between the
+      *                          read and the rewrite gets skipped and
+      *                          logged instead of silently clobbered.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
 
       ***********************************************************
        IDENTIFICATION DIVISION.
@@ -29,43 +37,48 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTFile
-           ASSIGN TO "../idata/customer.idat"        
+           ASSIGN TO "../idata/customer.idat"
            ORGANIZATION IS INDEXED
            RECORD KEY IS CUSTFile-Cust-ID
            ACCESS MODE IS RANDOM
            FILE STATUS IS WS-CUSTFile-Status.
 
+           SELECT TranFile
+           ASSIGN TO "../idata/pricetran.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TranFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTFile.
            COPY CUSTOMER REPLACING ==:tag:== BY ==CUSTFile==.
 
+       FD  TranFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TranFile-Record.
+           12 TranFile-Cust-ID             PIC 9(04).
+           12 TranFile-New-Price           PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==CUSTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==TranFile==.
 
        01  WS-File-Counters.
            12 FD-CUSTFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 FD-CUSTFile-Re-Write-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 FD-TranFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+
+       COPY EOJSTAT.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program VSCBEX04 - End of Run Messages".
-
-       01  WS-Key-HOLD.
-           12 FILLER PIC 9(9) VALUE 001000100.
-           12 FILLER PIC 9(9) VALUE 042000100.
-           12 FILLER PIC 9(9) VALUE 087800100.
-           12 FILLER PIC 9(9) VALUE 021000100.
-           12 FILLER PIC 9(9) VALUE 099800100.
-
-       01  WS-Key-Table-Storage.
-           12 WS-Key-Element-Cnt               PIC 9 VALUE 5.
-           12 WS-Key-SUB                       PIC 9 VALUE 0.
-           12 WS-Key-Table-Setup.
-              15 WS-Key-Table OCCURS 5 TIMES.
-                18 WS-Key-Value                PIC 9(04).
-                18 WS-Price                    PIC 9(3)V99.
+       01  WS-Price-Change-Fields.
+           12 WS-Old-Price                     PIC 9(3)V99.
+           12 WS-Concurrent-Update-SW          PIC X       VALUE 'N'.
+              88 WS-Concurrent-Update-Detected             VALUE 'Y'.
+
+           COPY CUSTOMER REPLACING ==:tag:== BY ==WS-Saved==.
 
        PROCEDURE DIVISION.
        0000-Mainline.
@@ -75,32 +88,70 @@
            GOBACK.
 
        1000-Begin-Job.
-           MOVE WS-Key-HOLD  TO WS-Key-Table-Setup.
-           OPEN I-O CUSTFile.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
+           OPEN INPUT TranFile.
+           OPEN I-O   CUSTFile.
       D    DISPLAY "CUSTFile Open Status: " WS-CUSTFile-Status.
+           PERFORM 2050-Read-TranFile.
 
        2000-Process.
-           PERFORM VARYING WS-Key-SUB FROM 1 BY 1
-              UNTIL WS-Key-SUB > WS-Key-Element-Cnt
-              MOVE WS-Key-Value(WS-Key-SUB) TO
-                 CUSTFile-Cust-ID
+           PERFORM UNTIL WS-TranFile-EOF
+              MOVE TranFile-Cust-ID TO CUSTFile-Cust-ID
               PERFORM 5000-Read-CUSTFile
-              PERFORM 2100-Update-CUSTFile
+              IF WS-CUSTFile-Good
+                 PERFORM 2100-Update-CUSTFile
+              END-IF
+              PERFORM 2050-Read-TranFile
            END-PERFORM.
 
+       2050-Read-TranFile.
+           READ TranFile
+              AT END SET WS-TranFile-EOF TO TRUE
+           END-READ.
+           IF WS-TranFile-Good
+              ADD +1 TO FD-TranFile-Record-Cnt.
+
        2100-Update-CUSTFile.
-           MOVE WS-Price(WS-Key-SUB) TO
-              CUSTFile-Cust-Price.
+           MOVE CUSTFile-Cust-Price TO WS-Old-Price.
+           MOVE CUSTFile-Customer-Record TO WS-Saved-Customer-Record.
+           MOVE TranFile-New-Price TO WS-Saved-Cust-Price.
+           PERFORM 2150-Verify-Before-Image.
+           IF WS-Concurrent-Update-Detected
+              DISPLAY "** WARNING **: 2100-Update-CUSTFile"
+              DISPLAY "Cust-ID: " CUSTFile-Cust-ID
+                 " changed since it was read - skipping update."
+              DISPLAY "Price at Read Time: " WS-Old-Price
+                 " Price Now on File: " CUSTFile-Cust-Price
+           ELSE
+              MOVE WS-Saved-Customer-Record TO CUSTFile-Customer-Record
+              PERFORM 6000-Re-Write-CUSTFile
+              IF WS-CUSTFile-Good
+                 DISPLAY "PRICE CHANGE - CUST-ID: " CUSTFile-Cust-ID
+                    " OLD PRICE: " WS-Old-Price
+                    " NEW PRICE: " CUSTFile-Cust-Price
+              END-IF
+           END-IF.
 
-           PERFORM 6000-Re-Write-CUSTFile.
+       2150-Verify-Before-Image.
+           MOVE 'N' TO WS-Concurrent-Update-SW.
+           READ CUSTFile
+              RECORD KEY IS CUSTFile-Cust-ID
+           END-READ.
+           IF WS-CUSTFile-Good
+              IF CUSTFile-Cust-Price NOT = WS-Old-Price
+                 MOVE 'Y' TO WS-Concurrent-Update-SW
+              END-IF
+           ELSE
+              MOVE 'Y' TO WS-Concurrent-Update-SW
+           END-IF.
 
        3000-End-Job.
-           DISPLAY EOJ-End-Message.
-           DISPLAY "      Records Read: " FD-CUSTFile-Record-Cnt
-           DISPLAY "Records Re-Written: " FD-CUSTFile-Re-Write-Cnt
-
-           CLOSE CUSTFile.
+           CLOSE CUSTFile
+                 TranFile.
       D    DISPLAY "CUSTFile Close Status: " WS-CUSTFile-Status.
+           MOVE FD-TranFile-Record-Cnt      TO EOJS-Records-In.
+           MOVE FD-CUSTFile-Re-Write-Cnt    TO EOJS-Records-Out.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-CUSTFile.
            READ CUSTFile
@@ -116,6 +167,14 @@
                  DISPLAY "** ERROR **: 5000-Read-CUSTFile"
                  DISPLAY "Read CUSTFile Failed."
                  DISPLAY "File Status: " WS-CUSTFile-Status
+                 EVALUATE TRUE
+                    WHEN WS-CUSTFile-Not-Found
+                       DISPLAY "Reason: Record Not Found"
+                    WHEN WS-CUSTFile-File-Not-Found
+                       DISPLAY "Reason: File Not Found"
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
                  GOBACK 
@@ -131,7 +190,15 @@
               DISPLAY "** ERROR **: 6000-Re-Write-CUSTFile"
               DISPLAY "Re-Write CUSTFile Failed."
               DISPLAY "File Status: " WS-CUSTFile-Status
+              EVALUATE TRUE
+                 WHEN WS-CUSTFile-Not-Found
+                    DISPLAY "Reason: Record Not Found"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
            END-IF.
+
+       COPY EOJPARA.
