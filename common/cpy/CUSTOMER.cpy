@@ -25,5 +25,10 @@
            12 :tag:-Cust-State          PIC X(020).
            12 :tag:-Cust-Postal-Code    PIC X(005).
            12 :tag:-Cust-CCard          PIC X(025).
+           12 :tag:-Cust-Phone          PIC X(012).
+           12 :tag:-Cust-Email          PIC X(030).
            12 :tag:-Cust-Product        PIC X(011).
            12 :tag:-Cust-Price          PIC 9(3)V99.
+           12 :tag:-Cust-Status         PIC X(001).
+              88 :tag:-Cust-Active          VALUE 'A'.
+              88 :tag:-Cust-Inactive        VALUE 'I'.
