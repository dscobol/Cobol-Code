@@ -19,6 +19,9 @@
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
       * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
 
       ***********************************************************
        IDENTIFICATION DIVISION.
@@ -37,12 +40,17 @@
            FILE STATUS IS WS-UPFile-Status.
 
            SELECT INFile
-           ASSIGN TO INFILE      
+           ASSIGN TO INFILE
            ORGANIZATION IS INDEXED
            RECORD KEY IS INFile-Cust-ID
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-INFile-Status.
 
+           SELECT RejFile
+           ASSIGN TO REJFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RejFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  UPFile
@@ -54,18 +62,24 @@
        FD  INFile.
            COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
 
+       FD  RejFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==RejFile==.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==UPFile==.
            COPY WSFST REPLACING ==:tag:== BY ==INFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RejFile==.
 
        01  WS-File-Counters.
            12 FD-UPFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 FD-INFile-Insert-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-RejFile-Write-Cnt         PIC S9(4) COMP VALUE ZERO.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program VSCBEX01 - End of Run Messages".
+       COPY EOJSTAT.
 
        PROCEDURE DIVISION.
        0000-Mainline.
@@ -75,8 +89,10 @@
            GOBACK.
 
        1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
            OPEN  INPUT UPFile.
            OPEN OUTPUT INFile.
+           OPEN OUTPUT RejFile.
            PERFORM 5000-Read-UPFile.
 
        2000-Process.
@@ -93,13 +109,14 @@
            PERFORM 6000-Write-INFile.
 
        3000-End-Job.
-           DISPLAY EOJ-End-Message.
-           DISPLAY "      Records Read: " FD-UPFile-Record-Cnt
-           DISPLAY "  Records Inserted: " FD-INFile-Insert-Cnt
-
            CLOSE UPFile
-                 INFile.
+                 INFile
+                 RejFile.
       D    DISPLAY "INFile Close Status: " WS-INFile-Status.
+           MOVE FD-UPFile-Record-Cnt        TO EOJS-Records-In.
+           MOVE FD-INFile-Insert-Cnt        TO EOJS-Records-Out.
+           MOVE FD-RejFile-Write-Cnt        TO EOJS-Records-Rejected.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-UPFile.
            READ UPFile
@@ -115,6 +132,12 @@
                  DISPLAY "** ERROR **: 5000-Read-UPFile"
                  DISPLAY "Read UPFile Failed."
                  DISPLAY "File Status: " WS-UPFile-Status
+                 EVALUATE TRUE
+                    WHEN WS-UPFile-File-Not-Found
+                       DISPLAY "Reason: File Not Found"
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
                  GOBACK 
@@ -127,10 +150,37 @@
               ADD +1 TO FD-INFile-Insert-Cnt
       D       DISPLAY "INFile on Write: " INFile-Customer-Record
            ELSE
-              DISPLAY "** ERROR **: 6000-Write-INFile"
-              DISPLAY "Write INFile Failed."
+              DISPLAY "** WARNING **: 6000-Write-INFile"
+              DISPLAY "Write INFile Failed - Sending to RejFile."
               DISPLAY "File Status: " WS-INFile-Status
+              EVALUATE TRUE
+                 WHEN WS-INFile-Duplicate-Key
+                    DISPLAY "Reason: Duplicate Key"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+              PERFORM 7000-Write-RejFile
+           END-IF.
+
+       7000-Write-RejFile.
+           MOVE INFile-Customer-Record TO RejFile-Customer-Record.
+           WRITE RejFile-Customer-Record.
+           IF WS-RejFile-Good
+              ADD +1 TO FD-RejFile-Write-Cnt
+      D       DISPLAY "RejFile on Write: " RejFile-Customer-Record
+           ELSE
+              DISPLAY "** ERROR **: 7000-Write-RejFile"
+              DISPLAY "Write RejFile Failed."
+              DISPLAY "File Status: " WS-RejFile-Status
+              EVALUATE TRUE
+                 WHEN WS-RejFile-File-Not-Found
+                    DISPLAY "Reason: File Not Found"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
            END-IF.
+
+       COPY EOJPARA.
