@@ -18,6 +18,9 @@
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
       * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
 
       ***********************************************************
        IDENTIFICATION DIVISION.
@@ -30,40 +33,46 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INFile
-           ASSIGN TO INFILE      
+           ASSIGN TO INFILE
            ORGANIZATION IS INDEXED
            RECORD KEY IS INFile-Cust-ID
            ACCESS MODE IS RANDOM
            FILE STATUS IS WS-INFile-Status.
 
+           SELECT KeyFile
+           ASSIGN TO KEYFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-KeyFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFile.
            COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
 
+       FD  KeyFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  KeyFile-Record.
+           12 KeyFile-Cust-ID              PIC 9(04).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==INFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==KeyFile==.
 
        01  WS-File-Counters.
            12 FD-INFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
-         
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program VSCBEX03 - End of Run Messages".
-
-       01  WS-Key-HOLD.
-           12 FILLER PIC 9(4) VALUE 0010.
-           12 FILLER PIC 9(4) VALUE 0420.
-           12 FILLER PIC 9(4) VALUE 0878.
-           12 FILLER PIC 9(4) VALUE 0210.
-           12 FILLER PIC 9(4) VALUE 0998.
+           12 FD-KeyFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+
+       COPY EOJSTAT.
 
        01  WS-Key-Table-Storage.
-           12 WS-Key-Element-Cnt               PIC 9 VALUE 5.
-           12 WS-Key-SUB                       PIC 9 VALUE 0.
+           12 WS-Key-Element-Cnt               PIC 9(04) VALUE 0.
+           12 WS-Key-Element-Max               PIC 9(04) VALUE 0999.
+           12 WS-Key-SUB                       PIC 9(04) VALUE 0.
            12 WS-Key-Table-Setup.
-              15 WS-Key-Table OCCURS 5 TIMES.
+              15 WS-Key-Table OCCURS 999 TIMES.
                 18 WS-Key-Value                PIC 9(04).
 
        PROCEDURE DIVISION.
@@ -74,9 +83,26 @@
            GOBACK.
 
        1000-Begin-Job.
-           MOVE WS-Key-HOLD  TO WS-Key-Table-Setup.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
+           OPEN INPUT KeyFile.
            OPEN INPUT INFile.
       D    DISPLAY "INFile Open Status: " WS-INFile-Status.
+           PERFORM 1100-Load-Key-Table.
+           CLOSE KeyFile.
+
+       1100-Load-Key-Table.
+           PERFORM 1200-Read-KeyFile
+              UNTIL WS-KeyFile-EOF
+                 OR WS-Key-Element-Cnt = WS-Key-Element-Max.
+
+       1200-Read-KeyFile.
+           READ KeyFile
+              AT END SET WS-KeyFile-EOF TO TRUE
+           END-READ.
+           IF WS-KeyFile-Good
+              ADD +1 TO FD-KeyFile-Record-Cnt
+              ADD +1 TO WS-Key-Element-Cnt
+              MOVE KeyFile-Cust-ID TO WS-Key-Value(WS-Key-Element-Cnt).
 
        2000-Process.
            PERFORM VARYING WS-Key-SUB FROM 1 BY 1
@@ -88,10 +114,11 @@
            END-PERFORM.
 
        3000-End-Job.
-           DISPLAY EOJ-End-Message.
-           DISPLAY "   Records Read: " FD-INFile-Record-Cnt
            CLOSE INFile.
       D    DISPLAY "INFile Close Status: " WS-INFile-Status.
+           MOVE FD-KeyFile-Record-Cnt    TO EOJS-Records-In.
+           MOVE FD-INFile-Record-Cnt     TO EOJS-Records-Out.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-INFile.
            READ INFile
@@ -107,8 +134,18 @@
                  DISPLAY "** ERROR **: 5000-Read-INFile"
                  DISPLAY "Read INFile Failed."
                  DISPLAY "File Status: " WS-INFile-Status
+                 EVALUATE TRUE
+                    WHEN WS-INFile-Not-Found
+                       DISPLAY "Reason: Record Not Found"
+                    WHEN WS-INFile-File-Not-Found
+                       DISPLAY "Reason: File Not Found"
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
               END-IF
            END-IF.
+
+       COPY EOJPARA.
