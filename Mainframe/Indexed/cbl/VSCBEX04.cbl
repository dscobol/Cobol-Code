@@ -17,6 +17,14 @@
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
       * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 mnt           Added a before-image check ahead of
+      *                          6000-Re-Write-INFile so a record
+      *                          changed by someone else between the
+      *                          read and the rewrite gets skipped and
+      *                          logged instead of silently clobbered.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
 
       ***********************************************************
        IDENTIFICATION DIVISION.
@@ -35,37 +43,42 @@
            ACCESS MODE IS RANDOM
            FILE STATUS IS WS-INFile-Status.
 
+           SELECT TranFile
+           ASSIGN TO TRANFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TranFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFile.
            COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
 
+       FD  TranFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TranFile-Record.
+           12 TranFile-Cust-ID             PIC 9(04).
+           12 TranFile-New-Price           PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==INFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==TranFile==.
 
        01  WS-File-Counters.
            12 FD-INFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 FD-INFile-Re-Write-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 FD-TranFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
+
+       COPY EOJSTAT.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program VSCBEX04 - End of Run Messages".
-
-       01  WS-Key-HOLD.
-           12 FILLER PIC 9(9) VALUE 001000100.
-           12 FILLER PIC 9(9) VALUE 042000100.
-           12 FILLER PIC 9(9) VALUE 087800100.
-           12 FILLER PIC 9(9) VALUE 021000100.
-           12 FILLER PIC 9(9) VALUE 099800100.
-
-       01  WS-Key-Table-Storage.
-           12 WS-Key-Element-Cnt               PIC 9 VALUE 5.
-           12 WS-Key-SUB                       PIC 9 VALUE 0.
-           12 WS-Key-Table-Setup.
-              15 WS-Key-Table OCCURS 5 TIMES.
-                18 WS-Key-Value                PIC 9(04).
-                18 WS-Price                    PIC 9(3)V99.
+       01  WS-Price-Change-Fields.
+           12 WS-Old-Price                     PIC 9(3)V99.
+           12 WS-Concurrent-Update-SW          PIC X       VALUE 'N'.
+              88 WS-Concurrent-Update-Detected             VALUE 'Y'.
+
+           COPY CUSTOMER REPLACING ==:tag:== BY ==WS-Saved==.
 
        PROCEDURE DIVISION.
        0000-Mainline.
@@ -75,32 +88,70 @@
            GOBACK.
 
        1000-Begin-Job.
-           MOVE WS-Key-HOLD  TO WS-Key-Table-Setup.
-           OPEN I-O INFile.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
+           OPEN INPUT TranFile.
+           OPEN I-O   INFile.
       D    DISPLAY "INFile Open Status: " WS-INFile-Status.
+           PERFORM 2050-Read-TranFile.
 
        2000-Process.
-           PERFORM VARYING WS-Key-SUB FROM 1 BY 1
-              UNTIL WS-Key-SUB > WS-Key-Element-Cnt
-              MOVE WS-Key-Value(WS-Key-SUB) TO
-                 INFile-Cust-ID
+           PERFORM UNTIL WS-TranFile-EOF
+              MOVE TranFile-Cust-ID TO INFile-Cust-ID
               PERFORM 5000-Read-INFile
-              PERFORM 2100-Update-INFile
+              IF WS-INFile-Good
+                 PERFORM 2100-Update-INFile
+              END-IF
+              PERFORM 2050-Read-TranFile
            END-PERFORM.
 
+       2050-Read-TranFile.
+           READ TranFile
+              AT END SET WS-TranFile-EOF TO TRUE
+           END-READ.
+           IF WS-TranFile-Good
+              ADD +1 TO FD-TranFile-Record-Cnt.
+
        2100-Update-INFile.
-           MOVE WS-Price(WS-Key-SUB) TO
-              INFile-Cust-Price.
+           MOVE INFile-Cust-Price TO WS-Old-Price.
+           MOVE INFile-Customer-Record TO WS-Saved-Customer-Record.
+           MOVE TranFile-New-Price TO WS-Saved-Cust-Price.
+           PERFORM 2150-Verify-Before-Image.
+           IF WS-Concurrent-Update-Detected
+              DISPLAY "** WARNING **: 2100-Update-INFile"
+              DISPLAY "Cust-ID: " INFile-Cust-ID
+                 " changed since it was read - skipping update."
+              DISPLAY "Price at Read Time: " WS-Old-Price
+                 " Price Now on File: " INFile-Cust-Price
+           ELSE
+              MOVE WS-Saved-Customer-Record TO INFile-Customer-Record
+              PERFORM 6000-Re-Write-INFile
+              IF WS-INFile-Good
+                 DISPLAY "PRICE CHANGE - CUST-ID: " INFile-Cust-ID
+                    " OLD PRICE: " WS-Old-Price
+                    " NEW PRICE: " INFile-Cust-Price
+              END-IF
+           END-IF.
 
-           PERFORM 6000-Re-Write-INFile.
+       2150-Verify-Before-Image.
+           MOVE 'N' TO WS-Concurrent-Update-SW.
+           READ INFile
+              RECORD KEY IS INFile-Cust-ID
+           END-READ.
+           IF WS-INFile-Good
+              IF INFile-Cust-Price NOT = WS-Old-Price
+                 MOVE 'Y' TO WS-Concurrent-Update-SW
+              END-IF
+           ELSE
+              MOVE 'Y' TO WS-Concurrent-Update-SW
+           END-IF.
 
        3000-End-Job.
-           DISPLAY EOJ-End-Message.
-           DISPLAY "      Records Read: " FD-INFile-Record-Cnt
-           DISPLAY "Records Re-Written: " FD-INFile-Re-Write-Cnt
-
-           CLOSE INFile.
+           CLOSE INFile
+                 TranFile.
       D    DISPLAY "INFile Close Status: " WS-INFile-Status.
+           MOVE FD-TranFile-Record-Cnt   TO EOJS-Records-In.
+           MOVE FD-INFile-Re-Write-Cnt   TO EOJS-Records-Out.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-INFile.
            READ INFile
@@ -116,6 +167,14 @@
                  DISPLAY "** ERROR **: 5000-Read-INFile"
                  DISPLAY "Read INFile Failed."
                  DISPLAY "File Status: " WS-INFile-Status
+                 EVALUATE TRUE
+                    WHEN WS-INFile-Not-Found
+                       DISPLAY "Reason: Record Not Found"
+                    WHEN WS-INFile-File-Not-Found
+                       DISPLAY "Reason: File Not Found"
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
                  GOBACK 
@@ -131,7 +190,15 @@
               DISPLAY "** ERROR **: 6000-Re-Write-INFile"
               DISPLAY "Re-Write INFile Failed."
               DISPLAY "File Status: " WS-INFile-Status
+              EVALUATE TRUE
+                 WHEN WS-INFile-Not-Found
+                    DISPLAY "Reason: Record Not Found"
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
            END-IF.
+
+       COPY EOJPARA.
