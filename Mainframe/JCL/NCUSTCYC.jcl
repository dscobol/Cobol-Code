@@ -0,0 +1,89 @@
+//NCUSTCYC JOB (ACCTNO),'NIGHTLY CUST CYCLE',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* NCUSTCYC - NIGHTLY CUSTOMER CYCLE DRIVER
+//*
+//* RUNS THE CUSTOMER LOAD, LOAD-VERIFY, TRANSACTION UPDATE, AND
+//* INVOICE REGISTER STEPS IN SEQUENCE.  EACH STEP AFTER THE FIRST
+//* CARRIES A COND TEST ON EVERY PRIOR STEP, SO A NON-ZERO RETURN
+//* CODE ANYWHERE IN THE CHAIN FLUSHES THE REMAINING STEPS INSTEAD
+//* OF LETTING THEM RUN AGAINST A BAD LOAD OR A HALF-APPLIED UPDATE.
+//*
+//* STEP010 - VSCBEX01 - LOAD THE CUSTOMER MASTER FROM THE FLAT FILE
+//* STEP020 - VSCBEX02 - VERIFY THE LOAD BY READING THE FILE BACK
+//* STEP030 - UPDTCUST - APPLY CUSTOMER MAINTENANCE TRANSACTIONS
+//* STEP040 - INVREG   - PRINT THE INVOICE REGISTER
+//*
+//* MAINTENANCE LOG
+//* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+//* ---------  ------------  --------------------------------
+//* 2026-08-09 mnt           CREATED TO TIE THE FOUR STANDALONE
+//*                          NIGHTLY STEPS TOGETHER WITH STEP-LEVEL
+//*                          CONDITION-CODE CHECKING.
+//* 2026-08-09 mnt           STEP010 DD NAMES CORRECTED TO MATCH
+//*                          VSCBEX01'S ACTUAL SELECT/ASSIGN NAMES
+//*                          (UPFILE/INFILE) AND A REJFILE DD WAS
+//*                          ADDED FOR THE REJECT-FILE OUTPUT.
+//* 2026-08-09 mnt           STEP030 AND STEP040 RUN EMBEDDED-SQL
+//*                          PROGRAMS, SO BOTH WERE REWRITTEN TO
+//*                          ATTACH TO THE DB2 SUBSYSTEM THROUGH
+//*                          IKJEFT01/DSN INSTEAD OF EXECUTING THE
+//*                          LOAD MODULE DIRECTLY.
+//* 2026-08-09 mnt           STEP020 WAS RUNNING THE GNUCOBOL-ONLY
+//*                          VSCBEX02 SOURCE (QUOTED-LITERAL ASSIGN,
+//*                          NOT VALID Z/OS COBOL). ADDED A
+//*                          MAINFRAME/INDEXED/CBL/VSCBEX02.CBL WITH
+//*                          A DD-NAME ASSIGN TO MATCH VSCBEX01/03/04
+//*                          SO THIS STEP HAS A REAL LOAD MODULE TO
+//*                          BUILD AGAINST PROD.CUST.LOADLIB.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=VSCBEX01
+//STEPLIB  DD DSN=PROD.CUST.LOADLIB,DISP=SHR
+//UPFILE   DD DSN=PROD.CUST.FLATFILE,DISP=SHR
+//INFILE   DD DSN=PROD.CUST.MASTER,DISP=SHR
+//REJFILE  DD DSN=PROD.CUST.LOADREJ,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=VSCBEX02,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.CUST.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.CUST.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IKJEFT01,
+//         COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.CUST.LOADLIB,DISP=SHR
+//CUSTTRAN DD DSN=PROD.CUST.TRANS,DISP=SHR
+//BADTRAN  DD DSN=PROD.CUST.BADTRAN,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(UPDTCUST) PLAN(NCUSTPLN) LIB('PROD.CUST.LOADLIB') -
+      END
+/*
+//*
+//STEP040  EXEC PGM=IKJEFT01,
+//         COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.CUST.LOADLIB,DISP=SHR
+//PRTOUT   DD SYSOUT=*
+//DELOUT   DD DSN=PROD.CUST.INVREG.DELOUT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(INVREG) PLAN(NCUSTPLN) LIB('PROD.CUST.LOADLIB') -
+      END
+/*
+//SYSIN    DD *
+20260101
+20261231
+,
+/*
+//
