@@ -26,6 +26,46 @@
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
       * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 mnt           LoadFile now ends with a trailer
+      *                          record (see EMPLOYE2) carrying the
+      *                          record count and run date. The
+      *                          trailer count is checked against
+      *                          FD-LoadFile-Record-Cnt before the
+      *                          load is allowed to commit, so a
+      *                          file truncated in transit is caught
+      *                          instead of silently loading part of
+      *                          the file.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
+      * 2026-08-09 mnt           0000-Mainline no longer gates the
+      *                          final commit/checkpoint-clear on
+      *                          WS-SQL-STATUS, since that field only
+      *                          reflects the last EXEC SQL statement
+      *                          and gets left non-zero by an ordinary
+      *                          reject in 6000-Write-DB1. A dedicated
+      *                          WS-Fatal-Error-SW now drives that
+      *                          decision instead.
+      * 2026-08-09 mnt           EOJS-Records-In on a restarted run now
+      *                          subtracts WS-Restart-Seqno so it
+      *                          reports only the detail records read
+      *                          by this invocation, matching
+      *                          EOJS-Records-Out instead of also
+      *                          counting records skipped because a
+      *                          prior run already committed them.
+      * 2026-08-09 mnt           2100-Insert-INFile now guards the
+      *                          Salary/Bonus/Commission NUMVAL-C
+      *                          calls against a blank field, matching
+      *                          what 2050-Validate-Load-Record already
+      *                          treats as a valid value.
+      * 2026-08-09 mnt           WS-Fatal-Error-SW is now actually set:
+      *                          a real (non-NOTFOUND) SQLCODE reading
+      *                          or writing the MM01.CHECKPOINT row in
+      *                          1050-Get-Restart-Checkpoint or
+      *                          6150-Write-Checkpoint-Record trips it,
+      *                          since those are the two spots a DB
+      *                          problem would otherwise go unnoticed
+      *                          and the load would commit anyway.
 
       ***********************************************************
        IDENTIFICATION DIVISION.
@@ -42,6 +82,11 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-LoadFile-Status.
 
+           SELECT RejFile
+           ASSIGN TO REJFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RejFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LoadFile
@@ -50,16 +95,42 @@
            BLOCK CONTAINS 0 RECORDS.
            COPY EMPLOYE2 REPLACING ==:tag:== BY ==LoadFile==.
 
+       FD  RejFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY EMPLOYE2 REPLACING ==:tag:== BY ==RejFile==.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==LoadFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RejFile==.
 
        01  WS-File-Counters.
            12 FD-LoadFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 DB1-Insert-Cnt                 PIC S9(4) COMP VALUE ZERO.
-           12 WS-Display-Counter             PIC ZZZ9.
+           12 FD-RejFile-Write-Cnt           PIC S9(4) COMP VALUE ZERO.
            12 WS-Display-SQLCode             PIC ZZZZZZZZ9+.
 
+       01  WS-Restart-Fields.
+           12 WS-Unit-Of-Work-Count          PIC S9(9) COMP VALUE ZERO.
+           12 WS-Commit-Interval             PIC S9(9) COMP VALUE 100.
+           12 WS-Restart-Seqno               PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-Valid-Record-SW                PIC X VALUE 'Y'.
+           88 WS-Valid-Record                VALUE 'Y'.
+           88 WS-Invalid-Record              VALUE 'N'.
+
+       01  WS-Trailer-Fields.
+           12 WS-Trailer-Seen-SW             PIC X VALUE 'N'.
+              88 WS-Trailer-Seen                   VALUE 'Y'.
+           12 WS-Trailer-Record-Count        PIC 9(06) VALUE ZERO.
+           12 WS-Trailer-Run-Date            PIC X(10) VALUE SPACES.
+           12 WS-Count-Mismatch-SW           PIC X VALUE 'N'.
+              88 WS-Count-Mismatch                 VALUE 'Y'.
+           12 WS-Fatal-Error-SW              PIC X VALUE 'N'.
+              88 WS-Fatal-Error-Occurred           VALUE 'Y'.
+
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
@@ -82,6 +153,13 @@
            )
            END-EXEC.
 
+           EXEC SQL DECLARE DEPARTMENT TABLE
+           ( DEPTNO                         CHAR(3) NOT NULL,
+             DEPTNAME                       VARCHAR(20) NOT NULL,
+             DEPTSTATUS                     CHAR(1) NOT NULL
+           )
+           END-EXEC.
+
       *******************
        01  HV-Employee-Row.
            12 HV-Emp-Number           PIC X(06).
@@ -98,6 +176,8 @@
            12 HV-Salary               PIC S9(7)V99 COMP-3.
            12 HV-Bonus                PIC S9(7)V99 COMP-3.
            12 HV-Commission           PIC S9(7)V99 COMP-3.
+
+       01  HV-Dept-Status              PIC X(01).
       *******************
 
        01 WS-SQL-STATUS                PIC S9(9) COMP-5.
@@ -105,22 +185,56 @@
           88 SQL-STATUS-NOT-FOUND      VALUE  100.
           88 SQL-STATUS-DUP            VALUE -803.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program DCBCEX01 - End of Run Messages".
+       COPY EOJSTAT.
 
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
            PERFORM 2000-Process.
+           PERFORM 2950-Validate-Trailer-Counts.
+           IF NOT WS-Fatal-Error-Occurred AND NOT WS-Count-Mismatch
+              PERFORM 6100-Commit-Unit-Of-Work
+              PERFORM 2900-Clear-Checkpoint
+           END-IF.
            PERFORM 3000-End-Job.
+           IF WS-Count-Mismatch
+              MOVE 8 TO RETURN-CODE
+           END-IF.
            GOBACK.
 
        1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
            SET SQL-STATUS-OK TO TRUE.
            IF SQL-STATUS-OK
               OPEN INPUT LoadFile
+              OPEN OUTPUT RejFile
+              PERFORM 1050-Get-Restart-Checkpoint
               PERFORM 5000-Read-LoadFile
+              IF WS-Restart-Seqno > 0
+                 DISPLAY "****** RESTARTING AFTER RECORD "
+                    WS-Restart-Seqno " ******"
+                 PERFORM 5000-Read-LoadFile
+                    UNTIL FD-LoadFile-Record-Cnt > WS-Restart-Seqno
+                       OR WS-LoadFile-EOF
+              END-IF
+           END-IF.
+
+       1050-Get-Restart-Checkpoint.
+           EXEC SQL
+               SELECT LASTSEQNO
+                   INTO :WS-Restart-Seqno
+                   FROM MM01.CHECKPOINT
+                       WHERE JOBNAME = 'DBCBEX01'
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           IF NOT SQL-STATUS-OK
+              MOVE 0 TO WS-Restart-Seqno
+              IF NOT SQL-STATUS-NOT-FOUND
+                 SET WS-Fatal-Error-Occurred TO TRUE
+                 DISPLAY "*** ERROR ***: 1050-Get-Restart-Checkpoint"
+                 DISPLAY "Could not read the checkpoint row."
+                 DISPLAY "SQLCODE = " WS-SQL-STATUS
+              END-IF
            END-IF.
 
        2000-Process.
@@ -132,44 +246,146 @@
            END-IF.
 
        2100-Insert-INFile.
-           MOVE LoadFile-Emp-Number TO HV-Emp-Number
-           MOVE LoadFile-First-Name TO HV-First-Name
-           MOVE LoadFile-Middle-Init TO HV-Middle-Init
-           MOVE LoadFile-Last-Name TO HV-Last-Name
-           MOVE LoadFile-Work-Dept TO HV-Work-Dept
-           MOVE LoadFile-Phone-Number TO HV-Phone-Number
-           MOVE LoadFile-Hire-Date TO HV-Hire-Date
-           MOVE LoadFile-Job-Title TO HV-Job-Title
-           MOVE LoadFile-Edu-Level TO HV-Edu-Level
-           MOVE LoadFile-Gender TO HV-Gender
-           MOVE LoadFile-Birth-Date TO HV-Birth-Date
-           COMPUTE HV-Salary = FUNCTION NUMVAL-C(LoadFile-Salary)
-           COMPUTE HV-Bonus = FUNCTION NUMVAL-C(LoadFile-Bonus)
-           COMPUTE HV-Commission =
-              FUNCTION NUMVAL-C(LoadFile-Commission)
-
-           PERFORM 6000-Write-DB1.
+           PERFORM 2050-Validate-Load-Record.
+           IF WS-Valid-Record
+              MOVE LoadFile-Emp-Number TO HV-Emp-Number
+              MOVE LoadFile-First-Name TO HV-First-Name
+              MOVE LoadFile-Middle-Init TO HV-Middle-Init
+              MOVE LoadFile-Last-Name TO HV-Last-Name
+              MOVE LoadFile-Work-Dept TO HV-Work-Dept
+              MOVE LoadFile-Phone-Number TO HV-Phone-Number
+              MOVE LoadFile-Hire-Date TO HV-Hire-Date
+              MOVE LoadFile-Job-Title TO HV-Job-Title
+              MOVE LoadFile-Edu-Level TO HV-Edu-Level
+              MOVE LoadFile-Gender TO HV-Gender
+              MOVE LoadFile-Birth-Date TO HV-Birth-Date
+              IF LoadFile-Salary = SPACES
+                 MOVE 0 TO HV-Salary
+              ELSE
+                 COMPUTE HV-Salary =
+                    FUNCTION NUMVAL-C(LoadFile-Salary)
+              END-IF
+              IF LoadFile-Bonus = SPACES
+                 MOVE 0 TO HV-Bonus
+              ELSE
+                 COMPUTE HV-Bonus =
+                    FUNCTION NUMVAL-C(LoadFile-Bonus)
+              END-IF
+              IF LoadFile-Commission = SPACES
+                 MOVE 0 TO HV-Commission
+              ELSE
+                 COMPUTE HV-Commission =
+                    FUNCTION NUMVAL-C(LoadFile-Commission)
+              END-IF
+              PERFORM 6000-Write-DB1
+           ELSE
+              DISPLAY "*** WARNING ***"
+              DISPLAY "LoadFile record failed field validation."
+              PERFORM 7000-Write-RejFile
+           END-IF.
+
+       2050-Validate-Load-Record.
+           SET WS-Valid-Record TO TRUE.
+           IF LoadFile-Emp-Number = SPACES
+              SET WS-Invalid-Record TO TRUE
+           END-IF.
+           IF LoadFile-First-Name = SPACES
+              SET WS-Invalid-Record TO TRUE
+           END-IF.
+           IF LoadFile-Last-Name = SPACES
+              SET WS-Invalid-Record TO TRUE
+           END-IF.
+           IF LoadFile-Edu-Level NOT NUMERIC
+              SET WS-Invalid-Record TO TRUE
+           END-IF.
+           IF LoadFile-Salary NOT = SPACES
+              AND FUNCTION TEST-NUMVAL-C(LoadFile-Salary) NOT = 0
+              SET WS-Invalid-Record TO TRUE
+           END-IF.
+           IF LoadFile-Bonus NOT = SPACES
+              AND FUNCTION TEST-NUMVAL-C(LoadFile-Bonus) NOT = 0
+              SET WS-Invalid-Record TO TRUE
+           END-IF.
+           IF LoadFile-Commission NOT = SPACES
+              AND FUNCTION TEST-NUMVAL-C(LoadFile-Commission) NOT = 0
+              SET WS-Invalid-Record TO TRUE
+           END-IF.
+           IF WS-Valid-Record
+              PERFORM 2060-Validate-Department
+           END-IF.
+
+       2060-Validate-Department.
+           MOVE LoadFile-Work-Dept TO HV-Work-Dept.
+           EXEC SQL
+              SELECT DEPTSTATUS
+                 INTO :HV-Dept-Status
+                 FROM DEPARTMENT
+                    WHERE DEPTNO = :HV-Work-Dept
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              SET WS-Invalid-Record TO TRUE
+           ELSE
+              IF HV-Dept-Status NOT = 'A'
+                 SET WS-Invalid-Record TO TRUE
+              END-IF
+           END-IF.
+
+       2900-Clear-Checkpoint.
+           EXEC SQL
+               DELETE FROM MM01.CHECKPOINT
+                   WHERE JOBNAME = 'DBCBEX01'
+           END-EXEC.
+
+       2950-Validate-Trailer-Counts.
+           IF NOT WS-Trailer-Seen
+              DISPLAY "*** WARNING ***"
+              DISPLAY "LoadFile has no trailer record."
+              SET WS-Count-Mismatch TO TRUE
+           ELSE
+              IF WS-Trailer-Record-Count NOT = FD-LoadFile-Record-Cnt
+                 DISPLAY "*** WARNING ***"
+                 DISPLAY "LoadFile trailer count does not match "
+                    "the number of detail records read."
+                 DISPLAY "   Trailer Record Count: "
+                    WS-Trailer-Record-Count
+                 DISPLAY "   Detail Records Read:  "
+                    FD-LoadFile-Record-Cnt
+                 SET WS-Count-Mismatch TO TRUE
+              END-IF
+           END-IF.
 
        3000-End-Job.
            CLOSE LoadFile.
+           CLOSE RejFile.
            EXEC SQL CONNECT RESET END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
 
-           DISPLAY EOJ-End-Message.
            DISPLAY "SQLCODE at 3000-End-Job: " SQLCODE.
-
-           MOVE FD-LoadFile-Record-Cnt TO WS-Display-Counter.
-           DISPLAY " Load File Records Read: " WS-Display-Counter.
-           MOVE DB1-Insert-Cnt  TO WS-Display-Counter.
-           DISPLAY "       Records inserted: " WS-Display-Counter.
+           IF WS-Trailer-Seen
+              DISPLAY "        Trailer count: " WS-Trailer-Record-Count
+              DISPLAY "     Trailer run date: " WS-Trailer-Run-Date
+           END-IF.
+           IF WS-Count-Mismatch
+              DISPLAY "*** LOAD NOT COMMITTED: RECORD COUNT "
+                 "MISMATCH ***"
+           END-IF.
+           COMPUTE EOJS-Records-In =
+              FD-LoadFile-Record-Cnt - WS-Restart-Seqno.
+           MOVE DB1-Insert-Cnt         TO EOJS-Records-Out.
+           MOVE FD-RejFile-Write-Cnt   TO EOJS-Records-Rejected.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-LoadFile.
            READ LoadFile
               AT END SET WS-LoadFile-EOF TO TRUE
            END-READ.
            IF WS-LoadFile-Good
-              ADD +1 TO FD-LoadFile-Record-Cnt
-      D       DISPLAY "LoadFile Record: " LoadFile-Employee-Record
+              IF LoadFile-Trailer-Id = "TRAILR"
+                 PERFORM 5010-Save-Trailer-Record
+              ELSE
+                 ADD +1 TO FD-LoadFile-Record-Cnt
+      D          DISPLAY "LoadFile Record: " LoadFile-Employee-Record
+              END-IF
            ELSE
               IF WS-LoadFile-EOF
                  NEXT SENTENCE
@@ -183,6 +399,13 @@
               END-IF
            END-IF.
 
+       5010-Save-Trailer-Record.
+           SET WS-Trailer-Seen TO TRUE.
+           MOVE LoadFile-Trailer-Record-Count TO
+              WS-Trailer-Record-Count.
+           MOVE LoadFile-Trailer-Run-Date TO WS-Trailer-Run-Date.
+           SET WS-LoadFile-EOF TO TRUE.
+
        6000-Write-DB1.
            DISPLAY "The data: " LoadFile-Employee-Record.
            EXEC SQL
@@ -198,6 +421,11 @@
            MOVE SQLCODE TO WS-SQL-STATUS WS-Display-SQLCode.
            IF SQL-STATUS-OK
               ADD +1 TO DB1-Insert-Cnt
+              ADD +1 TO WS-Unit-Of-Work-Count
+              IF WS-Unit-Of-Work-Count = WS-Commit-Interval
+                 PERFORM 6100-Commit-Unit-Of-Work
+                 MOVE 0 TO WS-Unit-Of-Work-Count
+              END-IF
            ELSE
              IF SQL-STATUS-NOT-FOUND
                 NEXT SENTENCE
@@ -205,8 +433,54 @@
                 DISPLAY "*** WARNING ***"
                 DISPLAY "There was a problem Inserting the record."
                 DISPLAY "SQLCODE = " WS-Display-SQLCode
-                PERFORM 3000-End-Job
-                MOVE 8 TO RETURN-CODE
-                GOBACK
+                PERFORM 7000-Write-RejFile
              END-IF
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+       6100-Commit-Unit-Of-Work.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+           PERFORM 6150-Write-Checkpoint-Record.
+
+       6150-Write-Checkpoint-Record.
+           EXEC SQL
+               UPDATE MM01.CHECKPOINT
+                  SET LASTSEQNO    = :FD-LoadFile-Record-Cnt,
+                      CHECKPOINTTS = CURRENT TIMESTAMP
+                  WHERE JOBNAME = 'DBCBEX01'
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           IF SQL-STATUS-NOT-FOUND
+              EXEC SQL
+                  INSERT INTO MM01.CHECKPOINT
+                         (JOBNAME,      LASTSEQNO,
+                          CHECKPOINTTS)
+                  VALUES ('DBCBEX01',   :FD-LoadFile-Record-Cnt,
+                          CURRENT TIMESTAMP)
+              END-EXEC
+              MOVE SQLCODE TO WS-SQL-STATUS
+           END-IF.
+           IF NOT SQL-STATUS-OK
+              SET WS-Fatal-Error-Occurred TO TRUE
+              DISPLAY "*** ERROR ***: 6150-Write-Checkpoint-Record"
+              DISPLAY "Could not update the checkpoint row."
+              DISPLAY "SQLCODE = " WS-SQL-STATUS
+           END-IF.
+
+       7000-Write-RejFile.
+           MOVE LoadFile-Employee-Record TO RejFile-Employee-Record.
+           WRITE RejFile-Employee-Record.
+           IF WS-RejFile-Good
+              ADD +1 TO FD-RejFile-Write-Cnt
+      D       DISPLAY "RejFile on Write: " RejFile-Employee-Record
+           ELSE
+              DISPLAY "** ERROR **: 7000-Write-RejFile"
+              DISPLAY "Write RejFile Failed."
+              DISPLAY "File Status: " WS-RejFile-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       COPY EOJPARA.
