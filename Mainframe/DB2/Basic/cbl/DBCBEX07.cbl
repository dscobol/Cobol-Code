@@ -0,0 +1,306 @@
+      ***********************************************************
+      * Program name:    DBCBEX07
+      * Original author: David Stagowski
+      *
+      *    Description: Example 07: DB Record Processing: Department
+      *       master maintenance.
+      *
+      *    This program applies Add/rename/Retire transactions from
+      *       a flat file to the DEPARTMENT table, so that DBCBEX01's
+      *       WORKDEPT edit has a real list of department codes to
+      *       validate against instead of just accepting whatever is
+      *       in the load file.
+      *
+      *    There are some differences between the GnuCOBOL and
+      *       ZOS DB2 programs.
+      *
+      *    The biggest difference is the 9800-Connect-to-DB1 paragraph.
+      *
+      *    On ZOS, the JCL makes the connection so there is no need for
+      *       passing the username and password for the database.
+      *
+      *    That is required with GnuCOBOL.
+      *    These GnuCOBOL programs use GETDBID, a very simple called
+      *    module that has the username and password embedded in it.
+      *    When called, it passes them up to the calling program which
+      *    then uses them to make the connection to the server.
+      *
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2020-08-20 dastagg       Created to learn.
+      * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 mnt           Added commit-interval logic, the same
+      *                          as DBCBEX01 carries for EMPLOYE2, so
+      *                          Add/Rename/Retire transactions against
+      *                          DEPARTMENT are actually persisted for
+      *                          DBCBEX01's WORKDEPT edit to see.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
+
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBCBEX07.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DeptTranFile
+           ASSIGN TO DEPTTRAN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-DeptTranFile-Status.
+
+           SELECT RejFile
+           ASSIGN TO REJFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RejFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DeptTranFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DeptTranFile-Record.
+           12 DTR-Transaction-Code    PIC X(01).
+              88 DTR-Add              VALUE 'A'.
+              88 DTR-Rename           VALUE 'N'.
+              88 DTR-Retire           VALUE 'R'.
+           12 DTR-Dept-Number         PIC X(03).
+           12 DTR-Dept-Name           PIC X(20).
+
+       FD  RejFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RejFile-Record.
+           12 RTR-Transaction-Code    PIC X(01).
+           12 RTR-Dept-Number         PIC X(03).
+           12 RTR-Dept-Name           PIC X(20).
+           12 RTR-Reason-Code         PIC X(02).
+              88 REASON-BAD-TRANS-CODE   VALUE 'TC'.
+              88 REASON-DEPT-NOT-FOUND   VALUE 'NF'.
+              88 REASON-SQL-ERROR        VALUE 'SQ'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==DeptTranFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RejFile==.
+
+       01  WS-File-Counters.
+           12 FD-DeptTranFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
+           12 DB1-Add-Cnt                    PIC S9(4) COMP VALUE ZERO.
+           12 DB1-Rename-Cnt                 PIC S9(4) COMP VALUE ZERO.
+           12 DB1-Retire-Cnt                 PIC S9(4) COMP VALUE ZERO.
+           12 FD-RejFile-Write-Cnt           PIC S9(4) COMP VALUE ZERO.
+           12 WS-Display-Counter             PIC ZZZ9.
+           12 WS-Display-SQLCode             PIC ZZZZZZZZ9+.
+
+       01  WS-Unit-Of-Work-Fields.
+           12 WS-Unit-Of-Work-Count          PIC S9(9) COMP VALUE ZERO.
+           12 WS-Commit-Interval             PIC S9(9) COMP VALUE 100.
+
+       COPY EOJSTAT.
+
+       01  WS-Reason-Code                    PIC X(02) VALUE SPACES.
+           88 WS-REASON-BAD-TRANS-CODE       VALUE 'TC'.
+           88 WS-REASON-DEPT-NOT-FOUND       VALUE 'NF'.
+           88 WS-REASON-SQL-ERROR            VALUE 'SQ'.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE DEPARTMENT TABLE
+           ( DEPTNO                         CHAR(3) NOT NULL,
+             DEPTNAME                       VARCHAR(20) NOT NULL,
+             DEPTSTATUS                     CHAR(1) NOT NULL
+           )
+           END-EXEC.
+
+      *******************
+       01  HV-Department-Row.
+           12 HV-Dept-Number          PIC X(03).
+           12 HV-Dept-Name            PIC X(20).
+           12 HV-Dept-Status          PIC X(01).
+      *******************
+
+       01 WS-SQL-STATUS                PIC S9(9) COMP-5.
+          88 SQL-STATUS-OK             VALUE    0.
+          88 SQL-STATUS-NOT-FOUND      VALUE  100.
+          88 SQL-STATUS-DUP            VALUE -803.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
+           SET SQL-STATUS-OK TO TRUE.
+           IF SQL-STATUS-OK
+              OPEN INPUT DeptTranFile
+              OPEN OUTPUT RejFile
+              PERFORM 5000-Read-DeptTranFile
+           END-IF.
+
+       2000-Process.
+           IF SQL-STATUS-OK
+              PERFORM UNTIL WS-DeptTranFile-EOF
+                 PERFORM 2100-Post-Dept-Transaction
+                 PERFORM 5000-Read-DeptTranFile
+              END-PERFORM
+           END-IF.
+
+       2100-Post-Dept-Transaction.
+           MOVE SPACES TO WS-Reason-Code.
+           MOVE DTR-Dept-Number TO HV-Dept-Number.
+           MOVE DTR-Dept-Name   TO HV-Dept-Name.
+           EVALUATE TRUE
+              WHEN DTR-Add
+                 PERFORM 6000-Add-Department
+              WHEN DTR-Rename
+                 PERFORM 6100-Rename-Department
+              WHEN DTR-Retire
+                 PERFORM 6200-Retire-Department
+              WHEN OTHER
+                 SET WS-REASON-BAD-TRANS-CODE TO TRUE
+           END-EVALUATE.
+           IF WS-Reason-Code NOT = SPACES
+              PERFORM 7000-Write-RejFile
+           END-IF.
+
+       3000-End-Job.
+           PERFORM 6900-Commit-Unit-Of-Work.
+           CLOSE DeptTranFile.
+           CLOSE RejFile.
+           EXEC SQL CONNECT RESET END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+
+           DISPLAY "SQLCODE at 3000-End-Job: " SQLCODE.
+
+           MOVE FD-DeptTranFile-Record-Cnt TO EOJS-Records-In.
+           COMPUTE EOJS-Records-Out =
+              DB1-Add-Cnt + DB1-Rename-Cnt + DB1-Retire-Cnt.
+           MOVE FD-RejFile-Write-Cnt       TO EOJS-Records-Rejected.
+           PERFORM 9700-Display-Eoj-Statistics.
+
+       5000-Read-DeptTranFile.
+           READ DeptTranFile
+              AT END SET WS-DeptTranFile-EOF TO TRUE
+           END-READ.
+           IF WS-DeptTranFile-Good
+              ADD +1 TO FD-DeptTranFile-Record-Cnt
+      D       DISPLAY "DeptTranFile Record: " DeptTranFile-Record
+           ELSE
+              IF WS-DeptTranFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-DeptTranFile"
+                 DISPLAY "Read DeptTranFile Failed."
+                 DISPLAY "File Status: " WS-DeptTranFile-Status
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6000-Add-Department.
+           MOVE 'A' TO HV-Dept-Status.
+           EXEC SQL
+              INSERT INTO DEPARTMENT
+                     (DEPTNO, DEPTNAME, DEPTSTATUS)
+              VALUES (:HV-Dept-Number, :HV-Dept-Name, :HV-Dept-Status)
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS WS-Display-SQLCode.
+           IF SQL-STATUS-OK
+              ADD +1 TO DB1-Add-Cnt
+              PERFORM 6910-Check-Commit-Interval
+           ELSE
+              DISPLAY "*** WARNING ***"
+              DISPLAY "There was a problem Adding the department."
+              DISPLAY "SQLCODE = " WS-Display-SQLCode
+              SET WS-REASON-SQL-ERROR TO TRUE
+           END-IF.
+
+       6100-Rename-Department.
+           EXEC SQL
+              UPDATE DEPARTMENT
+                 SET DEPTNAME = :HV-Dept-Name
+                 WHERE DEPTNO = :HV-Dept-Number
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS WS-Display-SQLCode.
+           IF SQL-STATUS-OK
+              ADD +1 TO DB1-Rename-Cnt
+              PERFORM 6910-Check-Commit-Interval
+           ELSE
+              IF SQL-STATUS-NOT-FOUND
+                 SET WS-REASON-DEPT-NOT-FOUND TO TRUE
+              ELSE
+                 DISPLAY "*** WARNING ***"
+                 DISPLAY "There was a problem Renaming the department."
+                 DISPLAY "SQLCODE = " WS-Display-SQLCode
+                 SET WS-REASON-SQL-ERROR TO TRUE
+              END-IF
+           END-IF.
+
+       6200-Retire-Department.
+           MOVE 'R' TO HV-Dept-Status.
+           EXEC SQL
+              UPDATE DEPARTMENT
+                 SET DEPTSTATUS = :HV-Dept-Status
+                 WHERE DEPTNO = :HV-Dept-Number
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS WS-Display-SQLCode.
+           IF SQL-STATUS-OK
+              ADD +1 TO DB1-Retire-Cnt
+              PERFORM 6910-Check-Commit-Interval
+           ELSE
+              IF SQL-STATUS-NOT-FOUND
+                 SET WS-REASON-DEPT-NOT-FOUND TO TRUE
+              ELSE
+                 DISPLAY "*** WARNING ***"
+                 DISPLAY "There was a problem Retiring the department."
+                 DISPLAY "SQLCODE = " WS-Display-SQLCode
+                 SET WS-REASON-SQL-ERROR TO TRUE
+              END-IF
+           END-IF.
+
+       6900-Commit-Unit-Of-Work.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+           MOVE 0 TO WS-Unit-Of-Work-Count.
+
+       6910-Check-Commit-Interval.
+           ADD +1 TO WS-Unit-Of-Work-Count.
+           IF WS-Unit-Of-Work-Count = WS-Commit-Interval
+              PERFORM 6900-Commit-Unit-Of-Work
+           END-IF.
+
+       7000-Write-RejFile.
+           MOVE DTR-Transaction-Code TO RTR-Transaction-Code.
+           MOVE DTR-Dept-Number      TO RTR-Dept-Number.
+           MOVE DTR-Dept-Name        TO RTR-Dept-Name.
+           MOVE WS-Reason-Code       TO RTR-Reason-Code.
+           WRITE RejFile-Record.
+           IF WS-RejFile-Good
+              ADD +1 TO FD-RejFile-Write-Cnt
+      D       DISPLAY "RejFile on Write: " RejFile-Record
+           ELSE
+              DISPLAY "** ERROR **: 7000-Write-RejFile"
+              DISPLAY "Write RejFile Failed."
+              DISPLAY "File Status: " WS-RejFile-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       COPY EOJPARA.
