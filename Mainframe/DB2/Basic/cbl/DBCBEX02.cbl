@@ -24,6 +24,18 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2020-08-29 dastagg       Created to learn.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
+      * 2026-08-09 mnt           FETCH DB1_C1 now passes the IEMPLOYEE
+      *                          indicators for the nullable EMPLOYEE
+      *                          columns instead of ignoring them, and
+      *                          a null JOB comes back displayed as
+      *                          N/A instead of risking SQLCODE -305.
+      * 2026-08-09 mnt           Added the IEMPLOYEE indicator to
+      *                          SALARY as well - the DCLGEN doesn't
+      *                          mark it NOT NULL either, so it needs
+      *                          the same protection as BONUS/COMM.
       * 20XX-XX-XX               If you change me, change this.
       *
       **********************************************************
@@ -57,6 +69,10 @@
            12 HV-Bonus                PIC S9(9)V99 COMP-3.
            12 HV-Commission           PIC S9(9)V99 COMP-3.
 
+       01  HV-Filter-Dept             PIC X(03).
+
+           COPY EMPLOYEE.
+
            EXEC SQL DECLARE DB1_C1 CURSOR FOR
                     SELECT EMPNO,
                            FIRSTNME,
@@ -73,6 +89,8 @@
                            BONUS,
                            COMM
                     FROM EMPLOYEE
+                    WHERE WORKDEPT = :HV-Filter-Dept
+                       OR :HV-Filter-Dept = SPACES
            END-EXEC.
 
        01 WS-SQL-STATUS                PIC S9(9) COMP-5.
@@ -82,11 +100,11 @@
 
        01  WS-Counters.
            12 WS-Employee-Record-Cnt   PIC 9(4) COMP.
-           12 WS-Display-Counter       PIC ZZZ9.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program DCBCEX02 - End of Run Messages".
+       01  WS-Display-Fields.
+           12 WS-Display-Job-Title     PIC X(08).
+
+       COPY EOJSTAT.
 
        PROCEDURE DIVISION.
        0000-Mainline.
@@ -96,6 +114,7 @@
            GOBACK.
 
        1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
            PERFORM 9800-Connect-to-DB1.
            IF SQL-STATUS-OK
               PERFORM 5000-Read-DB1
@@ -107,11 +126,19 @@
 
        2100-Process-Data.
            IF SQL-STATUS-OK
+              PERFORM 2105-Set-Display-Fields
               DISPLAY "Data: " HV-Emp-Number, HV-First-Name,
-                 HV-Last-Name, HV-Job-Title
+                 HV-Last-Name, WS-Display-Job-Title
               PERFORM 5000-Read-DB1
            END-IF.
 
+       2105-Set-Display-Fields.
+           IF INDSTRUC(8) < 0
+              MOVE "N/A" TO WS-Display-Job-Title
+           ELSE
+              MOVE HV-Job-Title TO WS-Display-Job-Title
+           END-IF.
+
        3000-End-Job.
            EXEC SQL CLOSE DB1_C1 END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
@@ -119,11 +146,10 @@
            EXEC SQL CONNECT RESET END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
 
-           DISPLAY EOJ-End-Message.
            DISPLAY "SQLCODE at 3000-End-Job: " SQLCODE.
 
-           MOVE WS-Employee-Record-Cnt TO WS-Display-Counter.
-           DISPLAY "Number of Rows Read: " WS-Display-Counter.
+           MOVE WS-Employee-Record-Cnt TO EOJS-Records-In.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-DB1.
            EXEC SQL FETCH DB1_C1
@@ -132,16 +158,16 @@
                  :HV-First-Name,
                  :HV-Middle-Init,
                  :HV-Last-Name,
-                 :HV-Work-Dept,
-                 :HV-Phone-Number,
-                 :HV-Hire-Date,
-                 :HV-Job-Title,
-                 :HV-Edu-Level,
-                 :HV-Gender,
-                 :HV-Birth-Date,
-                 :HV-Salary,
-                 :HV-Bonus,
-                 :HV-Commission
+                 :HV-Work-Dept:INDSTRUC(5),
+                 :HV-Phone-Number:INDSTRUC(6),
+                 :HV-Hire-Date:INDSTRUC(7),
+                 :HV-Job-Title:INDSTRUC(8),
+                 :HV-Edu-Level:INDSTRUC(9),
+                 :HV-Gender:INDSTRUC(10),
+                 :HV-Birth-Date:INDSTRUC(11),
+                 :HV-Salary:INDSTRUC(12),
+                 :HV-Bonus:INDSTRUC(13),
+                 :HV-Commission:INDSTRUC(14)
            END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
            IF SQL-STATUS-OK
@@ -182,9 +208,13 @@
 
        9816-Create-Cursor-DB1.
       *    Parms for DB1_C1
-      *    None, get all the records
-      *     MOVE "DESIGNER" TO HV-Job-Title.
+      *    Leave blank and press Enter to get all the records.
+           DISPLAY "Enter a department code to filter on, ".
+           DISPLAY "or press Enter for all departments: ".
+           ACCEPT HV-Filter-Dept FROM SYSIN.
 
        9818-Open-Cursor-DB1.
            EXEC SQL OPEN DB1_C1 END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
+
+       COPY EOJPARA.
