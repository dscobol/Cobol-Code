@@ -25,6 +25,21 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2020-08-29 dastagg       Created to learn.
+      * 2026-08-09 mnt           Switched End of Run Messages to the
+      *                          shared EOJSTAT/EOJPARA statistics
+      *                          panel used across the batch programs.
+      * 2026-08-09 mnt           FETCH DB1-C1 now passes the IEMPLOYEE
+      *                          indicator for WORKDEPT instead of
+      *                          ignoring it, and a null department
+      *                          comes back displayed as N/A instead
+      *                          of risking SQLCODE -305.
+      * 2026-08-09 mnt           Department break now tracks a
+      *                          group-started switch instead of
+      *                          testing WS-Previous-Dept against
+      *                          SPACES, since a trailing null-
+      *                          department row also displays as
+      *                          SPACES and was masking the final
+      *                          subtotal.
       * 20XX-XX-XX               If you change me, change this.
       *
       **********************************************************
@@ -50,6 +65,8 @@
            12 HV-Last-Name            PIC X(15).
            12 HV-Work-Dept            PIC X(03).
 
+           COPY EMPLOYEE.
+
            EXEC SQL DECLARE DB1-C1 CURSOR FOR
                     SELECT EMPNO,
                            FIRSTNME,
@@ -57,6 +74,7 @@
                            LASTNAME,
                            WORKDEPT
                     FROM VEMP
+                    ORDER BY WORKDEPT
            END-EXEC.
 
        01 WS-SQL-STATUS                PIC S9(9) COMP-5.
@@ -66,21 +84,30 @@
 
        01  WS-Counters.
            12 WS-Employee-Record-Cnt   PIC 9(4) COMP.
-           12 WS-Display-Counter       PIC ZZZ9.
            12 WS-Temp-SQL-Status       PIC ZZZZZZZZ9+.
 
-       01 EOJ-Display-Messages.
-           12 EOJ-End-Message PIC X(042) VALUE
-              "*** Program DCBCEX06 - End of Run Messages".
+       01  WS-Department-Break-Fields.
+           12 WS-Previous-Dept         PIC X(03) VALUE SPACES.
+           12 WS-Dept-Group-Started-SW PIC X     VALUE 'N'.
+              88 WS-Dept-Group-Started           VALUE 'Y'.
+           12 WS-Dept-Employee-Cnt     PIC 9(4) COMP VALUE ZERO.
+           12 WS-Display-Dept-Counter  PIC ZZZ9.
+           12 WS-Display-Work-Dept     PIC X(03).
+
+       COPY EOJSTAT.
 
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
            PERFORM 2000-Process.
+           IF WS-Dept-Group-Started
+              PERFORM 2120-Display-Department-Total
+           END-IF.
            PERFORM 3000-End-Job.
            GOBACK.
 
        1000-Begin-Job.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-DATE-TIME.
            PERFORM 9800-Connect-to-DB1.
            IF SQL-STATUS-OK
               PERFORM 5000-Read-DB1
@@ -97,12 +124,31 @@
            END-IF.
 
        2110-Display-Detail-Data.
+           IF INDSTRUC(5) < 0
+              MOVE "N/A"   TO WS-Display-Work-Dept
+              MOVE SPACES  TO HV-Work-Dept
+           ELSE
+              MOVE HV-Work-Dept TO WS-Display-Work-Dept
+           END-IF.
+           IF WS-Dept-Group-Started
+              AND HV-Work-Dept NOT = WS-Previous-Dept
+              PERFORM 2120-Display-Department-Total
+           END-IF.
+           SET WS-Dept-Group-Started TO TRUE.
+           ADD +1 TO WS-Dept-Employee-Cnt.
+           MOVE HV-Work-Dept TO WS-Previous-Dept.
            DISPLAY "Employee: ",
               HV-Emp-Number,
               HV-First-Name,
               HV-Middle-Init,
               HV-Last-Name,
-              HV-Work-Dept.
+              WS-Display-Work-Dept.
+
+       2120-Display-Department-Total.
+           MOVE WS-Dept-Employee-Cnt TO WS-Display-Dept-Counter.
+           DISPLAY "  -- Department " WS-Previous-Dept
+              " Total Employees: " WS-Display-Dept-Counter.
+           MOVE ZERO TO WS-Dept-Employee-Cnt.
 
        3000-End-Job.
            EXEC SQL CLOSE DB1-C1 END-EXEC.
@@ -111,9 +157,8 @@
            EXEC SQL CONNECT RESET END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
 
-           DISPLAY EOJ-End-Message.
-           MOVE WS-Employee-Record-Cnt TO WS-Display-Counter.
-           DISPLAY "Number of Records Read: " WS-Display-Counter.
+           MOVE WS-Employee-Record-Cnt TO EOJS-Records-In.
+           PERFORM 9700-Display-Eoj-Statistics.
 
        5000-Read-DB1.
            EXEC SQL FETCH DB1-C1
@@ -122,7 +167,7 @@
                  :HV-First-Name,
                  :HV-Middle-Init,
                  :HV-Last-Name,
-                 :HV-Work-Dept
+                 :HV-Work-Dept:INDSTRUC(5)
            END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
            IF SQL-STATUS-OK
@@ -170,3 +215,5 @@
        9818-Open-Cursor-DB1.
            EXEC SQL OPEN DB1-C1 END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
+
+       COPY EOJPARA.
